@@ -0,0 +1,385 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMERMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE
+               ASSIGN TO "CustomerinformationOut.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MAINTENANCE-FILE
+               ASSIGN TO "CustomerMaintenance.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTIONS-FILE
+               ASSIGN TO "CustomerMaintenanceExceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BATCH-RUN-LOG-FILE
+               ASSIGN TO "BatchRunLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MASTER-FILE.
+       01 MASTER-IN-RECORD.
+           COPY "Customer.cpy".
+       01 MASTER-HEADER-RECORD.
+           02 HEADER-TAG PIC X(3) VALUE "HDR".
+           02 HEADER-RUN-DATE PIC X(8) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE SPACES.
+       01 MASTER-TRAILER-RECORD.
+           02 TRAILER-TAG PIC X(3) VALUE "TRL".
+           02 TRAILER-RECORD-COUNT PIC 9(6) VALUE 0.
+           02 FILLER PIC X(20) VALUE SPACES.
+
+       FD MAINTENANCE-FILE.
+       01 MAINTENANCE-RECORD.
+           02 MAINTENANCE-ACTION PIC X(1) VALUE SPACES.
+           COPY "Customer.cpy".
+
+       FD EXCEPTIONS-FILE.
+       01 MAINTENANCE-EXCEPTION-RECORD.
+           02 EXCEPTION-ACTION PIC X(1) VALUE SPACES.
+           02 EXCEPTION-REFERENCE-ID PIC X(10) VALUE SPACES.
+           02 EXCEPTION-REASON PIC X(40) VALUE SPACES.
+
+       FD BATCH-RUN-LOG-FILE.
+       01 BATCH-RUN-LOG-RECORD.
+           COPY "BatchRunLog.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 BATCH-RUN-LOG-TIMESTAMP PIC X(26) VALUE SPACES.
+
+       01 MASTER-CUSTOMERS OCCURS 60 TIMES.
+           COPY "Customer.cpy".
+       01 MASTER-DELETED PIC X OCCURS 60 TIMES VALUE "N".
+
+       01 MASTER-COUNT PIC 99 VALUE 0.
+       01 MASTER-MAX-COUNT PIC 99 VALUE 60.
+       01 MASTER-WRITTEN-COUNT PIC 9(6) COMP VALUE ZERO.
+       01 MASTER-LINE-TAG PIC X(3) VALUE SPACES.
+
+       01 MAINT-INDEX PIC 99 VALUE 0.
+       01 FOUND-INDEX PIC 99 VALUE 0.
+       01 MAINT-FOUND PIC X VALUE "N".
+
+       01 END-OF-FILE PIC X VALUE "N".
+
+       01 ADDED-COUNT PIC 9(6) COMP VALUE ZERO.
+       01 UPDATED-COUNT PIC 9(6) COMP VALUE ZERO.
+       01 DELETED-COUNT PIC 9(6) COMP VALUE ZERO.
+       01 REJECTED-COUNT PIC 9(6) COMP VALUE ZERO.
+       01 INTEREST-ACCRUED-COUNT PIC 9(6) COMP VALUE ZERO.
+
+       01 ADDED-COUNT-DISPLAY PIC Z(5)9 VALUE ZEROES.
+       01 UPDATED-COUNT-DISPLAY PIC Z(5)9 VALUE ZEROES.
+       01 DELETED-COUNT-DISPLAY PIC Z(5)9 VALUE ZEROES.
+       01 REJECTED-COUNT-DISPLAY PIC Z(5)9 VALUE ZEROES.
+       01 MASTER-WRITTEN-COUNT-DISPLAY PIC Z(5)9 VALUE ZEROES.
+       01 INTEREST-ACCRUED-COUNT-DISPLAY PIC Z(5)9 VALUE ZEROES.
+
+       01 ACCRUAL-AMOUNT PIC S9(9)V99 VALUE 0.
+       01 TOTAL-INTEREST-ACCRUED PIC S9(9)V99 VALUE 0.
+       01 TOTAL-INTEREST-ACCRUED-DISPLAY PIC Z(6)9.99 VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+           PERFORM LOG-BATCH-RUN-START
+
+           PERFORM LOAD-MASTER-FILE
+
+           OPEN INPUT MAINTENANCE-FILE
+           OPEN OUTPUT EXCEPTIONS-FILE
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ MAINTENANCE-FILE
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM APPLY-MAINTENANCE-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE MAINTENANCE-FILE
+           CLOSE EXCEPTIONS-FILE
+
+           PERFORM ACCRUE-MONTHLY-INTEREST
+           PERFORM REWRITE-MASTER-FILE
+           PERFORM DISPLAY-RUN-SUMMARY
+
+           PERFORM LOG-BATCH-RUN-END
+       STOP RUN.
+
+       LOG-BATCH-RUN-START.
+           MOVE FUNCTION CURRENT-DATE TO BATCH-RUN-LOG-TIMESTAMP
+           OPEN EXTEND BATCH-RUN-LOG-FILE
+
+           MOVE "CUSTOMERMAINT" TO BATCH-LOG-JOB-NAME
+           MOVE BATCH-RUN-LOG-TIMESTAMP TO BATCH-LOG-TIMESTAMP
+           MOVE "START" TO BATCH-LOG-EVENT
+           MOVE SPACES TO BATCH-LOG-DETAIL
+           WRITE BATCH-RUN-LOG-RECORD
+
+           CLOSE BATCH-RUN-LOG-FILE
+           EXIT.
+
+       LOG-BATCH-RUN-END.
+           MOVE FUNCTION CURRENT-DATE TO BATCH-RUN-LOG-TIMESTAMP
+           OPEN EXTEND BATCH-RUN-LOG-FILE
+
+           MOVE "CUSTOMERMAINT" TO BATCH-LOG-JOB-NAME
+           MOVE BATCH-RUN-LOG-TIMESTAMP TO BATCH-LOG-TIMESTAMP
+           MOVE "END" TO BATCH-LOG-EVENT
+           STRING "Added: "
+               FUNCTION TRIM(ADDED-COUNT-DISPLAY LEADING)
+               " Updated: "
+               FUNCTION TRIM(UPDATED-COUNT-DISPLAY LEADING)
+               " Deleted: "
+               FUNCTION TRIM(DELETED-COUNT-DISPLAY LEADING)
+               " Rejected: "
+               FUNCTION TRIM(REJECTED-COUNT-DISPLAY LEADING)
+               INTO BATCH-LOG-DETAIL
+           WRITE BATCH-RUN-LOG-RECORD
+
+           CLOSE BATCH-RUN-LOG-FILE
+           EXIT.
+
+       LOAD-MASTER-FILE.
+           MOVE 0 TO MASTER-COUNT
+           OPEN INPUT MASTER-FILE
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ MASTER-FILE
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       MOVE MASTER-IN-RECORD(1:3) TO MASTER-LINE-TAG
+                       IF MASTER-LINE-TAG NOT = "HDR"
+                          AND MASTER-LINE-TAG NOT = "TRL"
+                           PERFORM ADD-MASTER-FROM-FILE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MASTER-FILE
+           MOVE "N" TO END-OF-FILE
+           EXIT.
+
+       ADD-MASTER-FROM-FILE.
+           IF MASTER-COUNT < MASTER-MAX-COUNT
+               ADD 1 TO MASTER-COUNT
+               MOVE MASTER-IN-RECORD TO MASTER-CUSTOMERS(MASTER-COUNT)
+               MOVE "N" TO MASTER-DELETED(MASTER-COUNT)
+           ELSE
+               DISPLAY "Master file capacity exceeded, "
+                   "ignoring remaining records"
+           END-IF
+           EXIT.
+
+       APPLY-MAINTENANCE-RECORD.
+           PERFORM FIND-MASTER-BY-REFERENCE-ID
+
+           EVALUATE MAINTENANCE-ACTION
+               WHEN "A"
+                   PERFORM APPLY-ADD-ACTION
+               WHEN "U"
+                   PERFORM APPLY-UPDATE-ACTION
+               WHEN "D"
+                   PERFORM APPLY-DELETE-ACTION
+               WHEN OTHER
+                   MOVE "Unknown maintenance action code"
+                       TO EXCEPTION-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+           END-EVALUATE
+           EXIT.
+
+       FIND-MASTER-BY-REFERENCE-ID.
+           MOVE "N" TO MAINT-FOUND
+           MOVE 0 TO FOUND-INDEX
+
+           PERFORM VARYING MAINT-INDEX FROM 1 BY 1
+               UNTIL MAINT-INDEX > MASTER-COUNT
+                  OR MAINT-FOUND = "Y"
+
+               IF MASTER-DELETED(MAINT-INDEX) = "N"
+                   IF REFERENCE-ID OF MAINTENANCE-RECORD
+                      = REFERENCE-ID OF MASTER-CUSTOMERS(MAINT-INDEX)
+                       MOVE "Y" TO MAINT-FOUND
+                       MOVE MAINT-INDEX TO FOUND-INDEX
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       APPLY-ADD-ACTION.
+           IF MAINT-FOUND = "Y"
+               MOVE "Add rejected - already on master"
+                   TO EXCEPTION-REASON
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               IF MASTER-COUNT < MASTER-MAX-COUNT
+                   ADD 1 TO MASTER-COUNT
+                   MOVE MASTER-COUNT TO FOUND-INDEX
+                   MOVE "N" TO MASTER-DELETED(FOUND-INDEX)
+                   PERFORM MOVE-MAINTENANCE-TO-MASTER
+                   ADD 1 TO ADDED-COUNT
+               ELSE
+                   MOVE "Add rejected - master file full"
+                       TO EXCEPTION-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+               END-IF
+           END-IF
+           EXIT.
+
+       APPLY-UPDATE-ACTION.
+           IF MAINT-FOUND = "N"
+               MOVE "Update rejected - not on master"
+                   TO EXCEPTION-REASON
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               PERFORM MOVE-MAINTENANCE-TO-MASTER
+               ADD 1 TO UPDATED-COUNT
+           END-IF
+           EXIT.
+
+       APPLY-DELETE-ACTION.
+           IF MAINT-FOUND = "N"
+               MOVE "Delete rejected - not on master"
+                   TO EXCEPTION-REASON
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               MOVE "Y" TO MASTER-DELETED(FOUND-INDEX)
+               ADD 1 TO DELETED-COUNT
+           END-IF
+           EXIT.
+
+       MOVE-MAINTENANCE-TO-MASTER.
+           MOVE REFERENCE-ID OF MAINTENANCE-RECORD
+               TO REFERENCE-ID OF MASTER-CUSTOMERS(FOUND-INDEX)
+
+           MOVE FIRST-NAME OF MAINTENANCE-RECORD
+               TO FIRST-NAME OF MASTER-CUSTOMERS(FOUND-INDEX)
+
+           MOVE LAST-NAME OF MAINTENANCE-RECORD
+               TO LAST-NAME OF MASTER-CUSTOMERS(FOUND-INDEX)
+
+           MOVE ACCOUNT-NUMBER OF MAINTENANCE-RECORD
+               TO ACCOUNT-NUMBER OF MASTER-CUSTOMERS(FOUND-INDEX)
+
+           MOVE CURRENCY-CODE OF MAINTENANCE-RECORD
+               TO CURRENCY-CODE OF MASTER-CUSTOMERS(FOUND-INDEX)
+
+           MOVE BALANCE OF MAINTENANCE-RECORD
+               TO BALANCE OF MASTER-CUSTOMERS(FOUND-INDEX)
+
+           MOVE INTEREST-RATE OF MAINTENANCE-RECORD
+               TO INTEREST-RATE OF MASTER-CUSTOMERS(FOUND-INDEX)
+
+           MOVE STREET-NAME OF MAINTENANCE-RECORD
+               TO STREET-NAME OF MASTER-CUSTOMERS(FOUND-INDEX)
+
+           MOVE HOUSE-NUMBER OF MAINTENANCE-RECORD
+               TO HOUSE-NUMBER OF MASTER-CUSTOMERS(FOUND-INDEX)
+
+           MOVE FLOOR OF MAINTENANCE-RECORD
+               TO FLOOR OF MASTER-CUSTOMERS(FOUND-INDEX)
+
+           MOVE SIDE OF MAINTENANCE-RECORD
+               TO SIDE OF MASTER-CUSTOMERS(FOUND-INDEX)
+
+           MOVE CITY OF MAINTENANCE-RECORD
+               TO CITY OF MASTER-CUSTOMERS(FOUND-INDEX)
+
+           MOVE ZIPCODE OF MAINTENANCE-RECORD
+               TO ZIPCODE OF MASTER-CUSTOMERS(FOUND-INDEX)
+
+           MOVE COUNTRYCODE OF MAINTENANCE-RECORD
+               TO COUNTRYCODE OF MASTER-CUSTOMERS(FOUND-INDEX)
+
+           MOVE PHONE-NUMBER OF MAINTENANCE-RECORD
+               TO PHONE-NUMBER OF MASTER-CUSTOMERS(FOUND-INDEX)
+
+           MOVE EMAIL OF MAINTENANCE-RECORD
+               TO EMAIL OF MASTER-CUSTOMERS(FOUND-INDEX)
+           EXIT.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE MAINTENANCE-ACTION TO EXCEPTION-ACTION
+           MOVE REFERENCE-ID OF MAINTENANCE-RECORD
+               TO EXCEPTION-REFERENCE-ID
+           WRITE MAINTENANCE-EXCEPTION-RECORD
+           ADD 1 TO REJECTED-COUNT
+           EXIT.
+
+       ACCRUE-MONTHLY-INTEREST.
+           PERFORM VARYING MAINT-INDEX FROM 1 BY 1
+               UNTIL MAINT-INDEX > MASTER-COUNT
+               IF MASTER-DELETED(MAINT-INDEX) = "N"
+                   COMPUTE ACCRUAL-AMOUNT =
+                       BALANCE OF MASTER-CUSTOMERS(MAINT-INDEX)
+                           * INTEREST-RATE
+                               OF MASTER-CUSTOMERS(MAINT-INDEX)
+                           / 1200
+                   ADD ACCRUAL-AMOUNT
+                       TO BALANCE OF MASTER-CUSTOMERS(MAINT-INDEX)
+                   ADD ACCRUAL-AMOUNT TO TOTAL-INTEREST-ACCRUED
+                   ADD 1 TO INTEREST-ACCRUED-COUNT
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       REWRITE-MASTER-FILE.
+           MOVE 0 TO MASTER-WRITTEN-COUNT
+           OPEN OUTPUT MASTER-FILE
+
+           MOVE SPACES TO MASTER-HEADER-RECORD
+           MOVE "HDR" TO HEADER-TAG
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HEADER-RUN-DATE
+           WRITE MASTER-HEADER-RECORD
+
+           PERFORM VARYING MAINT-INDEX FROM 1 BY 1
+               UNTIL MAINT-INDEX > MASTER-COUNT
+               IF MASTER-DELETED(MAINT-INDEX) = "N"
+                   MOVE MASTER-CUSTOMERS(MAINT-INDEX)
+                       TO MASTER-IN-RECORD
+                   WRITE MASTER-IN-RECORD
+                   ADD 1 TO MASTER-WRITTEN-COUNT
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO MASTER-TRAILER-RECORD
+           MOVE "TRL" TO TRAILER-TAG
+           MOVE MASTER-WRITTEN-COUNT TO TRAILER-RECORD-COUNT
+           WRITE MASTER-TRAILER-RECORD
+
+           CLOSE MASTER-FILE
+           EXIT.
+
+       DISPLAY-RUN-SUMMARY.
+           MOVE ADDED-COUNT TO ADDED-COUNT-DISPLAY
+           MOVE UPDATED-COUNT TO UPDATED-COUNT-DISPLAY
+           MOVE DELETED-COUNT TO DELETED-COUNT-DISPLAY
+           MOVE REJECTED-COUNT TO REJECTED-COUNT-DISPLAY
+           MOVE MASTER-WRITTEN-COUNT TO MASTER-WRITTEN-COUNT-DISPLAY
+           MOVE INTEREST-ACCRUED-COUNT
+               TO INTEREST-ACCRUED-COUNT-DISPLAY
+           MOVE TOTAL-INTEREST-ACCRUED
+               TO TOTAL-INTEREST-ACCRUED-DISPLAY
+
+           DISPLAY "------------------------------"
+           DISPLAY "CUSTOMER MAINTENANCE RUN SUMMARY"
+           DISPLAY "ADDED             : " FUNCTION
+               TRIM(ADDED-COUNT-DISPLAY LEADING)
+           DISPLAY "UPDATED           : " FUNCTION
+               TRIM(UPDATED-COUNT-DISPLAY LEADING)
+           DISPLAY "DELETED           : " FUNCTION
+               TRIM(DELETED-COUNT-DISPLAY LEADING)
+           DISPLAY "REJECTED          : " FUNCTION
+               TRIM(REJECTED-COUNT-DISPLAY LEADING)
+           DISPLAY "MASTER RECORDS OUT: " FUNCTION
+               TRIM(MASTER-WRITTEN-COUNT-DISPLAY LEADING)
+           DISPLAY "INTEREST ACCRUED  : " FUNCTION
+               TRIM(INTEREST-ACCRUED-COUNT-DISPLAY LEADING)
+               " accounts, total " FUNCTION
+               TRIM(TOTAL-INTEREST-ACCRUED-DISPLAY LEADING)
+           DISPLAY "------------------------------"
+           EXIT.

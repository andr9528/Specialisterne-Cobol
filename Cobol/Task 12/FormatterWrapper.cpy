@@ -0,0 +1,6 @@
+      * Scratch fields used when formatting dates and percentages for
+      * the sanctions report.
+           02 FORMAT-DATE-IN PIC X(10) VALUE SPACES.
+           02 FORMAT-DATE-OUT PIC X(10) VALUE SPACES.
+           02 FORMAT-PERCENT-IN PIC 999V9 VALUE 0.
+           02 FORMAT-PERCENT-OUT PIC ZZ9.9 VALUE 0.

@@ -0,0 +1,24 @@
+      * Customer list handed back from INPUTLOADER and annotated by
+      * MATCHER with whichever SANCTIONS entries matched each customer.
+           02 CUSTOMERS-COUNT PIC 999 VALUE 0.
+           02 CUSTOMERS-MAX-COUNT PIC 999 VALUE 60.
+           02 CUSTOMER-MATCHES-MAX-COUNT PIC 99 VALUE 20.
+           02 CUSTOMERS OCCURS 60 TIMES.
+               03 CUSTOMER-ID PIC X(10) VALUE SPACES.
+               03 CUSTOMER-NAME PIC X(40) VALUE SPACES.
+               03 SANCTION-FORMATTED-BIRTHDAY PIC X(10) VALUE SPACES.
+               03 CUSTOMER-ADDRESS PIC X(60) VALUE SPACES.
+               03 CUSTOMER-COUNTRY PIC X(20) VALUE SPACES.
+               03 MATCHED-SANCTIONS-COUNT PIC 99 VALUE 0.
+               03 MATCHED-SANCTION-INDEX PIC 999
+                   OCCURS 20 TIMES VALUE 0.
+               03 TOTAL-MATCH-PERCENT PIC 999V9
+                   OCCURS 20 TIMES VALUE 0.
+               03 NAME-MATCH-PERCENT PIC 999V9
+                   OCCURS 20 TIMES VALUE 0.
+               03 ALIAS-MATCH-PERCENT PIC 999V9
+                   OCCURS 20 TIMES VALUE 0.
+               03 BIRTHDAY-MATCH-PERCENT PIC 999V9
+                   OCCURS 20 TIMES VALUE 0.
+               03 COUNTRY-MATCH-PERCENT PIC 999V9
+                   OCCURS 20 TIMES VALUE 0.

@@ -3,12 +3,136 @@
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
+           SELECT SANCTIONS-CONTROL-FILE
+               ASSIGN TO "SanctionsControl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SANCTIONS-CONTROL-FILE-STATUS.
+
+           SELECT SANCTIONS-CASE-LOG-FILE
+               ASSIGN TO "SanctionsCaseLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CASE-LOG-FILE-STATUS.
+
+           SELECT SANCTIONS-CASE-DISPOSITIONS-FILE
+               ASSIGN TO "SanctionsCaseDispositions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CASE-DISPOSITIONS-FILE-STATUS.
+
+           SELECT SANCTIONS-REPORT-CONTINUATION-FILE
+               ASSIGN TO "SanctionsReportContinuation.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BATCH-RUN-LOG-FILE
+               ASSIGN TO "BatchRunLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+       FD SANCTIONS-CONTROL-FILE.
+       01 SANCTIONS-CONTROL-RECORD.
+           02 CONTROL-MIN-MATCH-PERCENT PIC 999V9.
+           02 CONTROL-LANGUAGE PIC X(2).
+
+      * Case log of every customer/sanction pair an analyst has
+      * already reviewed. Appended to (never rewritten) each run
+      * from SanctionsCaseDispositions.txt, then read in full to
+      * decide which pairs BUILD-SANCTIONS-REPORT should skip.
+       FD SANCTIONS-CASE-LOG-FILE.
+       01 CASE-LOG-RECORD.
+           02 LOG-CUSTOMER-ID PIC X(10).
+           02 LOG-SANCTION-ID PIC X(10).
+           02 LOG-DISPOSITION PIC X(10).
+           02 LOG-ANALYST PIC X(20).
+           02 LOG-TIMESTAMP PIC X(26).
+
+      * New dispositions dropped here by analysts since the last
+      * run; merged into SanctionsCaseLog.txt and then consumed -
+      * an empty/absent file simply means nothing new to record.
+       FD SANCTIONS-CASE-DISPOSITIONS-FILE.
+       01 CASE-DISPOSITION-RECORD.
+           02 DISPOSITION-CUSTOMER-ID PIC X(10).
+           02 DISPOSITION-SANCTION-ID PIC X(10).
+           02 DISPOSITION-CODE PIC X(10).
+           02 DISPOSITION-ANALYST PIC X(20).
+
+       FD SANCTIONS-REPORT-CONTINUATION-FILE.
+       01 SANCTIONS-CONTINUATION-RECORD PIC X(120).
+
+       FD BATCH-RUN-LOG-FILE.
+       01 BATCH-RUN-LOG-RECORD.
+           COPY "BatchRunLog.cpy".
 
        WORKING-STORAGE SECTION.
+       01 BATCH-RUN-LOG-TIMESTAMP PIC X(26) VALUE SPACES.
+       01 SANCTIONS-CONTROL-FILE-STATUS PIC X(2) VALUE "00".
+       01 CASE-LOG-FILE-STATUS PIC X(2) VALUE "00".
+       01 CASE-DISPOSITIONS-FILE-STATUS PIC X(2) VALUE "00".
+       01 CASE-LOG-TIMESTAMP PIC X(26) VALUE SPACES.
+
+       01 CASE-LOG-TABLE.
+           02 CASE-LOG-COUNT PIC 999 VALUE 0.
+           02 CASE-LOG-MAX-COUNT PIC 999 VALUE 500.
+           02 CASE-LOG-ENTRIES OCCURS 500 TIMES.
+               03 CASE-LOG-CUSTOMER-ID PIC X(10) VALUE SPACES.
+               03 CASE-LOG-SANCTION-ID PIC X(10) VALUE SPACES.
+               03 CASE-LOG-DISPOSITION PIC X(10) VALUE SPACES.
+
+       01 CASE-LOG-INDEX PIC 999 VALUE 0.
+       01 PAIR-CLEARED PIC X VALUE "N".
+       01 CLEARED-MATCH-COUNT PIC 999 VALUE 0.
+       01 CHECK-CUSTOMER-ID PIC X(10) VALUE SPACES.
+       01 CHECK-SANCTION-ID PIC X(10) VALUE SPACES.
+       01 CUSTOMERS-WITH-MATCHES-COUNT PIC 999 VALUE 0.
+       01 COUNT-DISPLAY-2 PIC ZZ9.
+       01 SANCTIONS-CONTINUATION-FILE-OPEN PIC X VALUE "N".
+       01 SANCTIONS-CONTINUATION-LINE-COUNT PIC 999 VALUE 0.
+       01 SUBPROGRAM-CALL-FAILED PIC X VALUE "N".
+
+      * Highest TOTAL-MATCH-PERCENT seen for each CUSTOMERS entry,
+      * used to sort the report worst-first; kept in step with
+      * CUSTOMERS whenever SORT-CUSTOMERS-BY-MATCH-STRENGTH swaps
+      * two entries.
+       01 HIGHEST-MATCH-PERCENT PIC 999V9 OCCURS 60 TIMES VALUE 0.
+       01 TEMP-HIGHEST-MATCH-PERCENT PIC 999V9 VALUE 0.
+
+       01 TEMP-CUSTOMER-ENTRY.
+           02 TEMP-CUSTOMER-ID PIC X(10) VALUE SPACES.
+           02 TEMP-CUSTOMER-NAME PIC X(40) VALUE SPACES.
+           02 TEMP-SANCTION-FORMATTED-BIRTHDAY PIC X(10)
+               VALUE SPACES.
+           02 TEMP-CUSTOMER-ADDRESS PIC X(60) VALUE SPACES.
+           02 TEMP-CUSTOMER-COUNTRY PIC X(20) VALUE SPACES.
+           02 TEMP-MATCHED-SANCTIONS-COUNT PIC 99 VALUE 0.
+           02 TEMP-MATCHED-SANCTION-INDEX PIC 999
+               OCCURS 20 TIMES VALUE 0.
+           02 TEMP-TOTAL-MATCH-PERCENT PIC 999V9
+               OCCURS 20 TIMES VALUE 0.
+           02 TEMP-NAME-MATCH-PERCENT PIC 999V9
+               OCCURS 20 TIMES VALUE 0.
+           02 TEMP-ALIAS-MATCH-PERCENT PIC 999V9
+               OCCURS 20 TIMES VALUE 0.
+           02 TEMP-BIRTHDAY-MATCH-PERCENT PIC 999V9
+               OCCURS 20 TIMES VALUE 0.
+           02 TEMP-COUNTRY-MATCH-PERCENT PIC 999V9
+               OCCURS 20 TIMES VALUE 0.
+
+      * Matches below this percentage are left out of the printed
+      * report (but still counted in SUPPRESSED-MATCH-COUNT);
+      * overridable from SanctionsControl.txt. Defaults to 0, i.e.
+      * no filtering, when that file is absent.
+       01 REPORT-MIN-MATCH-PERCENT PIC 999V9 VALUE 0.
+
+      * Language the report's section titles are written in ("EN" or
+      * "DA"); overridable from SanctionsControl.txt. Matched
+      * customer/sanction field values are always printed as-is.
+       01 REPORT-LANGUAGE PIC X(2) VALUE "EN".
+       01 LBL-SCREENING-SUMMARY PIC X(29) VALUE SPACES.
+       01 LBL-MATCH-FOUND-WITH PIC X(18) VALUE SPACES.
+       01 LBL-MATCH-DESCRIPTION PIC X(19) VALUE SPACES.
+
+       01 SUPPRESSED-MATCH-COUNT PIC 999 VALUE 0.
+       01 QUALIFYING-MATCH-COUNT PIC 99 VALUE 0.
        01 CUSTOMERS-WRAPPER.
            COPY "CustomersWrapper.cpy".
 
@@ -44,36 +168,390 @@
        01 FORMATTER-WRAPPER.
            COPY "FormatterWrapper.cpy".
 
-       PROCEDURE DIVISION.          
+       PROCEDURE DIVISION.
+           PERFORM LOG-BATCH-RUN-START
+
+           PERFORM LOAD-SANCTIONS-CONTROL-PARAMETERS
+           PERFORM MERGE-CASE-DISPOSITIONS
+           PERFORM LOAD-CASE-LOG
+
            CALL "INPUTLOADER"
                USING CUSTOMERS-WRAPPER
-                   SANCTIONS-WRAPPER.
-           
-           CALL "MATCHER"
-               USING CUSTOMERS-WRAPPER
-                   SANCTIONS-WRAPPER.
+                   SANCTIONS-WRAPPER
+               ON EXCEPTION
+                   DISPLAY "ERROR: INPUTLOADER could not be called"
+                   MOVE "Y" TO SUBPROGRAM-CALL-FAILED
+               NOT ON EXCEPTION
+                   IF RETURN-CODE NOT = 0
+                       DISPLAY "ERROR: INPUTLOADER returned code "
+                           RETURN-CODE
+                       MOVE "Y" TO SUBPROGRAM-CALL-FAILED
+                   END-IF
+           END-CALL
+
+           IF SUBPROGRAM-CALL-FAILED = "N"
+               CALL "MATCHER"
+                   USING CUSTOMERS-WRAPPER
+                       SANCTIONS-WRAPPER
+                   ON EXCEPTION
+                       DISPLAY "ERROR: MATCHER could not be called"
+                       MOVE "Y" TO SUBPROGRAM-CALL-FAILED
+                   NOT ON EXCEPTION
+                       IF RETURN-CODE NOT = 0
+                           DISPLAY "ERROR: MATCHER returned code "
+                               RETURN-CODE
+                           MOVE "Y" TO SUBPROGRAM-CALL-FAILED
+                       END-IF
+               END-CALL
+           END-IF
 
-           PERFORM BUILD-REPORT
+           IF SUBPROGRAM-CALL-FAILED = "N"
+               PERFORM BUILD-REPORT
+
+               CALL "OUTPUTWRITTER" USING OUTPUT-WRAPPER
+                   ON EXCEPTION
+                       DISPLAY
+                           "ERROR: OUTPUTWRITTER could not be called"
+                       MOVE "Y" TO SUBPROGRAM-CALL-FAILED
+                   NOT ON EXCEPTION
+                       IF RETURN-CODE NOT = 0
+                           DISPLAY "ERROR: OUTPUTWRITTER returned "
+                               "code " RETURN-CODE
+                           MOVE "Y" TO SUBPROGRAM-CALL-FAILED
+                       END-IF
+               END-CALL
+           ELSE
+               DISPLAY "Sanctions screening run aborted: "
+                   "a required subprogram call failed."
+           END-IF.
+
+           PERFORM LOG-BATCH-RUN-END
+
+       STOP RUN.
+
+       LOG-BATCH-RUN-START.
+           MOVE FUNCTION CURRENT-DATE TO BATCH-RUN-LOG-TIMESTAMP
+           OPEN EXTEND BATCH-RUN-LOG-FILE
+
+           MOVE "SANCTIONSSCREEN" TO BATCH-LOG-JOB-NAME
+           MOVE BATCH-RUN-LOG-TIMESTAMP TO BATCH-LOG-TIMESTAMP
+           MOVE "START" TO BATCH-LOG-EVENT
+           MOVE SPACES TO BATCH-LOG-DETAIL
+           WRITE BATCH-RUN-LOG-RECORD
+
+           CLOSE BATCH-RUN-LOG-FILE
+           EXIT.
 
-           CALL "OUTPUTWRITTER" USING OUTPUT-WRAPPER.
-       STOP RUN. 
-       
-       
+       LOG-BATCH-RUN-END.
+           MOVE FUNCTION CURRENT-DATE TO BATCH-RUN-LOG-TIMESTAMP
+           OPEN EXTEND BATCH-RUN-LOG-FILE
+
+           MOVE "SANCTIONSSCREEN" TO BATCH-LOG-JOB-NAME
+           MOVE BATCH-RUN-LOG-TIMESTAMP TO BATCH-LOG-TIMESTAMP
+           MOVE "END" TO BATCH-LOG-EVENT
+           IF SUBPROGRAM-CALL-FAILED = "Y"
+               MOVE "Aborted - subprogram call failed"
+                   TO BATCH-LOG-DETAIL
+           ELSE
+               STRING "Customers with matches: "
+                   FUNCTION TRIM(CUSTOMERS-WITH-MATCHES-COUNT LEADING)
+                   INTO BATCH-LOG-DETAIL
+           END-IF
+           WRITE BATCH-RUN-LOG-RECORD
+
+           CLOSE BATCH-RUN-LOG-FILE
+           EXIT.
+
+       LOAD-SANCTIONS-CONTROL-PARAMETERS.
+           OPEN INPUT SANCTIONS-CONTROL-FILE
+
+           IF SANCTIONS-CONTROL-FILE-STATUS = "00"
+               READ SANCTIONS-CONTROL-FILE
+                   AT END
+                       DISPLAY "SanctionsControl.txt is empty, "
+                           "using default minimum match percentage"
+                   NOT AT END
+                       MOVE CONTROL-MIN-MATCH-PERCENT
+                           TO REPORT-MIN-MATCH-PERCENT
+                       IF CONTROL-LANGUAGE = "EN" OR CONTROL-LANGUAGE
+                               = "DA"
+                           MOVE CONTROL-LANGUAGE TO REPORT-LANGUAGE
+                       END-IF
+               END-READ
+               CLOSE SANCTIONS-CONTROL-FILE
+           ELSE
+               DISPLAY "SanctionsControl.txt not found, using "
+                   "default minimum match percentage"
+           END-IF
+
+           PERFORM SET-SANCTIONS-LANGUAGE-LABELS
+
+           EXIT.
+
+      *----------------------------------------------------------*
+      * Picks the English or Danish wording for the report's
+      * section titles. Matched customer/sanction field values
+      * (names, countries, IDs) are always printed as-is.
+      *----------------------------------------------------------*
+       SET-SANCTIONS-LANGUAGE-LABELS.
+           IF REPORT-LANGUAGE = "DA"
+               MOVE "Sanktionsscreening - opsummering:"
+                   TO LBL-SCREENING-SUMMARY
+               MOVE "Match fundet med:" TO LBL-MATCH-FOUND-WITH
+               MOVE "Match-beskrivelse:" TO LBL-MATCH-DESCRIPTION
+           ELSE
+               MOVE "Sanctions screening summary:"
+                   TO LBL-SCREENING-SUMMARY
+               MOVE "Match found with:" TO LBL-MATCH-FOUND-WITH
+               MOVE "Match description:" TO LBL-MATCH-DESCRIPTION
+           END-IF
+           EXIT.
+
+       MERGE-CASE-DISPOSITIONS.
+           OPEN INPUT SANCTIONS-CASE-DISPOSITIONS-FILE
+
+           IF CASE-DISPOSITIONS-FILE-STATUS NOT = "00"
+               DISPLAY "SanctionsCaseDispositions.txt not found, "
+                   "no new case dispositions to record"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO CASE-LOG-TIMESTAMP
+           OPEN EXTEND SANCTIONS-CASE-LOG-FILE
+
+           PERFORM UNTIL CASE-DISPOSITIONS-FILE-STATUS = "10"
+               READ SANCTIONS-CASE-DISPOSITIONS-FILE
+                   AT END
+                       MOVE "10" TO CASE-DISPOSITIONS-FILE-STATUS
+                   NOT AT END
+                       MOVE DISPOSITION-CUSTOMER-ID
+                           TO LOG-CUSTOMER-ID
+                       MOVE DISPOSITION-SANCTION-ID
+                           TO LOG-SANCTION-ID
+                       MOVE DISPOSITION-CODE TO LOG-DISPOSITION
+                       MOVE DISPOSITION-ANALYST TO LOG-ANALYST
+                       MOVE CASE-LOG-TIMESTAMP TO LOG-TIMESTAMP
+                       WRITE CASE-LOG-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE SANCTIONS-CASE-DISPOSITIONS-FILE
+           CLOSE SANCTIONS-CASE-LOG-FILE
+           EXIT.
+
+       LOAD-CASE-LOG.
+           OPEN INPUT SANCTIONS-CASE-LOG-FILE
+
+           IF CASE-LOG-FILE-STATUS NOT = "00"
+               DISPLAY "SanctionsCaseLog.txt not found, no prior "
+                   "case dispositions to apply"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL CASE-LOG-FILE-STATUS = "10"
+               READ SANCTIONS-CASE-LOG-FILE
+                   AT END
+                       MOVE "10" TO CASE-LOG-FILE-STATUS
+                   NOT AT END
+                       IF CASE-LOG-COUNT < CASE-LOG-MAX-COUNT
+                           ADD 1 TO CASE-LOG-COUNT
+                           MOVE LOG-CUSTOMER-ID TO
+                               CASE-LOG-CUSTOMER-ID(CASE-LOG-COUNT)
+                           MOVE LOG-SANCTION-ID TO
+                               CASE-LOG-SANCTION-ID(CASE-LOG-COUNT)
+                           MOVE LOG-DISPOSITION TO
+                               CASE-LOG-DISPOSITION(CASE-LOG-COUNT)
+                       ELSE
+                           DISPLAY "SanctionsCaseLog.txt exceeds "
+                               "CASE-LOG-MAX-COUNT, ignoring "
+                               "remaining entries"
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE SANCTIONS-CASE-LOG-FILE
+           EXIT.
+
+       CHECK-PAIR-CLEARED.
+           MOVE "N" TO PAIR-CLEARED
+           MOVE CUSTOMER-ID OF CUSTOMERS(CUSTOMER-INDEX)
+               TO CHECK-CUSTOMER-ID
+           MOVE SANCTION-ID OF SANCTIONS(CURRENT-SANCTION-INDEX)
+               TO CHECK-SANCTION-ID
+
+           PERFORM VARYING CASE-LOG-INDEX FROM 1 BY 1
+               UNTIL CASE-LOG-INDEX > CASE-LOG-COUNT
+                   OR PAIR-CLEARED = "Y"
+
+               IF CASE-LOG-CUSTOMER-ID(CASE-LOG-INDEX)
+                       = CHECK-CUSTOMER-ID
+                   IF CASE-LOG-SANCTION-ID(CASE-LOG-INDEX)
+                           = CHECK-SANCTION-ID
+                       IF CASE-LOG-DISPOSITION(CASE-LOG-INDEX)
+                               = "CLEARED"
+                           MOVE "Y" TO PAIR-CLEARED
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           EXIT.
 
        BUILD-REPORT.
            DISPLAY "START BUILD-REPORT"
-           
+
            PERFORM BUILD-SANCTIONS-REPORT
 
+           DISPLAY "Suppressed low-confidence matches: "
+               SUPPRESSED-MATCH-COUNT
+           DISPLAY "Cleared matches skipped: " CLEARED-MATCH-COUNT
+
+           IF SANCTIONS-CONTINUATION-FILE-OPEN = "Y"
+               CLOSE SANCTIONS-REPORT-CONTINUATION-FILE
+               DISPLAY "Wrote " SANCTIONS-CONTINUATION-LINE-COUNT
+                   " continuation line(s) to "
+                   "SanctionsReportContinuation.txt"
+           END-IF
+
            DISPLAY "END BUILD-REPORT"
            EXIT.
 
        BUILD-SANCTIONS-REPORT.
+           PERFORM COMPUTE-HIGHEST-MATCH-PERCENTS
+           PERFORM SORT-CUSTOMERS-BY-MATCH-STRENGTH
+           PERFORM ADD-SCREENING-SUMMARY-TO-OUTPUT
+
            PERFORM VARYING CUSTOMER-INDEX FROM 1 BY 1
                UNTIL CUSTOMER-INDEX > CUSTOMERS-COUNT
-               IF MATCHED-SANCTIONS-COUNT 
+               IF MATCHED-SANCTIONS-COUNT
                    OF CUSTOMERS(CUSTOMER-INDEX) > 0
-                   PERFORM ADD-CUSTOMER-SANCTIONS-TO-OUTPUT
+                   PERFORM COUNT-QUALIFYING-MATCHES
+                   IF QUALIFYING-MATCH-COUNT > 0
+                       PERFORM ADD-CUSTOMER-SANCTIONS-TO-OUTPUT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           EXIT.
+
+       ADD-SCREENING-SUMMARY-TO-OUTPUT.
+           MOVE 0 TO CUSTOMERS-WITH-MATCHES-COUNT
+
+           PERFORM VARYING CUSTOMER-INDEX FROM 1 BY 1
+               UNTIL CUSTOMER-INDEX > CUSTOMERS-COUNT
+
+               IF MATCHED-SANCTIONS-COUNT
+                       OF CUSTOMERS(CUSTOMER-INDEX) > 0
+                   ADD 1 TO CUSTOMERS-WITH-MATCHES-COUNT
+               END-IF
+           END-PERFORM
+
+           MOVE REPORT-SEPARATOR TO OUTPUT-TEXT-LINE
+           PERFORM ADD-OUTPUT-LINE-SAFE
+
+           MOVE LBL-SCREENING-SUMMARY TO OUTPUT-TEXT-LINE
+           PERFORM ADD-OUTPUT-LINE-SAFE
+
+           MOVE SPACES TO OUTPUT-TEXT-LINE
+           PERFORM ADD-OUTPUT-LINE-SAFE
+
+           MOVE CUSTOMERS-WITH-MATCHES-COUNT TO COUNT-DISPLAY
+           MOVE CUSTOMERS-COUNT TO COUNT-DISPLAY-2
+           STRING
+               FUNCTION TRIM(COUNT-DISPLAY LEADING)
+               DELIMITED BY SIZE
+               " of "
+               DELIMITED BY SIZE
+               FUNCTION TRIM(COUNT-DISPLAY-2 LEADING)
+               DELIMITED BY SIZE
+               " customers screened had potential sanctions matches."
+               DELIMITED BY SIZE
+               INTO OUTPUT-TEXT-LINE
+           END-STRING
+           PERFORM ADD-OUTPUT-LINE-SAFE
+
+           MOVE SPACES TO OUTPUT-TEXT-LINE
+           PERFORM ADD-OUTPUT-LINE-SAFE
+
+           MOVE REPORT-SEPARATOR TO OUTPUT-TEXT-LINE
+           PERFORM ADD-OUTPUT-LINE-SAFE
+
+           MOVE SPACES TO OUTPUT-TEXT-LINE
+           PERFORM ADD-OUTPUT-LINE-SAFE
+
+           EXIT.
+
+       COMPUTE-HIGHEST-MATCH-PERCENTS.
+           PERFORM VARYING CUSTOMER-INDEX FROM 1 BY 1
+               UNTIL CUSTOMER-INDEX > CUSTOMERS-COUNT
+
+               MOVE 0 TO HIGHEST-MATCH-PERCENT(CUSTOMER-INDEX)
+
+               PERFORM VARYING MATCH-INDEX FROM 1 BY 1
+                   UNTIL MATCH-INDEX > MATCHED-SANCTIONS-COUNT
+                       OF CUSTOMERS(CUSTOMER-INDEX)
+
+                   IF TOTAL-MATCH-PERCENT(CUSTOMER-INDEX, MATCH-INDEX)
+                           > HIGHEST-MATCH-PERCENT(CUSTOMER-INDEX)
+                       MOVE TOTAL-MATCH-PERCENT
+                               (CUSTOMER-INDEX, MATCH-INDEX)
+                           TO HIGHEST-MATCH-PERCENT(CUSTOMER-INDEX)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           EXIT.
+
+       SORT-CUSTOMERS-BY-MATCH-STRENGTH.
+           DISPLAY "START SORT-CUSTOMERS-BY-MATCH-STRENGTH"
+           PERFORM VARYING SORT-INDEX FROM 1 BY 1
+               UNTIL SORT-INDEX >= CUSTOMERS-COUNT
+
+               ADD 1 TO SORT-INDEX GIVING COMPARE-INDEX-START
+               PERFORM VARYING COMPARE-INDEX
+                   FROM COMPARE-INDEX-START BY 1
+                   UNTIL COMPARE-INDEX > CUSTOMERS-COUNT
+
+                   IF HIGHEST-MATCH-PERCENT(SORT-INDEX)
+                       < HIGHEST-MATCH-PERCENT(COMPARE-INDEX)
+
+                       MOVE CUSTOMERS(SORT-INDEX)
+                           TO TEMP-CUSTOMER-ENTRY
+                       MOVE CUSTOMERS(COMPARE-INDEX)
+                           TO CUSTOMERS(SORT-INDEX)
+                       MOVE TEMP-CUSTOMER-ENTRY
+                           TO CUSTOMERS(COMPARE-INDEX)
+
+                       MOVE HIGHEST-MATCH-PERCENT(SORT-INDEX)
+                           TO TEMP-HIGHEST-MATCH-PERCENT
+                       MOVE HIGHEST-MATCH-PERCENT(COMPARE-INDEX)
+                           TO HIGHEST-MATCH-PERCENT(SORT-INDEX)
+                       MOVE TEMP-HIGHEST-MATCH-PERCENT
+                           TO HIGHEST-MATCH-PERCENT(COMPARE-INDEX)
+
+                   END-IF
+
+               END-PERFORM
+           END-PERFORM
+           DISPLAY "END SORT-CUSTOMERS-BY-MATCH-STRENGTH"
+           EXIT.
+
+       COUNT-QUALIFYING-MATCHES.
+           MOVE 0 TO QUALIFYING-MATCH-COUNT
+
+           PERFORM VARYING MATCH-INDEX FROM 1 BY 1
+               UNTIL MATCH-INDEX >
+                   MATCHED-SANCTIONS-COUNT OF CUSTOMERS(CUSTOMER-INDEX)
+
+               MOVE MATCHED-SANCTION-INDEX(CUSTOMER-INDEX, MATCH-INDEX)
+                   TO CURRENT-SANCTION-INDEX
+               PERFORM CHECK-PAIR-CLEARED
+
+               IF PAIR-CLEARED NOT = "Y"
+                   IF TOTAL-MATCH-PERCENT(CUSTOMER-INDEX, MATCH-INDEX)
+                           >= REPORT-MIN-MATCH-PERCENT
+                       ADD 1 TO QUALIFYING-MATCH-COUNT
+                   END-IF
                END-IF
            END-PERFORM
 
@@ -139,9 +617,21 @@
            EXIT.
 
        ADD-ONE-SANCTION-MATCH-TO-OUTPUT.
+           IF TOTAL-MATCH-PERCENT(CUSTOMER-INDEX, MATCH-INDEX)
+                   < REPORT-MIN-MATCH-PERCENT
+               ADD 1 TO SUPPRESSED-MATCH-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE MATCHED-SANCTION-INDEX(CUSTOMER-INDEX, MATCH-INDEX)
                TO CURRENT-SANCTION-INDEX
 
+           PERFORM CHECK-PAIR-CLEARED
+           IF PAIR-CLEARED = "Y"
+               ADD 1 TO CLEARED-MATCH-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE TOTAL-MATCH-PERCENT(CUSTOMER-INDEX, MATCH-INDEX)
                TO DISPLAY-TOTAL-MATCH-PERCENT
 
@@ -157,7 +647,7 @@
            MOVE COUNTRY-MATCH-PERCENT(CUSTOMER-INDEX, MATCH-INDEX)
                TO DISPLAY-COUNTRY-MATCH-PERCENT
 
-           MOVE "Match found with:" TO OUTPUT-TEXT-LINE
+           MOVE LBL-MATCH-FOUND-WITH TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
 
            STRING
@@ -199,7 +689,7 @@
            MOVE SPACES TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
 
-           MOVE "Match-beskrivelse:" TO OUTPUT-TEXT-LINE
+           MOVE LBL-MATCH-DESCRIPTION TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
 
            IF NAME-MATCH-PERCENT(CUSTOMER-INDEX, MATCH-INDEX) > 0
@@ -277,9 +767,9 @@
            ADD 1 TO OUTPUT-LINE-COUNT
 
            IF OUTPUT-LINE-COUNT > OUTPUT-LINE-MAX-COUNT
-               DISPLAY "ERROR: OUTPUT-TEXT overflow"
-               DISPLAY "Line: " OUTPUT-LINE-COUNT
-               DISPLAY "Max : " OUTPUT-LINE-MAX-COUNT
+               SUBTRACT 1 FROM OUTPUT-LINE-COUNT
+               PERFORM WRITE-SANCTIONS-CONTINUATION-LINE
+               MOVE SPACES TO OUTPUT-TEXT-LINE
                EXIT PARAGRAPH
            END-IF
 
@@ -289,3 +779,18 @@
            MOVE SPACES TO OUTPUT-TEXT-LINE
 
            EXIT.
+
+       WRITE-SANCTIONS-CONTINUATION-LINE.
+           IF SANCTIONS-CONTINUATION-FILE-OPEN = "N"
+               OPEN OUTPUT SANCTIONS-REPORT-CONTINUATION-FILE
+               MOVE "Y" TO SANCTIONS-CONTINUATION-FILE-OPEN
+               DISPLAY "Report buffer full at " OUTPUT-LINE-MAX-COUNT
+                   " lines, continuing in "
+                   "SanctionsReportContinuation.txt"
+           END-IF
+
+           ADD 1 TO SANCTIONS-CONTINUATION-LINE-COUNT
+           MOVE OUTPUT-TEXT-LINE TO SANCTIONS-CONTINUATION-RECORD
+           WRITE SANCTIONS-CONTINUATION-RECORD
+
+           EXIT.

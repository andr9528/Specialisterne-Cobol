@@ -0,0 +1,5 @@
+      * Output line buffer handed to OUTPUTWRITTER for the sanctions
+      * screening report.
+           02 OUTPUT-LINE-COUNT PIC 999 VALUE 0.
+           02 OUTPUT-LINE-MAX-COUNT PIC 999 VALUE 800.
+           02 OUTPUT-TEXT PIC X(120) OCCURS 800 TIMES.

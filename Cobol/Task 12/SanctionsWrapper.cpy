@@ -0,0 +1,9 @@
+      * Watchlist entries handed back from INPUTLOADER for MATCHER to
+      * score each customer against.
+           02 SANCTIONS-COUNT PIC 999 VALUE 0.
+           02 SANCTIONS-MAX-COUNT PIC 999 VALUE 500.
+           02 SANCTIONS OCCURS 500 TIMES.
+               03 SANCTION-ID PIC X(10) VALUE SPACES.
+               03 SANCTION-NAME PIC X(40) VALUE SPACES.
+               03 SANCTION-BIRTHDATE PIC X(10) VALUE SPACES.
+               03 SANCTION-COUNTRY PIC X(20) VALUE SPACES.

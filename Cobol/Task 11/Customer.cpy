@@ -0,0 +1,23 @@
+      *-----------------------------------------------------------*
+      * CUSTOMER.CPY                                              *
+      * One customer built up from the transaction stream, with   *
+      * the running DKK totals used by the report sections.       *
+      *-----------------------------------------------------------*
+       02 CPR PIC X(15) VALUE SPACES.
+       02 CUSTOMER-NAME PIC X(30) VALUE SPACES.
+       02 CUSTOMER-ADDRESS PIC X(40) VALUE SPACES.
+       02 CUSTOMER-BANK-INDEX PIC 99 VALUE 0.
+       02 CUSTOMER-TRANSACTIONS-COUNT PIC 99 VALUE 0.
+       02 TRANSACTION-INDICES PIC 999 VALUE 0 OCCURS 20 TIMES.
+       02 OVERFLOW-TRANSACTIONS-COUNT PIC 99 VALUE 0.
+       02 OVERFLOW-DKK-INCOME PIC S9(11)V99 VALUE 0.
+       02 OVERFLOW-DKK-PAYMENTS PIC S9(11)V99 VALUE 0.
+       02 DKK-TOTAL-INCOME PIC S9(11)V99 VALUE 0.
+       02 DKK-TOTAL-INCOME-DISPLAY PIC -ZZ,ZZZ,ZZZ,ZZ9.99 VALUE ZEROES.
+       02 DKK-TOTAL-PAYMENTS PIC S9(11)V99 VALUE 0.
+       02 DKK-TOTAL-PAYMENTS-DISPLAY PIC -ZZ,ZZZ,ZZZ,ZZ9.99
+           VALUE ZEROES.
+       02 DKK-SALDO PIC S9(11)V99 VALUE 0.
+       02 DKK-SALDO-DISPLAY PIC -ZZ,ZZZ,ZZZ,ZZ9.99 VALUE ZEROES.
+       02 SIGN-FORMATTED-DKK-SALDO-DISPLAY PIC X(20) VALUE SPACES.
+       02 DKK-AVERAGE PIC S9(11)V99 VALUE 0.

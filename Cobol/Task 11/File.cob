@@ -3,23 +3,349 @@
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT OUT-REPORT-FILE
                ASSIGN TO "Report.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT ARCHIVE-REPORT-FILE
+               ASSIGN TO ARCHIVE-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-CONTROL-FILE
+               ASSIGN TO "ReportControl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-CONTROL-FILE-STATUS.
+
+           SELECT CUSTOMER-OVERFLOW-FILE
+               ASSIGN TO "CustomerTransactionOverflow.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DUPLICATE-TRANSACTIONS-FILE
+               ASSIGN TO "DuplicateTransactions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVALID-TRANSACTIONS-FILE
+               ASSIGN TO "TransactionDataExceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OVERDRAWN-ACCOUNTS-FILE
+               ASSIGN TO "OverdrawnAccounts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-CONTINUATION-FILE
+               ASSIGN TO "ReportContinuation.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-CSV-FILE
+               ASSIGN TO "Report.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "ReportCheckpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           SELECT CUSTOMERS-SNAPSHOT-FILE
+               ASSIGN TO "CustomersSnapshot.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SNAPSHOT-FILE-STATUS.
+
+           SELECT BANKS-SNAPSHOT-FILE
+               ASSIGN TO "BanksSnapshot.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SNAPSHOT-FILE-STATUS.
+
+           SELECT TRANSACTIONS-SNAPSHOT-FILE
+               ASSIGN TO "TransactionsSnapshot.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SNAPSHOT-FILE-STATUS.
+
+           SELECT MONTHS-SNAPSHOT-FILE
+               ASSIGN TO "MonthsSnapshot.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SNAPSHOT-FILE-STATUS.
+
+           SELECT SHOPS-SNAPSHOT-FILE
+               ASSIGN TO "ShopsSnapshot.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SNAPSHOT-FILE-STATUS.
+
+           SELECT BATCH-RUN-LOG-FILE
+               ASSIGN TO "BatchRunLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Keyed lookup files built once per run so matching a
+      * transaction's CPR/registration-number/shop name to its
+      * array slot is a keyed READ instead of a PERFORM VARYING
+      * scan of the whole BANKS/CUSTOMERS/SHOPS table.
+           SELECT CUSTOMER-INDEX-FILE
+               ASSIGN TO "CustomerIndex.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOOKUP-CPR
+               FILE STATUS IS CUSTOMER-INDEX-FILE-STATUS.
+
+           SELECT BANK-INDEX-FILE
+               ASSIGN TO "BankIndex.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOOKUP-REGISTRATION-NUMBER
+               FILE STATUS IS BANK-INDEX-FILE-STATUS.
+
+           SELECT SHOP-INDEX-FILE
+               ASSIGN TO "ShopIndex.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOOKUP-SHOP-NAME
+               FILE STATUS IS SHOP-INDEX-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD OUT-REPORT-FILE.
        01 OUT-REPORT-RECORD PIC X(120).
 
+       FD ARCHIVE-REPORT-FILE.
+       01 ARCHIVE-REPORT-RECORD PIC X(120).
+
+       FD REPORT-CONTROL-FILE.
+       01 REPORT-CONTROL-RECORD.
+           02 CONTROL-BASE-YEAR PIC 9(4).
+           02 CONTROL-YEAR-COUNT PIC 9.
+           02 CONTROL-EUR-RATE PIC 9(3)V99.
+           02 CONTROL-USD-RATE PIC 9(3)V99.
+           02 CONTROL-TOP-N PIC 99.
+           02 CONTROL-GBP-RATE PIC 9(3)V99.
+           02 CONTROL-SEK-RATE PIC 9(3)V99.
+           02 CONTROL-NOK-RATE PIC 9(3)V99.
+           02 CONTROL-LANGUAGE PIC X(2).
+           02 CONTROL-BANKS-MAX PIC 99.
+           02 CONTROL-TRANSACTIONS-MAX PIC 999.
+           02 CONTROL-CUSTOMER-MAX PIC 99.
+           02 CONTROL-CUST-TXN-MAX PIC 99.
+           02 CONTROL-SHOPS-MAX PIC 99.
+           02 CONTROL-OUTPUT-LINE-MAX PIC 999.
+
+       FD CUSTOMER-OVERFLOW-FILE.
+       01 CUSTOMER-OVERFLOW-RECORD.
+           02 OVERFLOW-CPR PIC X(15).
+           02 OVERFLOW-TRANSACTION-INDEX PIC 999.
+           02 OVERFLOW-TRANSACTION-TYPE PIC X(11).
+           02 OVERFLOW-TRANSACTION-DKK-AMOUNT PIC -9(11).99.
+
+       FD DUPLICATE-TRANSACTIONS-FILE.
+       01 DUPLICATE-TRANSACTION-RECORD.
+           02 DUPLICATE-CPR PIC X(15).
+           02 DUPLICATE-ORIGINAL-INDEX PIC 999.
+           02 DUPLICATE-REPEAT-INDEX PIC 999.
+           02 DUPLICATE-DKK-AMOUNT PIC -9(11).99.
+           02 DUPLICATE-TIME-OF-TRANSACTION PIC X(26).
+
+       FD INVALID-TRANSACTIONS-FILE.
+       01 INVALID-TRANSACTION-RECORD.
+           02 INVALID-TXN-CPR PIC X(15).
+           02 INVALID-TXN-INDEX PIC 999.
+           02 INVALID-TXN-REASON PIC X(40).
+
+       FD OVERDRAWN-ACCOUNTS-FILE.
+       01 OVERDRAWN-ACCOUNT-RECORD.
+           02 OVERDRAWN-CPR PIC X(15).
+           02 OVERDRAWN-CUSTOMER-NAME PIC X(30).
+           02 OVERDRAWN-SALDO-DKK PIC -9(11).99.
+
+       FD REPORT-CONTINUATION-FILE.
+       01 CONTINUATION-RECORD PIC X(120).
+
+       FD REPORT-CSV-FILE.
+       01 CSV-RECORD PIC X(160).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           02 CHECKPOINT-STAGE-FIELD PIC X(20).
+           02 CHECKPOINT-BANKS-COUNT PIC 99.
+           02 CHECKPOINT-TRANSACTIONS-COUNT PIC 999.
+           02 CHECKPOINT-CUSTOMERS-COUNT PIC 99.
+           02 CHECKPOINT-SHOPS-COUNT PIC 99.
+           02 CHECKPOINT-OTHER-SHOPS-COUNT PIC 999.
+           02 CHECKPOINT-OTHER-SHOPS-REVENUE PIC S9(11)V99.
+
+       FD CUSTOMERS-SNAPSHOT-FILE.
+       01 CUSTOMERS-SNAPSHOT-RECORD.
+           COPY "Customer.cpy".
+
+       FD BANKS-SNAPSHOT-FILE.
+       01 BANKS-SNAPSHOT-RECORD.
+           COPY "BankRecord.cpy".
+
+       FD TRANSACTIONS-SNAPSHOT-FILE.
+       01 TRANSACTIONS-SNAPSHOT-RECORD.
+           COPY "Transaction.cpy".
+
+       FD MONTHS-SNAPSHOT-FILE.
+       01 MONTHS-SNAPSHOT-RECORD.
+           02 SNAP-MONTH-TRANSACTION-INDICES PIC 99 OCCURS 50 TIMES.
+           02 SNAP-TRANSACTIONS-MONTH-COUNT PIC 99.
+           02 SNAP-TOTAL-MONTH-INCOME PIC S9(11)V99.
+           02 SNAP-TOTAL-MONTH-PAYMENT PIC S9(11)V99.
+           02 SNAP-DKK-INCOME PIC S9(11)V99.
+           02 SNAP-DKK-PAYMENT PIC S9(11)V99.
+           02 SNAP-EUR-INCOME PIC S9(11)V99.
+           02 SNAP-EUR-PAYMENT PIC S9(11)V99.
+           02 SNAP-USD-INCOME PIC S9(11)V99.
+           02 SNAP-USD-PAYMENT PIC S9(11)V99.
+           02 SNAP-GBP-INCOME PIC S9(11)V99.
+           02 SNAP-GBP-PAYMENT PIC S9(11)V99.
+           02 SNAP-SEK-INCOME PIC S9(11)V99.
+           02 SNAP-SEK-PAYMENT PIC S9(11)V99.
+           02 SNAP-NOK-INCOME PIC S9(11)V99.
+           02 SNAP-NOK-PAYMENT PIC S9(11)V99.
+           02 SNAP-INCOME-COUNT PIC 99.
+           02 SNAP-PAYMENT-COUNT PIC 99.
+           02 SNAP-TRANSFER-COUNT PIC 99.
+           02 SNAP-FEE-COUNT PIC 99.
+           02 SNAP-MONTH-MEAN-AMOUNT PIC S9(13)V99.
+           02 SNAP-MONTH-STANDARD-DEVIATION PIC S9(13)V99.
+
+       FD SHOPS-SNAPSHOT-FILE.
+       01 SHOPS-SNAPSHOT-RECORD.
+           02 SNAP-SHOP-NAME PIC X(20).
+           02 SNAP-TRANSACTIONS-SHOP-COUNT PIC 999.
+           02 SNAP-SHOP-TRANSACTION-INDICES PIC 99 OCCURS 50 TIMES.
+           02 SNAP-SHOP-REVENUE PIC S9(11)V99.
+           02 SNAP-SHOP-MEAN-AMOUNT PIC S9(13)V99.
+           02 SNAP-SHOP-STANDARD-DEVIATION PIC S9(13)V99.
+
+       FD BATCH-RUN-LOG-FILE.
+       01 BATCH-RUN-LOG-RECORD.
+           COPY "BatchRunLog.cpy".
+
+       FD CUSTOMER-INDEX-FILE.
+       01 CUSTOMER-INDEX-RECORD.
+           02 LOOKUP-CPR PIC X(15).
+           02 LOOKUP-CUSTOMER-INDEX PIC 99.
+
+       FD BANK-INDEX-FILE.
+       01 BANK-INDEX-RECORD.
+           02 LOOKUP-REGISTRATION-NUMBER PIC X(4).
+           02 LOOKUP-BANK-INDEX PIC 99.
+
+       FD SHOP-INDEX-FILE.
+       01 SHOP-INDEX-RECORD.
+           02 LOOKUP-SHOP-NAME PIC X(20).
+           02 LOOKUP-SHOP-INDEX PIC 99.
+
        WORKING-STORAGE SECTION.
-       
+
+       01 BATCH-RUN-LOG-TIMESTAMP PIC X(26) VALUE SPACES.
+       01 REPORT-CONTROL-FILE-STATUS PIC X(2) VALUE "00".
+       01 CUSTOMER-INDEX-FILE-STATUS PIC X(2) VALUE "00".
+       01 BANK-INDEX-FILE-STATUS PIC X(2) VALUE "00".
+       01 SHOP-INDEX-FILE-STATUS PIC X(2) VALUE "00".
+
+      * Checkpoint/restart: CHECKPOINT-STAGE names the last major
+      * stage that finished and had its working tables snapshotted
+      * to the *Snapshot.txt files below. A fresh run finds no
+      * ReportCheckpoint.txt (status not "00"), defaults the stage to
+      * spaces, and runs every stage from INPUTLOADER onward as
+      * usual. Delete ReportCheckpoint.txt (and the snapshot files)
+      * to force a full rerun after the input data has changed.
+       01 CHECKPOINT-FILE-STATUS PIC X(2) VALUE "00".
+       01 SNAPSHOT-FILE-STATUS PIC X(2) VALUE "00".
+       01 CHECKPOINT-STAGE PIC X(20) VALUE SPACES.
+
+      * Defaults below reproduce the years this report originally
+      * tracked (2020 through 2025) when ReportControl.txt is
+      * absent; drop a record in that file to track a different
+      * base year or number of years without a recompile.
+       01 REPORT-BASE-YEAR PIC 9(4) VALUE 2019.
+       01 REPORT-YEAR-COUNT PIC 9 VALUE 6.
+       01 TRANSACTIONS-BY-YEAR-MAX PIC 9 VALUE 9.
+       01 TRACKED-FIRST-YEAR PIC 9(4) VALUE ZEROES.
+       01 TRACKED-LAST-YEAR PIC 9(4) VALUE ZEROES.
+
+      * DKK-per-unit exchange rates used to roll EUR/USD month
+      * totals into a single combined DKK figure; overridable from
+      * ReportControl.txt the same way the tracked year range is.
+       01 REPORT-EUR-RATE PIC 9(3)V99 VALUE 7.46.
+       01 REPORT-USD-RATE PIC 9(3)V99 VALUE 6.90.
+       01 REPORT-GBP-RATE PIC 9(3)V99 VALUE 8.72.
+       01 REPORT-SEK-RATE PIC 9(3)V99 VALUE 0.65.
+       01 REPORT-NOK-RATE PIC 9(3)V99 VALUE 0.64.
+
+      * How many customers show up in the "Top N" / "Lowest N"
+      * saldo sections; overridable from ReportControl.txt.
+       01 REPORT-TOP-N PIC 99 VALUE 3.
+
+      * Language the section titles and column headers in Report.txt
+      * are written in ("EN" or "DA"); overridable from
+      * ReportControl.txt. Does not affect live data values such as
+      * TRANSACTION-TYPE or currency codes, which are printed as-is.
+       01 REPORT-LANGUAGE PIC X(2) VALUE "EN".
+
+      * Report-text labels, selected by REPORT-LANGUAGE in
+      * SET-REPORT-LANGUAGE-LABELS and moved into OUTPUT-TEXT-LINE by
+      * BUILD-REPORT instead of hardcoded literals.
+       01 LBL-SYSTEM-STATISTICS PIC X(30) VALUE SPACES.
+       01 LBL-STD-DEVIATION PIC X(21) VALUE SPACES.
+       01 LBL-CUSTOMER-AVERAGES PIC X(41) VALUE SPACES.
+       01 LBL-COL-NAME PIC X(20) VALUE SPACES.
+       01 LBL-COL-TOTAL-INCOME PIC X(16) VALUE SPACES.
+       01 LBL-COL-TOTAL-PAYMENTS PIC X(18) VALUE SPACES.
+       01 LBL-COL-COUNT PIC X(8) VALUE SPACES.
+       01 LBL-COL-AVERAGE PIC X(10) VALUE SPACES.
+       01 LBL-TRANSACTIONS-BY-TYPE PIC X(35) VALUE SPACES.
+       01 LBL-COL-AMOUNT PIC X(18) VALUE SPACES.
+       01 LBL-COL-CURRENCY PIC X(10) VALUE SPACES.
+       01 LBL-COL-SHOP PIC X(22) VALUE SPACES.
+       01 LBL-COL-TIME PIC X(26) VALUE SPACES.
+       01 LBL-SHOP-STATISTICS PIC X(24) VALUE SPACES.
+       01 LBL-COL-SHOP-NAME PIC X(25) VALUE SPACES.
+       01 LBL-COL-TXN-COUNT PIC X(24) VALUE SPACES.
+       01 LBL-COL-REVENUE PIC X(18) VALUE SPACES.
+       01 LBL-COL-STD-DEV-DKK PIC X(15) VALUE SPACES.
+       01 LBL-OTHER-SHOPS PIC X(20) VALUE SPACES.
+       01 LBL-MONTHLY-STATISTICS PIC X(20) VALUE SPACES.
+       01 LBL-NO-TRANSACTIONS-MONTH PIC X(34) VALUE SPACES.
+       01 LBL-TOP-N-CUSTOMERS PIC X(8) VALUE SPACES.
+       01 LBL-LOWEST-N-CUSTOMERS PIC X(8) VALUE SPACES.
+       01 LBL-CUSTOMERS-BY-BALANCE PIC X(27) VALUE SPACES.
+
+      * Dated copy of Report.txt written alongside the fixed-name
+      * report so prior runs stay around for comparison; named from
+      * today's date (YYYYMMDD) via FUNCTION CURRENT-DATE.
+       01 ARCHIVE-REPORT-FILENAME PIC X(21) VALUE SPACES.
+       01 CURRENT-DATE-TODAY PIC X(8) VALUE SPACES.
+       01 COMBINED-MONTH-INCOME PIC S9(11)V99 VALUE 0.
+       01 COMBINED-MONTH-PAYMENT PIC S9(11)V99 VALUE 0.
+
+      * Year-over-year comparison, same month a year earlier; only
+      * computed when the prior tracked year has transactions for
+      * that month.
+       01 YOY-CURRENT-NET PIC S9(11)V99 VALUE 0.
+       01 YOY-PRIOR-NET PIC S9(11)V99 VALUE 0.
+       01 YOY-NET-CHANGE PIC S9(11)V99 VALUE 0.
+       01 YOY-PRIOR-YEAR-DISPLAY PIC 9(4) VALUE 0.
+
+       01 CSV-LINE PIC X(160) VALUE SPACES.
+       01 CSV-AMOUNT-DISPLAY PIC -9(11).99.
+       01 CSV-FIELD-1 PIC X(15) VALUE SPACES.
+       01 CSV-FIELD-2 PIC X(15) VALUE SPACES.
+       01 CSV-FIELD-3 PIC X(15) VALUE SPACES.
+       01 CSV-FIELD-4 PIC X(15) VALUE SPACES.
+       01 CSV-FIELD-5 PIC X(15) VALUE SPACES.
+
        01 BANKS-WRAPPER.
             02 BANKS OCCURS 40 TIMES.
                 COPY "BankRecord.cpy".
             02 BANKS-MAX-COUNT PIC 99 VALUE 40.
             02 BANKS-COUNT PIC 99 VALUE 0.
+
+      * The compiled-in OCCURS capacity BANKS-MAX-COUNT (and the
+      * other *-MAX-COUNT fields below) cannot exceed; overriding
+      * from ReportControl.txt below can only lower the effective
+      * limit, never raise it past what the tables were compiled
+      * with.
+       01 BANKS-HARD-MAX PIC 99 VALUE 40.
        
        01 BANK-INDEX PIC 99 VALUE 1.
        01 BANK-MATCH-FOUND PIC X VALUE "N".
@@ -30,13 +356,27 @@
                COPY "Transaction.cpy".      
            02 TRANSACTIONS-MAX-COUNT PIC 999 VALUE 600.
            02 TRANSACTIONS-COUNT PIC 999 VALUE 0.
+
+       01 TRANSACTIONS-HARD-MAX PIC 999 VALUE 600.
        
        01 TRANSACTION-INDEX PIC 999 VALUE 1.
+       01 DUPLICATE-COMPARE-INDEX PIC 999 VALUE 1.
+       01 DUPLICATE-TRANSACTIONS-COUNT PIC 999 VALUE 0.
+       01 INVALID-TRANSACTIONS-COUNT PIC 999 VALUE 0.
+       01 TRANSACTION-VALID PIC X VALUE "Y".
+       01 TRANSACTION-REJECT-REASON PIC X(40) VALUE SPACES.
+       01 OVERDRAWN-ACCOUNTS-COUNT PIC 999 VALUE 0.
+
+       01 CPR-DIGITS-ONLY PIC X(10) VALUE SPACES.
+       01 CPR-DIGIT-INDEX PIC 99 VALUE 0.
+       01 CPR-DIGIT-VALUE PIC 9 VALUE 0.
+       01 CPR-CHECK-WEIGHT PIC 9 VALUE 0.
+       01 CPR-CHECK-SUM PIC 9(4) VALUE 0.
     
        
 
-      * 1 = 2020, 2 = 2021, 3 = 2022, etc...
-       01 TRANSACTIONS-BY-YEAR-MONTH OCCURS 6 TIMES.
+      * 1 = REPORT-BASE-YEAR + 1, 2 = REPORT-BASE-YEAR + 2, etc...
+       01 TRANSACTIONS-BY-YEAR-MONTH OCCURS 9 TIMES.
            02 MONTHS OCCURS 12 TIMES.
                03 MONTH-TRANSACTION-INDICES PIC 99 OCCURS 50 TIMES.
                03 TRANSACTIONS-MONTH-COUNT PIC 99.
@@ -48,9 +388,18 @@
                03 EUR-PAYMENT PIC S9(11)V99 VALUE 0.
                03 USD-INCOME PIC S9(11)V99 VALUE 0.
                03 USD-PAYMENT PIC S9(11)V99 VALUE 0.
+               03 GBP-INCOME PIC S9(11)V99 VALUE 0.
+               03 GBP-PAYMENT PIC S9(11)V99 VALUE 0.
+               03 SEK-INCOME PIC S9(11)V99 VALUE 0.
+               03 SEK-PAYMENT PIC S9(11)V99 VALUE 0.
+               03 NOK-INCOME PIC S9(11)V99 VALUE 0.
+               03 NOK-PAYMENT PIC S9(11)V99 VALUE 0.
                03 INCOME-COUNT PIC 99 VALUE 0.
                03 PAYMENT-COUNT PIC 99 VALUE 0.
                03 TRANSFER-COUNT PIC 99 VALUE 0.
+               03 FEE-COUNT PIC 99 VALUE 0.
+               03 MONTH-MEAN-AMOUNT PIC S9(13)V99 VALUE 0.
+               03 MONTH-STANDARD-DEVIATION PIC S9(13)V99 VALUE 0.
 
        01 YEAR-INDEX        PIC 9.
        01 MONTH-INDEX       PIC 99.
@@ -63,6 +412,8 @@
            COPY "Customer.cpy".       
        01 CUSTOMER-MAX-COUNT PIC 99 VALUE 60.
        01 CUSTOMER-TRANSACTIONS-MAX-COUNT PIC 99 VALUE 20.
+       01 CUSTOMER-HARD-MAX PIC 99 VALUE 60.
+       01 CUSTOMER-TRANSACTIONS-HARD-MAX PIC 99 VALUE 20.
 
        01 TEMP-CUSTOMER.
            COPY "Customer.cpy".
@@ -72,20 +423,28 @@
        01 CUSTOMERS-COUNT PIC 99 VALUE 0.
        01 CUSTOMER-FOUND PIC X VALUE "N".
        01 MATCHED-CUSTOMER-INDEX PIC 99 VALUE 0.
+       01 CUSTOMER-STARTING-BALANCE PIC S9(11)V99 VALUE 0.
 
        01 SHOPS OCCURS 60 TIMES.
            02 SHOP-NAME PIC X(20).
            02 TRANSACTIONS-SHOP-COUNT PIC 999 VALUE 0.
-           02 SHOP-TRANSACTION-INDICES PIC 99 OCCURS 50 TIMES.               
+           02 SHOP-TRANSACTION-INDICES PIC 99 OCCURS 50 TIMES.
            02 SHOP-REVENUE PIC S9(11)V99 VALUE 0.
+           02 SHOP-MEAN-AMOUNT PIC S9(13)V99 VALUE 0.
+           02 SHOP-STANDARD-DEVIATION PIC S9(13)V99 VALUE 0.
 
        01 TEMP-SHOP.
            02 SHOP-NAME PIC X(20).
            02 TRANSACTIONS-SHOP-COUNT PIC 999 VALUE 0.
-           02 SHOP-TRANSACTION-INDICES PIC 99 OCCURS 50 TIMES.               
+           02 SHOP-TRANSACTION-INDICES PIC 99 OCCURS 50 TIMES.
            02 SHOP-REVENUE PIC S9(11)V99 VALUE 0.
+           02 SHOP-MEAN-AMOUNT PIC S9(13)V99 VALUE 0.
+           02 SHOP-STANDARD-DEVIATION PIC S9(13)V99 VALUE 0.
 
        01 SHOPS-MAX-COUNT PIC 99 VALUE 60.
+       01 SHOPS-HARD-MAX PIC 99 VALUE 60.
+       01 OTHER-SHOPS-COUNT PIC 999 VALUE 0.
+       01 OTHER-SHOPS-REVENUE PIC S9(11)V99 VALUE 0.
        01 SHOP-INDEX PIC 99 VALUE 1.
        01 SHOPS-COUNT PIC 99 VALUE 0.
        01 SHOP-MATCH-FOUND PIC X VALUE "N".
@@ -98,7 +457,11 @@
        01 OUTPUT-TEXT-LINE PIC X(120).
        01 OUTPUT-TEXT PIC X(120) OCCURS 800 TIMES.
        01 OUTPUT-LINE-MAX-COUNT PIC 999 VALUE 800.
-       
+       01 OUTPUT-LINE-HARD-MAX PIC 999 VALUE 800.
+
+       01 CONTINUATION-FILE-OPEN PIC X VALUE "N".
+       01 CONTINUATION-LINE-COUNT PIC 999 VALUE 0.
+
        01 END-OF-FILE PIC X VALUE "N".
        01 LINE-INDEX PIC 9999 VALUE 1. 
       
@@ -120,6 +483,9 @@
        01 VARIANCE             PIC S9(13)V99 VALUE 0.
        01 STANDARD-DEVIATION   PIC S9(13)V99 VALUE 0.
 
+       01 STAT-SLOT-INDEX      PIC 99 VALUE 0.
+       01 STAT-TRANSACTION-INDEX PIC 999 VALUE 0.
+
        01 SOURCE-AMOUNT PIC S9(11)V99.
        01 ABS-AMOUNT PIC 9(11)V99.
        01 FORMAT-AMOUNT-DISPLAY PIC Z,ZZZ,ZZZ,ZZ9.99.
@@ -127,20 +493,474 @@
        01 FORMATTED-DKK-AMOUNT-DISPLAY PIC X(20).
        01 FORMATTED-AMOUNT-DISPLAY PIC X(20).
 
-       PROCEDURE DIVISION.          
-           CALL "INPUTLOADER"
-               USING BANKS-WRAPPER
-                   TRANSACTIONS-WRAPPER.
-      *    END-CALL
-           PERFORM FILL-CUSTOMER-ARRAY
-           PERFORM SORT-TRANSACTIONS-TO-MONTHS
-           PERFORM COUNT-TRANSACTIONS-PER-SHOP
+       PROCEDURE DIVISION.
+           PERFORM LOG-BATCH-RUN-START
+
+           PERFORM LOAD-REPORT-CONTROL-PARAMETERS
+           PERFORM LOAD-CHECKPOINT-STATUS
+
+           IF CHECKPOINT-STAGE = "LOADED" OR CHECKPOINT-STAGE = "SORTED"
+               OR CHECKPOINT-STAGE = "SHOPPED"
+
+               DISPLAY "Resuming from checkpoint '" CHECKPOINT-STAGE
+                   "' - restoring banks/transactions/customers."
+               PERFORM RESTORE-LOAD-SNAPSHOT
+
+           ELSE
+               CALL "INPUTLOADER"
+                   USING BANKS-WRAPPER
+                       TRANSACTIONS-WRAPPER
+               END-CALL
+               PERFORM BUILD-BANK-INDEX-FILE
+               PERFORM VALIDATE-TRANSACTIONS
+               PERFORM DETECT-DUPLICATE-TRANSACTIONS
+               PERFORM FILL-CUSTOMER-ARRAY
+               PERFORM SAVE-LOAD-SNAPSHOT
+               MOVE "LOADED" TO CHECKPOINT-STAGE
+               PERFORM SAVE-CHECKPOINT-STATUS
+           END-IF
+
+           IF CHECKPOINT-STAGE = "SORTED"
+               OR CHECKPOINT-STAGE = "SHOPPED"
+
+               DISPLAY "Resuming from checkpoint '" CHECKPOINT-STAGE
+                   "' - restoring monthly transaction buckets."
+               PERFORM RESTORE-SORT-SNAPSHOT
+
+           ELSE
+               PERFORM SORT-TRANSACTIONS-TO-MONTHS
+               PERFORM SAVE-SORT-SNAPSHOT
+               MOVE "SORTED" TO CHECKPOINT-STAGE
+               PERFORM SAVE-CHECKPOINT-STATUS
+           END-IF
+
+           IF CHECKPOINT-STAGE = "SHOPPED"
+
+               DISPLAY "Resuming from checkpoint '" CHECKPOINT-STAGE
+                   "' - restoring shop revenue table."
+               PERFORM RESTORE-SHOP-SNAPSHOT
+
+           ELSE
+               PERFORM COUNT-TRANSACTIONS-PER-SHOP
+               PERFORM SAVE-SHOP-SNAPSHOT
+               MOVE "SHOPPED" TO CHECKPOINT-STAGE
+               PERFORM SAVE-CHECKPOINT-STATUS
+           END-IF
+
            PERFORM CALCULATE-SYSTEM-STATISTICS
 
            PERFORM BUILD-REPORT
            PERFORM PRINT-REPORT
+
+           PERFORM LOG-BATCH-RUN-END
        STOP RUN.
 
+       LOG-BATCH-RUN-START.
+           MOVE FUNCTION CURRENT-DATE TO BATCH-RUN-LOG-TIMESTAMP
+           OPEN EXTEND BATCH-RUN-LOG-FILE
+
+           MOVE "TXNREPORT" TO BATCH-LOG-JOB-NAME
+           MOVE BATCH-RUN-LOG-TIMESTAMP TO BATCH-LOG-TIMESTAMP
+           MOVE "START" TO BATCH-LOG-EVENT
+           MOVE SPACES TO BATCH-LOG-DETAIL
+           WRITE BATCH-RUN-LOG-RECORD
+
+           CLOSE BATCH-RUN-LOG-FILE
+           EXIT.
+
+       LOG-BATCH-RUN-END.
+           MOVE FUNCTION CURRENT-DATE TO BATCH-RUN-LOG-TIMESTAMP
+           OPEN EXTEND BATCH-RUN-LOG-FILE
+
+           MOVE "TXNREPORT" TO BATCH-LOG-JOB-NAME
+           MOVE BATCH-RUN-LOG-TIMESTAMP TO BATCH-LOG-TIMESTAMP
+           MOVE "END" TO BATCH-LOG-EVENT
+           STRING "Transactions: "
+               FUNCTION TRIM(TRANSACTIONS-COUNT LEADING)
+               " Customers: "
+               FUNCTION TRIM(CUSTOMERS-COUNT LEADING)
+               " Rejected: "
+               FUNCTION TRIM(INVALID-TRANSACTIONS-COUNT LEADING)
+               INTO BATCH-LOG-DETAIL
+           WRITE BATCH-RUN-LOG-RECORD
+
+           CLOSE BATCH-RUN-LOG-FILE
+           EXIT.
+
+       LOAD-REPORT-CONTROL-PARAMETERS.
+           OPEN INPUT REPORT-CONTROL-FILE
+
+           IF REPORT-CONTROL-FILE-STATUS = "00"
+               READ REPORT-CONTROL-FILE
+                   AT END
+                       DISPLAY "ReportControl.txt is empty, using "
+                           "default tracked year range"
+                   NOT AT END
+                       MOVE CONTROL-BASE-YEAR TO REPORT-BASE-YEAR
+                       MOVE CONTROL-YEAR-COUNT TO REPORT-YEAR-COUNT
+                       IF CONTROL-EUR-RATE > 0
+                           MOVE CONTROL-EUR-RATE TO REPORT-EUR-RATE
+                       END-IF
+                       IF CONTROL-USD-RATE > 0
+                           MOVE CONTROL-USD-RATE TO REPORT-USD-RATE
+                       END-IF
+                       IF CONTROL-TOP-N > 0
+                           MOVE CONTROL-TOP-N TO REPORT-TOP-N
+                       END-IF
+                       IF CONTROL-GBP-RATE > 0
+                           MOVE CONTROL-GBP-RATE TO REPORT-GBP-RATE
+                       END-IF
+                       IF CONTROL-SEK-RATE > 0
+                           MOVE CONTROL-SEK-RATE TO REPORT-SEK-RATE
+                       END-IF
+                       IF CONTROL-NOK-RATE > 0
+                           MOVE CONTROL-NOK-RATE TO REPORT-NOK-RATE
+                       END-IF
+                       IF CONTROL-LANGUAGE = "EN" OR CONTROL-LANGUAGE
+                               = "DA"
+                           MOVE CONTROL-LANGUAGE TO REPORT-LANGUAGE
+                       END-IF
+                       IF CONTROL-BANKS-MAX > 0
+                           MOVE CONTROL-BANKS-MAX TO BANKS-MAX-COUNT
+                       END-IF
+                       IF CONTROL-TRANSACTIONS-MAX > 0
+                           MOVE CONTROL-TRANSACTIONS-MAX
+                               TO TRANSACTIONS-MAX-COUNT
+                       END-IF
+                       IF CONTROL-CUSTOMER-MAX > 0
+                           MOVE CONTROL-CUSTOMER-MAX
+                               TO CUSTOMER-MAX-COUNT
+                       END-IF
+                       IF CONTROL-CUST-TXN-MAX > 0
+                           MOVE CONTROL-CUST-TXN-MAX
+                               TO CUSTOMER-TRANSACTIONS-MAX-COUNT
+                       END-IF
+                       IF CONTROL-SHOPS-MAX > 0
+                           MOVE CONTROL-SHOPS-MAX TO SHOPS-MAX-COUNT
+                       END-IF
+                       IF CONTROL-OUTPUT-LINE-MAX > 0
+                           MOVE CONTROL-OUTPUT-LINE-MAX
+                               TO OUTPUT-LINE-MAX-COUNT
+                       END-IF
+               END-READ
+               CLOSE REPORT-CONTROL-FILE
+           ELSE
+               DISPLAY "ReportControl.txt not found, using default "
+                   "tracked year range"
+           END-IF
+
+      * None of the capacity overrides above may push a limit past
+      * the OCCURS bound the tables were actually compiled with;
+      * clamp each one back down the same way REPORT-YEAR-COUNT is
+      * clamped against TRANSACTIONS-BY-YEAR-MAX below.
+           IF BANKS-MAX-COUNT > BANKS-HARD-MAX
+               DISPLAY "WARNING: banks capacity override exceeds "
+                   "the compiled-in limit, clamping to "
+                   BANKS-HARD-MAX
+               MOVE BANKS-HARD-MAX TO BANKS-MAX-COUNT
+           END-IF
+           IF TRANSACTIONS-MAX-COUNT > TRANSACTIONS-HARD-MAX
+               DISPLAY "WARNING: transactions capacity override "
+                   "exceeds the compiled-in limit, clamping to "
+                   TRANSACTIONS-HARD-MAX
+               MOVE TRANSACTIONS-HARD-MAX TO TRANSACTIONS-MAX-COUNT
+           END-IF
+           IF CUSTOMER-MAX-COUNT > CUSTOMER-HARD-MAX
+               DISPLAY "WARNING: customer capacity override "
+                   "exceeds the compiled-in limit, clamping to "
+                   CUSTOMER-HARD-MAX
+               MOVE CUSTOMER-HARD-MAX TO CUSTOMER-MAX-COUNT
+           END-IF
+           IF CUSTOMER-TRANSACTIONS-MAX-COUNT
+                   > CUSTOMER-TRANSACTIONS-HARD-MAX
+               DISPLAY "WARNING: per-customer transaction capacity "
+                   "override exceeds the compiled-in limit, "
+                   "clamping to " CUSTOMER-TRANSACTIONS-HARD-MAX
+               MOVE CUSTOMER-TRANSACTIONS-HARD-MAX
+                   TO CUSTOMER-TRANSACTIONS-MAX-COUNT
+           END-IF
+           IF SHOPS-MAX-COUNT > SHOPS-HARD-MAX
+               DISPLAY "WARNING: shops capacity override exceeds "
+                   "the compiled-in limit, clamping to "
+                   SHOPS-HARD-MAX
+               MOVE SHOPS-HARD-MAX TO SHOPS-MAX-COUNT
+           END-IF
+           IF OUTPUT-LINE-MAX-COUNT > OUTPUT-LINE-HARD-MAX
+               DISPLAY "WARNING: report buffer capacity override "
+                   "exceeds the compiled-in limit, clamping to "
+                   OUTPUT-LINE-HARD-MAX
+               MOVE OUTPUT-LINE-HARD-MAX TO OUTPUT-LINE-MAX-COUNT
+           END-IF
+
+           IF REPORT-YEAR-COUNT > TRANSACTIONS-BY-YEAR-MAX
+               DISPLAY "WARNING: REPORT-YEAR-COUNT exceeds the "
+                   "compiled-in year capacity, clamping to "
+                   TRANSACTIONS-BY-YEAR-MAX
+               MOVE TRANSACTIONS-BY-YEAR-MAX TO REPORT-YEAR-COUNT
+           END-IF
+
+           COMPUTE TRACKED-FIRST-YEAR = REPORT-BASE-YEAR + 1
+           COMPUTE TRACKED-LAST-YEAR =
+               REPORT-BASE-YEAR + REPORT-YEAR-COUNT
+
+           DISPLAY "Tracking years " TRACKED-FIRST-YEAR
+               " through " TRACKED-LAST-YEAR
+
+           PERFORM SET-REPORT-LANGUAGE-LABELS
+
+           EXIT.
+
+      *----------------------------------------------------------*
+      * Picks the English or Danish wording for every section
+      * title and column header BUILD-REPORT uses. Live data
+      * values (TRANSACTION-TYPE, currency codes, shop/customer
+      * names) are never touched here - only report labels are.
+      *----------------------------------------------------------*
+       SET-REPORT-LANGUAGE-LABELS.
+           IF REPORT-LANGUAGE = "DA"
+               MOVE "Systemstatistik:" TO LBL-SYSTEM-STATISTICS
+               MOVE "Standardafvigelse: " TO LBL-STD-DEVIATION
+               MOVE "Gennemsnitligt transaktionsbeloeb per kunde:"
+                   TO LBL-CUSTOMER-AVERAGES
+               MOVE "Navn" TO LBL-COL-NAME
+               MOVE "Indbetalt i alt" TO LBL-COL-TOTAL-INCOME
+               MOVE "Udbetalt i alt" TO LBL-COL-TOTAL-PAYMENTS
+               MOVE "Antal" TO LBL-COL-COUNT
+               MOVE "Gennemsnit" TO LBL-COL-AVERAGE
+               MOVE "Transaktioner grupperet efter type:"
+                   TO LBL-TRANSACTIONS-BY-TYPE
+               MOVE "Beloeb" TO LBL-COL-AMOUNT
+               MOVE "Valuta" TO LBL-COL-CURRENCY
+               MOVE "Butik" TO LBL-COL-SHOP
+               MOVE "Tidspunkt" TO LBL-COL-TIME
+               MOVE "Statistik for butikker:" TO LBL-SHOP-STATISTICS
+               MOVE "Butik" TO LBL-COL-SHOP-NAME
+               MOVE "Antal transaktioner" TO LBL-COL-TXN-COUNT
+               MOVE "Omsaetning (DKK)" TO LBL-COL-REVENUE
+               MOVE "Std.afv. (DKK)" TO LBL-COL-STD-DEV-DKK
+               MOVE "Andre butikker" TO LBL-OTHER-SHOPS
+               MOVE "Maanedsstatistik:" TO LBL-MONTHLY-STATISTICS
+               MOVE "Ingen transaktioner denne maaned"
+                   TO LBL-NO-TRANSACTIONS-MONTH
+               MOVE "Top" TO LBL-TOP-N-CUSTOMERS
+               MOVE "Lavest" TO LBL-LOWEST-N-CUSTOMERS
+               MOVE " kunder efter saldo:" TO LBL-CUSTOMERS-BY-BALANCE
+           ELSE
+               MOVE "System statistics:" TO LBL-SYSTEM-STATISTICS
+               MOVE "Standard deviation: " TO LBL-STD-DEVIATION
+               MOVE "Average transaction amount per customer:"
+                   TO LBL-CUSTOMER-AVERAGES
+               MOVE "Name" TO LBL-COL-NAME
+               MOVE "Total Income" TO LBL-COL-TOTAL-INCOME
+               MOVE "Total Payments" TO LBL-COL-TOTAL-PAYMENTS
+               MOVE "Count" TO LBL-COL-COUNT
+               MOVE "Average" TO LBL-COL-AVERAGE
+               MOVE "Transactions grouped by type:"
+                   TO LBL-TRANSACTIONS-BY-TYPE
+               MOVE "Amount" TO LBL-COL-AMOUNT
+               MOVE "Currency" TO LBL-COL-CURRENCY
+               MOVE "Shop" TO LBL-COL-SHOP
+               MOVE "Time" TO LBL-COL-TIME
+               MOVE "Shop statistics:" TO LBL-SHOP-STATISTICS
+               MOVE "Shop" TO LBL-COL-SHOP-NAME
+               MOVE "Transaction Count" TO LBL-COL-TXN-COUNT
+               MOVE "Revenue (DKK)" TO LBL-COL-REVENUE
+               MOVE "Std Dev (DKK)" TO LBL-COL-STD-DEV-DKK
+               MOVE "Other shops" TO LBL-OTHER-SHOPS
+               MOVE "Monthly statistics:" TO LBL-MONTHLY-STATISTICS
+               MOVE "No transactions this month"
+                   TO LBL-NO-TRANSACTIONS-MONTH
+               MOVE "Top" TO LBL-TOP-N-CUSTOMERS
+               MOVE "Lowest" TO LBL-LOWEST-N-CUSTOMERS
+               MOVE " customers by balance:"
+                   TO LBL-CUSTOMERS-BY-BALANCE
+           END-IF
+           EXIT.
+
+       LOAD-CHECKPOINT-STATUS.
+           MOVE SPACES TO CHECKPOINT-STAGE
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       DISPLAY "ReportCheckpoint.txt is empty, "
+                           "starting from the first stage"
+                   NOT AT END
+                       MOVE CHECKPOINT-STAGE-FIELD TO CHECKPOINT-STAGE
+                       MOVE CHECKPOINT-BANKS-COUNT TO BANKS-COUNT
+                       MOVE CHECKPOINT-TRANSACTIONS-COUNT
+                           TO TRANSACTIONS-COUNT
+                       MOVE CHECKPOINT-CUSTOMERS-COUNT
+                           TO CUSTOMERS-COUNT
+                       MOVE CHECKPOINT-SHOPS-COUNT TO SHOPS-COUNT
+                       MOVE CHECKPOINT-OTHER-SHOPS-COUNT
+                           TO OTHER-SHOPS-COUNT
+                       MOVE CHECKPOINT-OTHER-SHOPS-REVENUE
+                           TO OTHER-SHOPS-REVENUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "ReportCheckpoint.txt not found, starting from "
+                   "the first stage"
+           END-IF
+
+           EXIT.
+
+       SAVE-CHECKPOINT-STATUS.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE CHECKPOINT-STAGE TO CHECKPOINT-STAGE-FIELD
+           MOVE BANKS-COUNT TO CHECKPOINT-BANKS-COUNT
+           MOVE TRANSACTIONS-COUNT TO CHECKPOINT-TRANSACTIONS-COUNT
+           MOVE CUSTOMERS-COUNT TO CHECKPOINT-CUSTOMERS-COUNT
+           MOVE SHOPS-COUNT TO CHECKPOINT-SHOPS-COUNT
+           MOVE OTHER-SHOPS-COUNT TO CHECKPOINT-OTHER-SHOPS-COUNT
+           MOVE OTHER-SHOPS-REVENUE TO CHECKPOINT-OTHER-SHOPS-REVENUE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "Checkpoint saved: " CHECKPOINT-STAGE
+           EXIT.
+
+       SAVE-LOAD-SNAPSHOT.
+           OPEN OUTPUT BANKS-SNAPSHOT-FILE
+           PERFORM VARYING BANK-INDEX FROM 1 BY 1
+               UNTIL BANK-INDEX > BANKS-COUNT
+               MOVE BANKS(BANK-INDEX) TO BANKS-SNAPSHOT-RECORD
+               WRITE BANKS-SNAPSHOT-RECORD
+           END-PERFORM
+           CLOSE BANKS-SNAPSHOT-FILE
+
+           OPEN OUTPUT TRANSACTIONS-SNAPSHOT-FILE
+           PERFORM VARYING TRANSACTION-INDEX FROM 1 BY 1
+               UNTIL TRANSACTION-INDEX > TRANSACTIONS-COUNT
+               MOVE TRANSACTIONS(TRANSACTION-INDEX)
+                   TO TRANSACTIONS-SNAPSHOT-RECORD
+               WRITE TRANSACTIONS-SNAPSHOT-RECORD
+           END-PERFORM
+           CLOSE TRANSACTIONS-SNAPSHOT-FILE
+
+           OPEN OUTPUT CUSTOMERS-SNAPSHOT-FILE
+           PERFORM VARYING CUSTOMER-INDEX FROM 1 BY 1
+               UNTIL CUSTOMER-INDEX > CUSTOMERS-COUNT
+               MOVE CUSTOMERS(CUSTOMER-INDEX)
+                   TO CUSTOMERS-SNAPSHOT-RECORD
+               WRITE CUSTOMERS-SNAPSHOT-RECORD
+           END-PERFORM
+           CLOSE CUSTOMERS-SNAPSHOT-FILE
+
+           DISPLAY "Snapshotted " BANKS-COUNT " bank(s), "
+               TRANSACTIONS-COUNT " transaction(s) and "
+               CUSTOMERS-COUNT " customer(s) after the load stage"
+
+           EXIT.
+
+       RESTORE-LOAD-SNAPSHOT.
+           OPEN INPUT BANKS-SNAPSHOT-FILE
+           PERFORM VARYING BANK-INDEX FROM 1 BY 1
+               UNTIL BANK-INDEX > BANKS-COUNT
+               READ BANKS-SNAPSHOT-FILE
+                   AT END
+                       DISPLAY "WARNING: BanksSnapshot.txt is shorter "
+                           "than the checkpointed bank count"
+               END-READ
+               MOVE BANKS-SNAPSHOT-RECORD TO BANKS(BANK-INDEX)
+           END-PERFORM
+           CLOSE BANKS-SNAPSHOT-FILE
+
+           OPEN INPUT TRANSACTIONS-SNAPSHOT-FILE
+           PERFORM VARYING TRANSACTION-INDEX FROM 1 BY 1
+               UNTIL TRANSACTION-INDEX > TRANSACTIONS-COUNT
+               READ TRANSACTIONS-SNAPSHOT-FILE
+                   AT END
+                       DISPLAY "WARNING: TransactionsSnapshot.txt is "
+                           "shorter than the checkpointed count"
+               END-READ
+               MOVE TRANSACTIONS-SNAPSHOT-RECORD
+                   TO TRANSACTIONS(TRANSACTION-INDEX)
+           END-PERFORM
+           CLOSE TRANSACTIONS-SNAPSHOT-FILE
+
+           OPEN INPUT CUSTOMERS-SNAPSHOT-FILE
+           PERFORM VARYING CUSTOMER-INDEX FROM 1 BY 1
+               UNTIL CUSTOMER-INDEX > CUSTOMERS-COUNT
+               READ CUSTOMERS-SNAPSHOT-FILE
+                   AT END
+                       DISPLAY "WARNING: CustomersSnapshot.txt is "
+                           "shorter than the checkpointed count"
+               END-READ
+               MOVE CUSTOMERS-SNAPSHOT-RECORD
+                   TO CUSTOMERS(CUSTOMER-INDEX)
+           END-PERFORM
+           CLOSE CUSTOMERS-SNAPSHOT-FILE
+
+           EXIT.
+
+       SAVE-SORT-SNAPSHOT.
+           OPEN OUTPUT MONTHS-SNAPSHOT-FILE
+           PERFORM VARYING YEAR-INDEX FROM 1 BY 1
+               UNTIL YEAR-INDEX > REPORT-YEAR-COUNT
+               PERFORM VARYING MONTH-INDEX FROM 1 BY 1
+                   UNTIL MONTH-INDEX > 12
+                   MOVE MONTHS(YEAR-INDEX, MONTH-INDEX)
+                       TO MONTHS-SNAPSHOT-RECORD
+                   WRITE MONTHS-SNAPSHOT-RECORD
+               END-PERFORM
+           END-PERFORM
+           CLOSE MONTHS-SNAPSHOT-FILE
+
+           DISPLAY "Snapshotted monthly transaction buckets after the "
+               "sort stage"
+
+           EXIT.
+
+       RESTORE-SORT-SNAPSHOT.
+           OPEN INPUT MONTHS-SNAPSHOT-FILE
+           PERFORM VARYING YEAR-INDEX FROM 1 BY 1
+               UNTIL YEAR-INDEX > REPORT-YEAR-COUNT
+               PERFORM VARYING MONTH-INDEX FROM 1 BY 1
+                   UNTIL MONTH-INDEX > 12
+                   READ MONTHS-SNAPSHOT-FILE
+                       AT END
+                           DISPLAY "WARNING: MonthsSnapshot.txt is "
+                               "shorter than expected"
+                   END-READ
+                   MOVE MONTHS-SNAPSHOT-RECORD
+                       TO MONTHS(YEAR-INDEX, MONTH-INDEX)
+               END-PERFORM
+           END-PERFORM
+           CLOSE MONTHS-SNAPSHOT-FILE
+
+           EXIT.
+
+       SAVE-SHOP-SNAPSHOT.
+           OPEN OUTPUT SHOPS-SNAPSHOT-FILE
+           PERFORM VARYING SHOP-INDEX FROM 1 BY 1
+               UNTIL SHOP-INDEX > SHOPS-COUNT
+               MOVE SHOPS(SHOP-INDEX) TO SHOPS-SNAPSHOT-RECORD
+               WRITE SHOPS-SNAPSHOT-RECORD
+           END-PERFORM
+           CLOSE SHOPS-SNAPSHOT-FILE
+
+           DISPLAY "Snapshotted " SHOPS-COUNT
+               " shop(s) after the shop-count stage"
+
+           EXIT.
+
+       RESTORE-SHOP-SNAPSHOT.
+           OPEN INPUT SHOPS-SNAPSHOT-FILE
+           PERFORM VARYING SHOP-INDEX FROM 1 BY 1
+               UNTIL SHOP-INDEX > SHOPS-COUNT
+               READ SHOPS-SNAPSHOT-FILE
+                   AT END
+                       DISPLAY "WARNING: ShopsSnapshot.txt is shorter "
+                           "than the checkpointed shop count"
+               END-READ
+               MOVE SHOPS-SNAPSHOT-RECORD TO SHOPS(SHOP-INDEX)
+           END-PERFORM
+           CLOSE SHOPS-SNAPSHOT-FILE
+
+           EXIT.
+
        CALCULATE-SYSTEM-STATISTICS.
            PERFORM CALCULATE-SYSTEM-MEAN
            PERFORM CALCULATE-SYSTEM-STD-DEVIATION
@@ -152,13 +972,18 @@
            PERFORM VARYING TRANSACTION-INDEX FROM 1 BY 1
                UNTIL TRANSACTION-INDEX > TRANSACTIONS-COUNT
 
-               ADD DKK-AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
-                   TO TOTAL-AMOUNT
+               IF DUPLICATE-FLAG OF TRANSACTIONS(TRANSACTION-INDEX)
+                       NOT = "Y"
+                   ADD DKK-AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                       TO TOTAL-AMOUNT
+               END-IF
 
            END-PERFORM
 
            COMPUTE MEAN-AMOUNT ROUNDED =
-               TOTAL-AMOUNT / TRANSACTIONS-COUNT
+               TOTAL-AMOUNT / (TRANSACTIONS-COUNT
+                   - DUPLICATE-TRANSACTIONS-COUNT
+                   - INVALID-TRANSACTIONS-COUNT)
 
            EXIT.
 
@@ -168,17 +993,22 @@
            PERFORM VARYING TRANSACTION-INDEX FROM 1 BY 1
                UNTIL TRANSACTION-INDEX > TRANSACTIONS-COUNT
 
-               COMPUTE TEMP-DIFF =
-                   DKK-AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
-                   - MEAN-AMOUNT
+               IF DUPLICATE-FLAG OF TRANSACTIONS(TRANSACTION-INDEX)
+                       NOT = "Y"
+                   COMPUTE TEMP-DIFF =
+                       DKK-AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                       - MEAN-AMOUNT
 
-               COMPUTE SUM-OF-SQUARES =
-                   SUM-OF-SQUARES + (TEMP-DIFF * TEMP-DIFF)
+                   COMPUTE SUM-OF-SQUARES =
+                       SUM-OF-SQUARES + (TEMP-DIFF * TEMP-DIFF)
+               END-IF
 
            END-PERFORM
 
            COMPUTE VARIANCE ROUNDED =
-               SUM-OF-SQUARES / TRANSACTIONS-COUNT
+               SUM-OF-SQUARES / (TRANSACTIONS-COUNT
+                   - DUPLICATE-TRANSACTIONS-COUNT
+                   - INVALID-TRANSACTIONS-COUNT)
 
            COMPUTE STANDARD-DEVIATION =
                FUNCTION SQRT(VARIANCE)
@@ -186,7 +1016,16 @@
            EXIT.
 
        PRINT-REPORT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CURRENT-DATE-TODAY
+
+           STRING "Report-" DELIMITED BY SIZE
+               CURRENT-DATE-TODAY DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO ARCHIVE-REPORT-FILENAME
+           END-STRING
+
            OPEN OUTPUT OUT-REPORT-FILE
+           OPEN OUTPUT ARCHIVE-REPORT-FILE
            PERFORM VARYING OUTPUT-LINE-INDEX FROM 1 BY 1
                UNTIL OUTPUT-LINE-INDEX > OUTPUT-LINE-COUNT
 
@@ -197,8 +1036,23 @@
 
                WRITE OUT-REPORT-RECORD
 
+               MOVE OUTPUT-TEXT(OUTPUT-LINE-INDEX)
+                   TO ARCHIVE-REPORT-RECORD
+
+               WRITE ARCHIVE-REPORT-RECORD
+
            END-PERFORM
            CLOSE OUT-REPORT-FILE
+           CLOSE ARCHIVE-REPORT-FILE
+
+           DISPLAY "Archived report to '"
+               FUNCTION TRIM(ARCHIVE-REPORT-FILENAME TRAILING) "'."
+
+           IF CONTINUATION-FILE-OPEN = "Y"
+               CLOSE REPORT-CONTINUATION-FILE
+               DISPLAY "Wrote " CONTINUATION-LINE-COUNT
+                   " continuation line(s) to ReportContinuation.txt"
+           END-IF
 
            EXIT.
        
@@ -215,17 +1069,6 @@
                    /
                    CUSTOMER-TRANSACTIONS-COUNT
                        OF CUSTOMERS(CUSTOMER-INDEX)
-               DISPLAY "AVG DEBUG: CUSTOMER="
-                   CUSTOMER-NAME OF CUSTOMERS(CUSTOMER-INDEX)
-               DISPLAY "  INCOME="
-                   DKK-TOTAL-INCOME OF CUSTOMERS(CUSTOMER-INDEX)
-                   " PAYMENTS="
-                   DKK-TOTAL-PAYMENTS OF CUSTOMERS(CUSTOMER-INDEX)
-                   " COUNT="
-                   CUSTOMER-TRANSACTIONS-COUNT 
-                       OF CUSTOMERS(CUSTOMER-INDEX)
-                   " AVG="
-                   DKK-AVERAGE OF CUSTOMERS(CUSTOMER-INDEX)
 
            END-PERFORM
 
@@ -234,12 +1077,19 @@
        COUNT-TRANSACTIONS-PER-SHOP.
            DISPLAY "START COUNT-TRANSACTIONS-PER-SHOP"
            PERFORM CLEAR-SHOPS-STRUCTURE
-           
+
+           OPEN OUTPUT SHOP-INDEX-FILE
+           CLOSE SHOP-INDEX-FILE
+           OPEN I-O SHOP-INDEX-FILE
+
            PERFORM VARYING TRANSACTION-INDEX FROM 1 BY 1
                UNTIL TRANSACTION-INDEX > TRANSACTIONS-COUNT
-           
+
+               IF DUPLICATE-FLAG OF TRANSACTIONS(TRANSACTION-INDEX)
+                       NOT = "Y"
+
                PERFORM FIND-SHOP-BY-NAME
-       
+
                IF SHOP-MATCH-FOUND = "Y"
                    ADD 1 TO TRANSACTIONS-SHOP-COUNT
                        OF SHOPS(MATCHED-SHOP-INDEX)
@@ -253,52 +1103,149 @@
                            NEXT-TRANSACTION-SLOT)
                ELSE IF SHOPS-COUNT < SHOPS-MAX-COUNT
                    ADD 1 TO SHOPS-COUNT
-              
-                   MOVE TRANSACTION-SHOP 
+
+                   MOVE TRANSACTION-SHOP
                        OF TRANSACTIONS(TRANSACTION-INDEX)
                        TO SHOP-NAME OF SHOPS(SHOPS-COUNT)
-                   
+
                    MOVE 1
-                       TO TRANSACTIONS-SHOP-COUNT 
+                       TO TRANSACTIONS-SHOP-COUNT
                            OF SHOPS(SHOPS-COUNT)
                    MOVE TRANSACTION-INDEX
                        TO SHOP-TRANSACTION-INDICES
                            OF SHOPS(SHOPS-COUNT, 1)
-                   
+
                    MOVE SHOPS-COUNT TO MATCHED-SHOP-INDEX
-                   
+
+                   MOVE SHOP-NAME OF SHOPS(SHOPS-COUNT)
+                       TO LOOKUP-SHOP-NAME
+                   MOVE SHOPS-COUNT TO LOOKUP-SHOP-INDEX
+                   WRITE SHOP-INDEX-RECORD
+                       INVALID KEY
+                           DISPLAY "WARNING: duplicate shop name "
+                               "key writing to ShopIndex.idx for '"
+                               LOOKUP-SHOP-NAME "'."
+                   END-WRITE
+
                    PERFORM ADD-TRANSACTION-TO-SHOP-REVENUE
                ELSE
-                   DISPLAY "WARNING: SHOPS array is full. " 
-                   "Could not add shop '" TRANSACTION-SHOP 
-                       OF TRANSACTIONS(TRANSACTION-INDEX)
-                   "'."
-                   EXIT PARAGRAPH
+                   DISPLAY "SHOPS array is full, folding shop '"
+                       TRANSACTION-SHOP
+                           OF TRANSACTIONS(TRANSACTION-INDEX)
+                       "' into the Other shops bucket."
+                   ADD 1 TO OTHER-SHOPS-COUNT
+                   PERFORM ADD-TRANSACTION-TO-OTHER-SHOPS-REVENUE
                END-IF
-       
+
+               END-IF
+
            END-PERFORM
 
+           CLOSE SHOP-INDEX-FILE
+
            PERFORM SORT-SHOPS-BY-REVENUE
+
+           PERFORM VARYING SHOP-INDEX FROM 1 BY 1
+               UNTIL SHOP-INDEX > SHOPS-COUNT
+
+               PERFORM CALCULATE-SHOP-MEAN
+               PERFORM CALCULATE-SHOP-STD-DEVIATION
+
+           END-PERFORM
+
            DISPLAY "END COUNT-TRANSACTIONS-PER-SHOP. SHOPS-COUNT = "
                SHOPS-COUNT
            EXIT.
 
+       CALCULATE-SHOP-MEAN.
+           MOVE 0 TO TOTAL-AMOUNT
+
+           PERFORM VARYING STAT-SLOT-INDEX FROM 1 BY 1
+               UNTIL STAT-SLOT-INDEX
+                   > TRANSACTIONS-SHOP-COUNT OF SHOPS(SHOP-INDEX)
+
+               MOVE SHOP-TRANSACTION-INDICES
+                       OF SHOPS(SHOP-INDEX, STAT-SLOT-INDEX)
+                   TO STAT-TRANSACTION-INDEX
+
+               ADD DKK-AMOUNT OF TRANSACTIONS(STAT-TRANSACTION-INDEX)
+                   TO TOTAL-AMOUNT
+
+           END-PERFORM
+
+           COMPUTE SHOP-MEAN-AMOUNT OF SHOPS(SHOP-INDEX) ROUNDED =
+               TOTAL-AMOUNT
+                   / TRANSACTIONS-SHOP-COUNT OF SHOPS(SHOP-INDEX)
+
+           EXIT.
+
+       CALCULATE-SHOP-STD-DEVIATION.
+           MOVE 0 TO SUM-OF-SQUARES
+
+           PERFORM VARYING STAT-SLOT-INDEX FROM 1 BY 1
+               UNTIL STAT-SLOT-INDEX
+                   > TRANSACTIONS-SHOP-COUNT OF SHOPS(SHOP-INDEX)
+
+               MOVE SHOP-TRANSACTION-INDICES
+                       OF SHOPS(SHOP-INDEX, STAT-SLOT-INDEX)
+                   TO STAT-TRANSACTION-INDEX
+
+               COMPUTE TEMP-DIFF =
+                   DKK-AMOUNT OF TRANSACTIONS(STAT-TRANSACTION-INDEX)
+                   - SHOP-MEAN-AMOUNT OF SHOPS(SHOP-INDEX)
+
+               COMPUTE SUM-OF-SQUARES =
+                   SUM-OF-SQUARES + (TEMP-DIFF * TEMP-DIFF)
+
+           END-PERFORM
+
+           COMPUTE VARIANCE ROUNDED =
+               SUM-OF-SQUARES
+                   / TRANSACTIONS-SHOP-COUNT OF SHOPS(SHOP-INDEX)
+
+           COMPUTE SHOP-STANDARD-DEVIATION OF SHOPS(SHOP-INDEX) =
+               FUNCTION SQRT(VARIANCE)
+
+           EXIT.
+
        ADD-TRANSACTION-TO-SHOP-REVENUE.
            IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
                = "Udbetaling"
-       
+               OR TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Gebyr"
+
                SUBTRACT DKK-AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
                    FROM SHOP-REVENUE OF SHOPS(MATCHED-SHOP-INDEX)
-       
+
            ELSE IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
                = "Indbetaling"
                OR TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
                = "Overfoersel"
-               
+
                ADD DKK-AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
                    TO SHOP-REVENUE OF SHOPS(MATCHED-SHOP-INDEX)
            END-IF
-       
+
+           EXIT.
+
+       ADD-TRANSACTION-TO-OTHER-SHOPS-REVENUE.
+           IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Udbetaling"
+               OR TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Gebyr"
+
+               SUBTRACT DKK-AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                   FROM OTHER-SHOPS-REVENUE
+
+           ELSE IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Indbetaling"
+               OR TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Overfoersel"
+
+               ADD DKK-AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                   TO OTHER-SHOPS-REVENUE
+           END-IF
+
            EXIT.
 
        SORT-SHOPS-BY-REVENUE.
@@ -329,7 +1276,9 @@
 
        CLEAR-SHOPS-STRUCTURE.
            MOVE 0 TO SHOPS-COUNT
-       
+           MOVE 0 TO OTHER-SHOPS-COUNT
+           MOVE 0 TO OTHER-SHOPS-REVENUE
+
            PERFORM VARYING SHOP-INDEX FROM 1 BY 1
                UNTIL SHOP-INDEX > SHOPS-MAX-COUNT
        
@@ -343,24 +1292,22 @@
        FIND-SHOP-BY-NAME.
            MOVE "N" TO SHOP-MATCH-FOUND
            MOVE 0 TO MATCHED-SHOP-INDEX
-       
-           PERFORM VARYING SHOP-INDEX FROM 1 BY 1
-               UNTIL SHOP-INDEX > SHOPS-COUNT
-                   OR SHOP-MATCH-FOUND = "Y"
-       
-               IF SHOP-NAME OF SHOPS(SHOP-INDEX) =
-                   TRANSACTION-SHOP OF TRANSACTIONS(TRANSACTION-INDEX)
+
+           MOVE TRANSACTION-SHOP OF TRANSACTIONS(TRANSACTION-INDEX)
+               TO LOOKUP-SHOP-NAME
+           READ SHOP-INDEX-FILE KEY IS LOOKUP-SHOP-NAME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
                    MOVE "Y" TO SHOP-MATCH-FOUND
-                   MOVE SHOP-INDEX TO MATCHED-SHOP-INDEX
-               END-IF
-       
-           END-PERFORM
-       
+                   MOVE LOOKUP-SHOP-INDEX TO MATCHED-SHOP-INDEX
+           END-READ
+
            EXIT.
 
        CLEAR-TRANSACTIONS-TO-MONTHS-STRUCTURE.
            PERFORM VARYING YEAR-INDEX FROM 1 BY 1
-               UNTIL YEAR-INDEX > 6
+               UNTIL YEAR-INDEX > REPORT-YEAR-COUNT
        
                PERFORM VARYING MONTH-INDEX FROM 1 BY 1
                    UNTIL MONTH-INDEX > 12
@@ -378,7 +1325,11 @@
                            MONTH-INDEX)
                    
                    MOVE 0 TO TRANSFER-COUNT
-                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX, 
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
+                   MOVE 0 TO FEE-COUNT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
                            MONTH-INDEX)
 
                    MOVE 0 TO DKK-INCOME
@@ -399,9 +1350,30 @@
                        OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX, 
                            MONTH-INDEX)
                    MOVE 0 TO USD-PAYMENT
-                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX, 
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
                            MONTH-INDEX)
-       
+
+                   MOVE 0 TO GBP-INCOME
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+                   MOVE 0 TO GBP-PAYMENT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
+                   MOVE 0 TO SEK-INCOME
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+                   MOVE 0 TO SEK-PAYMENT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
+                   MOVE 0 TO NOK-INCOME
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+                   MOVE 0 TO NOK-PAYMENT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
                END-PERFORM
            END-PERFORM
 
@@ -418,11 +1390,11 @@
                    OF TRANSACTIONS(TRANSACTION-INDEX)(6:2)
            ) TO TEMP-MONTH
        
-           COMPUTE YEAR-INDEX = TEMP-YEAR - 2019
-       
+           COMPUTE YEAR-INDEX = TEMP-YEAR - REPORT-BASE-YEAR
+
            MOVE TEMP-MONTH TO MONTH-INDEX
-       
-           IF YEAR-INDEX >= 1 AND YEAR-INDEX <= 6
+
+           IF YEAR-INDEX >= 1 AND YEAR-INDEX <= REPORT-YEAR-COUNT
               AND MONTH-INDEX >= 1 AND MONTH-INDEX <= 12
        
                ADD 1 TO TRANSACTIONS-MONTH-COUNT
@@ -436,15 +1408,25 @@
        
                MOVE TRANSACTION-INDEX
                    TO MONTH-TRANSACTION-INDICES
-                      OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX, 
+                      OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
                        MONTH-INDEX, MONTH-SLOT)
-               DISPLAY "Assigned Transaction '" TRANSACTION-INDEX 
-                   "' to Year '" YEAR-INDEX 
-                   "'-'" MONTH-INDEX 
+               DISPLAY "Assigned Transaction '" TRANSACTION-INDEX
+                   "' to Year '" YEAR-INDEX
+                   "'-'" MONTH-INDEX
                    "' on Slot '" MONTH-SLOT "'."
-       
+
+               PERFORM ADD-TRANSACTION-TO-MONTH-TOTALS
+               PERFORM ADD-TRANSACTION-TO-MONTH-CURRENCY-TOTALS
+
+           ELSE
+               DISPLAY "WARNING: Transaction '" TRANSACTION-INDEX
+                   "' dated '" TEMP-YEAR "-" TEMP-MONTH
+                   "' falls outside the tracked year range "
+                   "and will not appear in the monthly statistics. "
+                   "Widen REPORT-YEAR-COUNT in ReportControl.txt "
+                   "to include it."
            END-IF
-           
+
            EXIT.
 
        ADD-TRANSACTION-TO-MONTH-TOTALS.
@@ -497,10 +1479,24 @@
                    ADD DKK-AMOUNT
                        OF TRANSACTIONS(TRANSACTION-INDEX)
                        TO TOTAL-MONTH-PAYMENT
-                           OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX, 
+                           OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
                                MONTH-INDEX)
 
                END-IF
+
+           ELSE IF TRANSACTION-TYPE
+                       OF TRANSACTIONS(TRANSACTION-INDEX)
+                       = "Gebyr"
+
+               SUBTRACT DKK-AMOUNT
+                   OF TRANSACTIONS(TRANSACTION-INDEX)
+                   FROM TOTAL-MONTH-PAYMENT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+               ADD 1 TO FEE-COUNT
+                   OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                       MONTH-INDEX)
+
            END-IF
 
            EXIT.
@@ -510,25 +1506,121 @@
        
            PERFORM VARYING TRANSACTION-INDEX FROM 1 BY 1
                UNTIL TRANSACTION-INDEX > TRANSACTIONS-COUNT
-       
-           PERFORM POSITION-TRANSACTION-IN-MONTH
-           PERFORM ADD-TRANSACTION-TO-MONTH-TOTALS
-           PERFORM ADD-TRANSACTION-TO-MONTH-CURRENCY-TOTALS
-       
+
+           IF DUPLICATE-FLAG OF TRANSACTIONS(TRANSACTION-INDEX)
+                   NOT = "Y"
+               PERFORM POSITION-TRANSACTION-IN-MONTH
+           END-IF
+
            END-PERFORM
-       
+
+           PERFORM VARYING YEAR-INDEX FROM 1 BY 1
+               UNTIL YEAR-INDEX > REPORT-YEAR-COUNT
+
+               PERFORM VARYING MONTH-INDEX FROM 1 BY 1
+                   UNTIL MONTH-INDEX > 12
+
+                   IF TRANSACTIONS-MONTH-COUNT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX) > 0
+
+                       PERFORM CALCULATE-MONTH-MEAN
+                       PERFORM CALCULATE-MONTH-STD-DEVIATION
+
+                   END-IF
+
+               END-PERFORM
+           END-PERFORM
+
            EXIT.
+
+       CALCULATE-MONTH-MEAN.
+           MOVE 0 TO TOTAL-AMOUNT
+
+           PERFORM VARYING STAT-SLOT-INDEX FROM 1 BY 1
+               UNTIL STAT-SLOT-INDEX
+                   > TRANSACTIONS-MONTH-COUNT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
+               MOVE MONTH-TRANSACTION-INDICES
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX, STAT-SLOT-INDEX)
+                   TO STAT-TRANSACTION-INDEX
+
+               ADD DKK-AMOUNT OF TRANSACTIONS(STAT-TRANSACTION-INDEX)
+                   TO TOTAL-AMOUNT
+
+           END-PERFORM
+
+           COMPUTE MONTH-MEAN-AMOUNT
+               OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                   MONTH-INDEX) ROUNDED =
+               TOTAL-AMOUNT
+                   / TRANSACTIONS-MONTH-COUNT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
+           EXIT.
+
+       CALCULATE-MONTH-STD-DEVIATION.
+           MOVE 0 TO SUM-OF-SQUARES
+
+           PERFORM VARYING STAT-SLOT-INDEX FROM 1 BY 1
+               UNTIL STAT-SLOT-INDEX
+                   > TRANSACTIONS-MONTH-COUNT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
+               MOVE MONTH-TRANSACTION-INDICES
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX, STAT-SLOT-INDEX)
+                   TO STAT-TRANSACTION-INDEX
+
+               COMPUTE TEMP-DIFF =
+                   DKK-AMOUNT OF TRANSACTIONS(STAT-TRANSACTION-INDEX)
+                   - MONTH-MEAN-AMOUNT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
+               COMPUTE SUM-OF-SQUARES =
+                   SUM-OF-SQUARES + (TEMP-DIFF * TEMP-DIFF)
+
+           END-PERFORM
+
+           COMPUTE VARIANCE ROUNDED =
+               SUM-OF-SQUARES
+                   / TRANSACTIONS-MONTH-COUNT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
+           COMPUTE MONTH-STANDARD-DEVIATION
+               OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                   MONTH-INDEX) =
+               FUNCTION SQRT(VARIANCE)
+
+           EXIT.
+
        ADD-TRANSACTION-TO-MONTH-CURRENCY-TOTALS.
            IF CURRENCY-CODE OF TRANSACTIONS(TRANSACTION-INDEX) = "DKK"
                PERFORM ADD-TRANSACTION-TO-MONTH-DKK-TOTALS
            ELSE IF CURRENCY-CODE OF TRANSACTIONS(TRANSACTION-INDEX) 
                = "EUR"
                PERFORM ADD-TRANSACTION-TO-MONTH-EUR-TOTALS
-           ELSE IF CURRENCY-CODE OF TRANSACTIONS(TRANSACTION-INDEX) 
+           ELSE IF CURRENCY-CODE OF TRANSACTIONS(TRANSACTION-INDEX)
                = "USD"
                PERFORM ADD-TRANSACTION-TO-MONTH-USD-TOTALS
+           ELSE IF CURRENCY-CODE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "GBP"
+               PERFORM ADD-TRANSACTION-TO-MONTH-GBP-TOTALS
+           ELSE IF CURRENCY-CODE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "SEK"
+               PERFORM ADD-TRANSACTION-TO-MONTH-SEK-TOTALS
+           ELSE IF CURRENCY-CODE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "NOK"
+               PERFORM ADD-TRANSACTION-TO-MONTH-NOK-TOTALS
            END-IF
-       
+
            EXIT.
 
        ADD-TRANSACTION-TO-MONTH-DKK-TOTALS.
@@ -559,11 +1651,20 @@
                ELSE
                    ADD AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
                        TO DKK-PAYMENT
-                           OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX, 
+                           OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
                                MONTH-INDEX)
                END-IF
+
+           ELSE IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Gebyr"
+
+               SUBTRACT AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                   FROM DKK-PAYMENT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
            END-IF
-       
+
            EXIT.
 
        ADD-TRANSACTION-TO-MONTH-EUR-TOTALS.
@@ -594,11 +1695,20 @@
                ELSE
                    ADD AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
                        TO EUR-PAYMENT
-                           OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX, 
+                           OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
                                MONTH-INDEX)
                END-IF
+
+           ELSE IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Gebyr"
+
+               SUBTRACT AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                   FROM EUR-PAYMENT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
            END-IF
-       
+
            EXIT.
 
        ADD-TRANSACTION-TO-MONTH-USD-TOTALS.
@@ -629,41 +1739,408 @@
                ELSE
                    ADD AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
                        TO USD-PAYMENT
-                           OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX, 
+                           OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
                                MONTH-INDEX)
                END-IF
+
+           ELSE IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Gebyr"
+
+               SUBTRACT AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                   FROM USD-PAYMENT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
            END-IF
-       
+
            EXIT.
 
-       FILL-CUSTOMER-ARRAY.
+       ADD-TRANSACTION-TO-MONTH-GBP-TOTALS.
+           IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Indbetaling"
+
+               ADD AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                   TO GBP-INCOME
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
+           ELSE IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Udbetaling"
+
+               SUBTRACT AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                   FROM GBP-PAYMENT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
+           ELSE IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Overfoersel"
+
+               IF AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX) >= 0
+                   ADD AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                       TO GBP-INCOME
+                           OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                               MONTH-INDEX)
+               ELSE
+                   ADD AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                       TO GBP-PAYMENT
+                           OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                               MONTH-INDEX)
+               END-IF
+
+           ELSE IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Gebyr"
+
+               SUBTRACT AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                   FROM GBP-PAYMENT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
+           END-IF
+
+           EXIT.
+
+       ADD-TRANSACTION-TO-MONTH-SEK-TOTALS.
+           IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Indbetaling"
+
+               ADD AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                   TO SEK-INCOME
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
+           ELSE IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Udbetaling"
+
+               SUBTRACT AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                   FROM SEK-PAYMENT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
+           ELSE IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Overfoersel"
+
+               IF AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX) >= 0
+                   ADD AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                       TO SEK-INCOME
+                           OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                               MONTH-INDEX)
+               ELSE
+                   ADD AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                       TO SEK-PAYMENT
+                           OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                               MONTH-INDEX)
+               END-IF
+
+           ELSE IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Gebyr"
+
+               SUBTRACT AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                   FROM SEK-PAYMENT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
+           END-IF
+
+           EXIT.
+
+       ADD-TRANSACTION-TO-MONTH-NOK-TOTALS.
+           IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Indbetaling"
+
+               ADD AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                   TO NOK-INCOME
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
+           ELSE IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Udbetaling"
+
+               SUBTRACT AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                   FROM NOK-PAYMENT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
+           ELSE IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Overfoersel"
+
+               IF AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX) >= 0
+                   ADD AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                       TO NOK-INCOME
+                           OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                               MONTH-INDEX)
+               ELSE
+                   ADD AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                       TO NOK-PAYMENT
+                           OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                               MONTH-INDEX)
+               END-IF
+
+           ELSE IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               = "Gebyr"
+
+               SUBTRACT AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                   FROM NOK-PAYMENT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                           MONTH-INDEX)
+
+           END-IF
+
+           EXIT.
+
+       VALIDATE-TRANSACTIONS.
+           DISPLAY "START VALIDATE-TRANSACTIONS"
+           OPEN OUTPUT INVALID-TRANSACTIONS-FILE
            PERFORM VARYING TRANSACTION-INDEX FROM 1 BY 1
                UNTIL TRANSACTION-INDEX > TRANSACTIONS-COUNT
-           
-           MOVE CPR OF TRANSACTIONS(TRANSACTION-INDEX)
-               TO SEARCH-CPR
-           PERFORM CHECK-CUSTOMER-EXISTS
+               PERFORM VALIDATE-ONE-TRANSACTION
+               IF TRANSACTION-VALID = "N"
+                   MOVE "Y" TO DUPLICATE-FLAG
+                       OF TRANSACTIONS(TRANSACTION-INDEX)
+                   ADD 1 TO INVALID-TRANSACTIONS-COUNT
+                   MOVE CPR OF TRANSACTIONS(TRANSACTION-INDEX)
+                       TO INVALID-TXN-CPR
+                   MOVE TRANSACTION-INDEX TO INVALID-TXN-INDEX
+                   MOVE TRANSACTION-REJECT-REASON TO INVALID-TXN-REASON
+                   WRITE INVALID-TRANSACTION-RECORD
+                   DISPLAY "Transaction " TRANSACTION-INDEX
+                       " rejected - " TRANSACTION-REJECT-REASON
+               END-IF
+           END-PERFORM
+           CLOSE INVALID-TRANSACTIONS-FILE
+           DISPLAY "END VALIDATE-TRANSACTIONS. "
+               "INVALID-TRANSACTIONS-COUNT = "
+               INVALID-TRANSACTIONS-COUNT
+           EXIT.
 
-           IF CUSTOMER-FOUND = "Y"
-               PERFORM ADD-INDEX-TO-EXISTING-CUSTOMER
+       VALIDATE-ONE-TRANSACTION.
+           MOVE "Y" TO TRANSACTION-VALID
+           MOVE SPACES TO TRANSACTION-REJECT-REASON
+           EVALUATE TRUE
+               WHEN CPR OF TRANSACTIONS(TRANSACTION-INDEX) = SPACES
+                   MOVE "N" TO TRANSACTION-VALID
+                   MOVE "Missing CPR" TO TRANSACTION-REJECT-REASON
+               WHEN REGISTRATION-NUMBER
+                       OF TRANSACTIONS(TRANSACTION-INDEX) = SPACES
+                   MOVE "N" TO TRANSACTION-VALID
+                   MOVE "Missing REGISTRATION-NUMBER"
+                       TO TRANSACTION-REJECT-REASON
+               WHEN CURRENCY-CODE
+                       OF TRANSACTIONS(TRANSACTION-INDEX) = SPACES
+                   MOVE "N" TO TRANSACTION-VALID
+                   MOVE "Missing CURRENCY-CODE"
+                       TO TRANSACTION-REJECT-REASON
+               WHEN TIME-OF-TRANSACTION
+                       OF TRANSACTIONS(TRANSACTION-INDEX) = SPACES
+                   MOVE "N" TO TRANSACTION-VALID
+                   MOVE "Missing TIME-OF-TRANSACTION"
+                       TO TRANSACTION-REJECT-REASON
+               WHEN AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX) = 0
+                   MOVE "N" TO TRANSACTION-VALID
+                   MOVE "AMOUNT is zero" TO TRANSACTION-REJECT-REASON
+               WHEN OTHER
+                   PERFORM VALIDATE-CPR-FORMAT
+           END-EVALUATE
+           EXIT.
+
+       VALIDATE-CPR-FORMAT.
+           IF CPR OF TRANSACTIONS(TRANSACTION-INDEX)(7:1) = "-"
+               IF CPR OF TRANSACTIONS(TRANSACTION-INDEX)(1:6)
+                       NOT NUMERIC
+                   OR CPR OF TRANSACTIONS(TRANSACTION-INDEX)(8:4)
+                       NOT NUMERIC
+                   MOVE "N" TO TRANSACTION-VALID
+                   MOVE "CPR format is invalid"
+                       TO TRANSACTION-REJECT-REASON
+               ELSE
+                   MOVE SPACES TO CPR-DIGITS-ONLY
+                   MOVE CPR OF TRANSACTIONS(TRANSACTION-INDEX)(1:6)
+                       TO CPR-DIGITS-ONLY(1:6)
+                   MOVE CPR OF TRANSACTIONS(TRANSACTION-INDEX)(8:4)
+                       TO CPR-DIGITS-ONLY(7:4)
+               END-IF
            ELSE
-               PERFORM ADD-NEW-CUSTOMER-TO-ARRAY
+               IF CPR OF TRANSACTIONS(TRANSACTION-INDEX)(1:10)
+                       NOT NUMERIC
+                   MOVE "N" TO TRANSACTION-VALID
+                   MOVE "CPR format is invalid"
+                       TO TRANSACTION-REJECT-REASON
+               ELSE
+                   MOVE CPR OF TRANSACTIONS(TRANSACTION-INDEX)(1:10)
+                       TO CPR-DIGITS-ONLY
+               END-IF
+           END-IF
+
+           IF TRANSACTION-VALID = "Y"
+               IF CPR OF TRANSACTIONS(TRANSACTION-INDEX)(1:2) < "01"
+                   OR CPR OF TRANSACTIONS(TRANSACTION-INDEX)(1:2)
+                       > "31"
+                   OR CPR OF TRANSACTIONS(TRANSACTION-INDEX)(3:2)
+                       < "01"
+                   OR CPR OF TRANSACTIONS(TRANSACTION-INDEX)(3:2)
+                       > "12"
+                   MOVE "N" TO TRANSACTION-VALID
+                   MOVE "CPR birth date is invalid"
+                       TO TRANSACTION-REJECT-REASON
+               END-IF
+           END-IF
+
+           IF TRANSACTION-VALID = "Y"
+               PERFORM VALIDATE-CPR-CHECK-DIGIT
            END-IF
+           EXIT.
 
+      * Danish CPR modulus-11 check: digits 1-10 (DDMMYY-XXXX with
+      * the hyphen removed) are each multiplied by a fixed weight
+      * and the weighted sum must divide evenly by 11.
+       VALIDATE-CPR-CHECK-DIGIT.
+           MOVE ZEROES TO CPR-CHECK-SUM
+
+           PERFORM VARYING CPR-DIGIT-INDEX FROM 1 BY 1
+               UNTIL CPR-DIGIT-INDEX > 10
+
+               MOVE CPR-DIGITS-ONLY(CPR-DIGIT-INDEX:1)
+                   TO CPR-DIGIT-VALUE
+
+               EVALUATE CPR-DIGIT-INDEX
+                   WHEN 1  MOVE 4 TO CPR-CHECK-WEIGHT
+                   WHEN 2  MOVE 3 TO CPR-CHECK-WEIGHT
+                   WHEN 3  MOVE 2 TO CPR-CHECK-WEIGHT
+                   WHEN 4  MOVE 7 TO CPR-CHECK-WEIGHT
+                   WHEN 5  MOVE 6 TO CPR-CHECK-WEIGHT
+                   WHEN 6  MOVE 5 TO CPR-CHECK-WEIGHT
+                   WHEN 7  MOVE 4 TO CPR-CHECK-WEIGHT
+                   WHEN 8  MOVE 3 TO CPR-CHECK-WEIGHT
+                   WHEN 9  MOVE 2 TO CPR-CHECK-WEIGHT
+                   WHEN 10 MOVE 1 TO CPR-CHECK-WEIGHT
+               END-EVALUATE
+
+               COMPUTE CPR-CHECK-SUM =
+                   CPR-CHECK-SUM
+                       + (CPR-DIGIT-VALUE * CPR-CHECK-WEIGHT)
            END-PERFORM
+
+           IF FUNCTION MOD(CPR-CHECK-SUM, 11) NOT = 0
+               MOVE "N" TO TRANSACTION-VALID
+               MOVE "CPR check digit is invalid"
+                   TO TRANSACTION-REJECT-REASON
+           END-IF
            EXIT.
-       
+
+       DETECT-DUPLICATE-TRANSACTIONS.
+           DISPLAY "START DETECT-DUPLICATE-TRANSACTIONS"
+           OPEN OUTPUT DUPLICATE-TRANSACTIONS-FILE
+
+           PERFORM VARYING TRANSACTION-INDEX FROM 1 BY 1
+               UNTIL TRANSACTION-INDEX > TRANSACTIONS-COUNT
+
+               IF DUPLICATE-FLAG OF TRANSACTIONS(TRANSACTION-INDEX)
+                       NOT = "Y"
+
+                   COMPUTE DUPLICATE-COMPARE-INDEX =
+                       TRANSACTION-INDEX + 1
+
+                   PERFORM VARYING DUPLICATE-COMPARE-INDEX
+                       FROM DUPLICATE-COMPARE-INDEX BY 1
+                       UNTIL DUPLICATE-COMPARE-INDEX
+                           > TRANSACTIONS-COUNT
+
+                       IF DUPLICATE-FLAG
+                               OF TRANSACTIONS(DUPLICATE-COMPARE-INDEX)
+                               NOT = "Y"
+                           AND CPR OF TRANSACTIONS(TRANSACTION-INDEX)
+                               = CPR OF
+                                   TRANSACTIONS(DUPLICATE-COMPARE-INDEX)
+                           AND REGISTRATION-NUMBER
+                               OF TRANSACTIONS(TRANSACTION-INDEX)
+                               = REGISTRATION-NUMBER OF
+                                   TRANSACTIONS(DUPLICATE-COMPARE-INDEX)
+                           AND AMOUNT OF
+                               TRANSACTIONS(TRANSACTION-INDEX)
+                               = AMOUNT OF
+                                   TRANSACTIONS(DUPLICATE-COMPARE-INDEX)
+                           AND TIME-OF-TRANSACTION
+                               OF TRANSACTIONS(TRANSACTION-INDEX)
+                               = TIME-OF-TRANSACTION OF
+                                  TRANSACTIONS(DUPLICATE-COMPARE-INDEX)
+
+                           MOVE "Y" TO DUPLICATE-FLAG
+                               OF TRANSACTIONS(DUPLICATE-COMPARE-INDEX)
+                           ADD 1 TO DUPLICATE-TRANSACTIONS-COUNT
+
+                           MOVE CPR OF TRANSACTIONS(TRANSACTION-INDEX)
+                               TO DUPLICATE-CPR
+                           MOVE TRANSACTION-INDEX
+                               TO DUPLICATE-ORIGINAL-INDEX
+                           MOVE DUPLICATE-COMPARE-INDEX
+                               TO DUPLICATE-REPEAT-INDEX
+                           MOVE DKK-AMOUNT OF
+                               TRANSACTIONS(DUPLICATE-COMPARE-INDEX)
+                               TO DUPLICATE-DKK-AMOUNT
+                           MOVE TIME-OF-TRANSACTION OF
+                               TRANSACTIONS(DUPLICATE-COMPARE-INDEX)
+                               TO DUPLICATE-TIME-OF-TRANSACTION
+                           WRITE DUPLICATE-TRANSACTION-RECORD
+
+                           DISPLAY "Transaction " TRANSACTION-INDEX
+                               " and " DUPLICATE-COMPARE-INDEX
+                               " look like duplicates for CPR '"
+                               FUNCTION TRIM(DUPLICATE-CPR TRAILING)
+                               "' - excluding the repeat from totals."
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+
+           CLOSE DUPLICATE-TRANSACTIONS-FILE
+
+           DISPLAY "END DETECT-DUPLICATE-TRANSACTIONS. "
+               "DUPLICATE-TRANSACTIONS-COUNT = "
+               DUPLICATE-TRANSACTIONS-COUNT
+           EXIT.
+
+       FILL-CUSTOMER-ARRAY.
+           OPEN OUTPUT CUSTOMER-OVERFLOW-FILE
+
+           OPEN OUTPUT CUSTOMER-INDEX-FILE
+           CLOSE CUSTOMER-INDEX-FILE
+           OPEN I-O CUSTOMER-INDEX-FILE
+
+           PERFORM VARYING TRANSACTION-INDEX FROM 1 BY 1
+               UNTIL TRANSACTION-INDEX > TRANSACTIONS-COUNT
+
+           IF DUPLICATE-FLAG OF TRANSACTIONS(TRANSACTION-INDEX)
+                   NOT = "Y"
+
+               MOVE CPR OF TRANSACTIONS(TRANSACTION-INDEX)
+                   TO SEARCH-CPR
+               PERFORM CHECK-CUSTOMER-EXISTS
+
+               IF CUSTOMER-FOUND = "Y"
+                   PERFORM ADD-INDEX-TO-EXISTING-CUSTOMER
+               ELSE
+                   PERFORM ADD-NEW-CUSTOMER-TO-ARRAY
+               END-IF
+           END-IF
+
+           END-PERFORM
+
+           CLOSE CUSTOMER-OVERFLOW-FILE
+           CLOSE CUSTOMER-INDEX-FILE
+           CLOSE BANK-INDEX-FILE
+           EXIT.
+
        ADD-INDEX-TO-EXISTING-CUSTOMER.
-           DISPLAY "Adding Transaction Index '" TRANSACTION-INDEX 
-               "' to existing Customer with CPR '" 
-               FUNCTION TRIM(CPR 
+           DISPLAY "Adding Transaction Index '" TRANSACTION-INDEX
+               "' to existing Customer with CPR '"
+               FUNCTION TRIM(CPR
                    OF TRANSACTIONS(TRANSACTION-INDEX) TRAILING)
                "'."
-           IF CUSTOMER-TRANSACTIONS-COUNT 
+           IF CUSTOMER-TRANSACTIONS-COUNT
                OF CUSTOMERS(MATCHED-CUSTOMER-INDEX)
                    >= CUSTOMER-TRANSACTIONS-MAX-COUNT
-           
-               DISPLAY "ERROR: Customer transaction limit reached."
+
+               DISPLAY "Customer transaction limit reached, "
+                   "spilling to overflow."
                DISPLAY "CPR: "
                    CPR OF CUSTOMERS(MATCHED-CUSTOMER-INDEX)
                DISPLAY "TRANSACTION-INDEX: " TRANSACTION-INDEX
@@ -672,58 +2149,124 @@
                        OF CUSTOMERS(MATCHED-CUSTOMER-INDEX)
                DISPLAY "MAX COUNT: "
                    CUSTOMER-TRANSACTIONS-MAX-COUNT
+
+               PERFORM SPILL-TRANSACTION-TO-OVERFLOW
            ELSE
                ADD 1 TO CUSTOMER-TRANSACTIONS-COUNT
-                   OF CUSTOMERS(MATCHED-CUSTOMER-INDEX)               
-    
+                   OF CUSTOMERS(MATCHED-CUSTOMER-INDEX)
+
                MOVE CUSTOMER-TRANSACTIONS-COUNT
                    OF CUSTOMERS(MATCHED-CUSTOMER-INDEX)
                    TO NEXT-TRANSACTION-SLOT
-    
+
                MOVE TRANSACTION-INDEX
                    TO TRANSACTION-INDICES OF CUSTOMERS
                       (MATCHED-CUSTOMER-INDEX, NEXT-TRANSACTION-SLOT)
 
-               DISPLAY "Added '1' to Customer Transactions Count. " 
+               DISPLAY "Added '1' to Customer Transactions Count. "
                    "It is now: " CUSTOMER-TRANSACTIONS-COUNT
                        OF CUSTOMERS(MATCHED-CUSTOMER-INDEX)
            END-IF
            EXIT.
 
+       SPILL-TRANSACTION-TO-OVERFLOW.
+           ADD 1 TO OVERFLOW-TRANSACTIONS-COUNT
+               OF CUSTOMERS(MATCHED-CUSTOMER-INDEX)
+
+           MOVE CPR OF CUSTOMERS(MATCHED-CUSTOMER-INDEX)
+               TO OVERFLOW-CPR
+           MOVE TRANSACTION-INDEX TO OVERFLOW-TRANSACTION-INDEX
+           MOVE TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+               TO OVERFLOW-TRANSACTION-TYPE
+           MOVE DKK-AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+               TO OVERFLOW-TRANSACTION-DKK-AMOUNT
+           WRITE CUSTOMER-OVERFLOW-RECORD
+
+           IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+                   = "Indbetaling"
+               OR
+              (TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+                   = "Overfoersel"
+               AND DKK-AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                   >= 0)
+
+               ADD DKK-AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                   TO OVERFLOW-DKK-INCOME
+                       OF CUSTOMERS(MATCHED-CUSTOMER-INDEX)
+           END-IF
+
+           IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+                   = "Udbetaling"
+               OR TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+                   = "Gebyr"
+
+               SUBTRACT DKK-AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                   FROM OVERFLOW-DKK-PAYMENTS
+                       OF CUSTOMERS(MATCHED-CUSTOMER-INDEX)
+
+           ELSE IF TRANSACTION-TYPE
+                       OF TRANSACTIONS(TRANSACTION-INDEX)
+                       = "Overfoersel"
+                   AND DKK-AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                       < 0
+
+               ADD DKK-AMOUNT OF TRANSACTIONS(TRANSACTION-INDEX)
+                   TO OVERFLOW-DKK-PAYMENTS
+                       OF CUSTOMERS(MATCHED-CUSTOMER-INDEX)
+
+           END-IF
+           EXIT.
+
        ADD-NEW-CUSTOMER-TO-ARRAY.
-           DISPLAY "Creating new Customer with CPR '"
-               FUNCTION TRIM(CPR 
-                   OF TRANSACTIONS(TRANSACTION-INDEX) TRAILING) "'."
-           DISPLAY "Adding '" TRANSACTION-INDEX "' to new Customer."
-           ADD 1 TO CUSTOMERS-COUNT
-
-           MOVE CPR OF TRANSACTIONS(TRANSACTION-INDEX)
-               TO CPR OF CUSTOMERS(CUSTOMERS-COUNT)
-           MOVE CUSTOMER-NAME OF TRANSACTIONS(TRANSACTION-INDEX)
-               TO CUSTOMER-NAME OF CUSTOMERS(CUSTOMERS-COUNT)
-           MOVE CUSTOMER-ADDRESS OF TRANSACTIONS(TRANSACTION-INDEX)
-               TO CUSTOMER-ADDRESS OF CUSTOMERS(CUSTOMERS-COUNT)
-           
-           DISPLAY "Looking for Bank '" REGISTRATION-NUMBER 
-               OF TRANSACTIONS(TRANSACTION-INDEX) "'."
-           PERFORM FIND-MATCHING-BANK
-           MOVE MATCHED-BANK-INDEX
-               TO CUSTOMER-BANK-INDEX OF CUSTOMERS(CUSTOMERS-COUNT)
-           DISPLAY "Saved Bank '" MATCHED-BANK-INDEX "'."
-
-           ADD 1 TO CUSTOMER-TRANSACTIONS-COUNT
-               OF CUSTOMERS(CUSTOMERS-COUNT)
-           DISPLAY "Added '1' to Customer Transactions Count. " 
-               "It is now - " CUSTOMER-TRANSACTIONS-COUNT
+           IF CUSTOMERS-COUNT >= CUSTOMER-MAX-COUNT
+               DISPLAY "WARNING: customer capacity exceeded, "
+                   "transaction '" TRANSACTION-INDEX
+                   "' for CPR '" FUNCTION TRIM(CPR
+                       OF TRANSACTIONS(TRANSACTION-INDEX) TRAILING)
+                   "' will not be linked to a customer record."
+           ELSE
+               DISPLAY "Creating new Customer with CPR '"
+                   FUNCTION TRIM(CPR
+                       OF TRANSACTIONS(TRANSACTION-INDEX) TRAILING) "'."
+               DISPLAY "Adding '" TRANSACTION-INDEX "' to new Customer."
+               ADD 1 TO CUSTOMERS-COUNT
+
+               MOVE CPR OF TRANSACTIONS(TRANSACTION-INDEX)
+                   TO CPR OF CUSTOMERS(CUSTOMERS-COUNT)
+               MOVE CUSTOMER-NAME OF TRANSACTIONS(TRANSACTION-INDEX)
+                   TO CUSTOMER-NAME OF CUSTOMERS(CUSTOMERS-COUNT)
+               MOVE CUSTOMER-ADDRESS OF TRANSACTIONS(TRANSACTION-INDEX)
+                   TO CUSTOMER-ADDRESS OF CUSTOMERS(CUSTOMERS-COUNT)
+
+               MOVE CPR OF CUSTOMERS(CUSTOMERS-COUNT) TO LOOKUP-CPR
+               MOVE CUSTOMERS-COUNT TO LOOKUP-CUSTOMER-INDEX
+               WRITE CUSTOMER-INDEX-RECORD
+                   INVALID KEY
+                       DISPLAY "WARNING: duplicate CPR key writing to "
+                           "CustomerIndex.idx for '" LOOKUP-CPR "'."
+               END-WRITE
+
+               DISPLAY "Looking for Bank '" REGISTRATION-NUMBER
+                   OF TRANSACTIONS(TRANSACTION-INDEX) "'."
+               PERFORM FIND-MATCHING-BANK
+               MOVE MATCHED-BANK-INDEX
+                   TO CUSTOMER-BANK-INDEX OF CUSTOMERS(CUSTOMERS-COUNT)
+               DISPLAY "Saved Bank '" MATCHED-BANK-INDEX "'."
+
+               ADD 1 TO CUSTOMER-TRANSACTIONS-COUNT
                    OF CUSTOMERS(CUSTOMERS-COUNT)
+               DISPLAY "Added '1' to Customer Transactions Count. "
+                   "It is now - " CUSTOMER-TRANSACTIONS-COUNT
+                       OF CUSTOMERS(CUSTOMERS-COUNT)
 
-           MOVE CUSTOMER-TRANSACTIONS-COUNT
-               OF CUSTOMERS(CUSTOMERS-COUNT)
-               TO NEXT-TRANSACTION-SLOT
+               MOVE CUSTOMER-TRANSACTIONS-COUNT
+                   OF CUSTOMERS(CUSTOMERS-COUNT)
+                   TO NEXT-TRANSACTION-SLOT
 
-           MOVE TRANSACTION-INDEX
-               TO TRANSACTION-INDICES OF CUSTOMERS
-                  (CUSTOMERS-COUNT, NEXT-TRANSACTION-SLOT)
+               MOVE TRANSACTION-INDEX
+                   TO TRANSACTION-INDICES OF CUSTOMERS
+                      (CUSTOMERS-COUNT, NEXT-TRANSACTION-SLOT)
+           END-IF
 
            EXIT.
 
@@ -731,16 +2274,14 @@
            MOVE "N" TO CUSTOMER-FOUND
            MOVE 0 TO MATCHED-CUSTOMER-INDEX
 
-           PERFORM VARYING CUSTOMER-INDEX FROM 1 BY 1
-               UNTIL CUSTOMER-INDEX > CUSTOMERS-COUNT
-                  OR CUSTOMER-FOUND = "Y"
-
-               IF CPR OF CUSTOMERS(CUSTOMER-INDEX)
-                  = SEARCH-CPR
+           MOVE SEARCH-CPR TO LOOKUP-CPR
+           READ CUSTOMER-INDEX-FILE KEY IS LOOKUP-CPR
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
                    MOVE "Y" TO CUSTOMER-FOUND
-                   MOVE CUSTOMER-INDEX TO MATCHED-CUSTOMER-INDEX
-               END-IF
-           END-PERFORM
+                   MOVE LOOKUP-CUSTOMER-INDEX TO MATCHED-CUSTOMER-INDEX
+           END-READ
 
            MOVE SPACES TO SEARCH-CPR
 
@@ -748,6 +2289,8 @@
        
        BUILD-REPORT.
            DISPLAY "START BUILD-REPORT"
+           OPEN OUTPUT REPORT-CSV-FILE
+
            PERFORM VARYING CUSTOMER-INDEX FROM 1 BY 1
                UNTIL CUSTOMER-INDEX > CUSTOMERS-COUNT
            DISPLAY "Computing Totals for Customer '" 
@@ -759,16 +2302,25 @@
            
            PERFORM CALCULATE-CUSTOMER-DKK-AVERAGES
            PERFORM SORT-CUSTOMERS-BY-SALDO
-           PERFORM ADD-TOP-3-CUSTOMERS-TO-OUTPUT
+           PERFORM WRITE-OVERDRAWN-ACCOUNTS-EXTRACT
+           PERFORM ADD-TOP-N-CUSTOMERS-TO-OUTPUT
+           PERFORM ADD-LOWEST-N-CUSTOMERS-TO-OUTPUT
            PERFORM ADD-MONTHLY-STATISTICS-TO-OUTPUT
            PERFORM ADD-SHOP-STATISTICS-TO-OUTPUT
            PERFORM ADD-TRANSACTIONS-BY-TYPE-TO-OUTPUT
            PERFORM ADD-CUSTOMERS-AVERAGES-TO-OUTPUT
            PERFORM ADD-SYSTEM-STATISTICS-TO-OUTPUT
 
+           CLOSE REPORT-CSV-FILE
            DISPLAY "END BUILD-REPORT"
            EXIT.
 
+       WRITE-CSV-LINE.
+           MOVE CSV-LINE TO CSV-RECORD
+           WRITE CSV-RECORD
+           MOVE SPACES TO CSV-LINE
+           EXIT.
+
        ADD-SYSTEM-STATISTICS-TO-OUTPUT.
            MOVE SPACES TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
@@ -776,14 +2328,14 @@
            MOVE SEPARATOR-LINE TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
 
-           MOVE "System statistics:"
+           MOVE LBL-SYSTEM-STATISTICS
                TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
 
            MOVE STANDARD-DEVIATION TO SOURCE-AMOUNT
            PERFORM FORMAT-SIGNED-AMOUNT
 
-           MOVE "Standard deviation: "
+           MOVE LBL-STD-DEVIATION
                TO OUTPUT-TEXT-LINE(1:21)
 
            MOVE FUNCTION TRIM(
@@ -804,24 +2356,30 @@
            MOVE SEPARATOR-LINE TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
 
-           MOVE "Average transaction amount per customer:"
+           MOVE LBL-CUSTOMER-AVERAGES
                TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
 
            MOVE SPACES TO OUTPUT-TEXT-LINE
 
-           MOVE "Name"
+           MOVE LBL-COL-NAME
                TO OUTPUT-TEXT-LINE(1:20)
-           MOVE "Total Income"
-               TO OUTPUT-TEXT-LINE(22:14)
-           MOVE "Total Payments"
-               TO OUTPUT-TEXT-LINE(38:16)
-           MOVE "Count"
-               TO OUTPUT-TEXT-LINE(56:5)
-           MOVE "Average"
+           MOVE LBL-COL-TOTAL-INCOME
+               TO OUTPUT-TEXT-LINE(22:16)
+           MOVE LBL-COL-TOTAL-PAYMENTS
+               TO OUTPUT-TEXT-LINE(38:18)
+           MOVE LBL-COL-COUNT
+               TO OUTPUT-TEXT-LINE(56:8)
+           MOVE LBL-COL-AVERAGE
                TO OUTPUT-TEXT-LINE(64:10)
 
            PERFORM ADD-OUTPUT-LINE-SAFE
+
+           STRING "Name,TotalIncome,TotalPayments,Count,Average"
+               DELIMITED BY SIZE INTO CSV-LINE
+           END-STRING
+           PERFORM WRITE-CSV-LINE
+
            PERFORM ADD-CUSTOMERS-AVERAGE-INFO
            EXIT.
 
@@ -875,13 +2433,53 @@
 
                PERFORM ADD-OUTPUT-LINE-SAFE
 
+               PERFORM WRITE-CUSTOMER-AVERAGE-CSV-ROW
+
            END-PERFORM
-    
+
            MOVE SPACES TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
 
            EXIT.
 
+       WRITE-CUSTOMER-AVERAGE-CSV-ROW.
+           MOVE DKK-TOTAL-INCOME OF CUSTOMERS(CUSTOMER-INDEX)
+               TO CSV-AMOUNT-DISPLAY
+           MOVE FUNCTION TRIM(CSV-AMOUNT-DISPLAY LEADING)
+               TO CSV-FIELD-1
+
+           MOVE DKK-TOTAL-PAYMENTS OF CUSTOMERS(CUSTOMER-INDEX)
+               TO CSV-AMOUNT-DISPLAY
+           MOVE FUNCTION TRIM(CSV-AMOUNT-DISPLAY LEADING)
+               TO CSV-FIELD-2
+
+           MOVE DKK-AVERAGE OF CUSTOMERS(CUSTOMER-INDEX)
+               TO CSV-AMOUNT-DISPLAY
+           MOVE FUNCTION TRIM(CSV-AMOUNT-DISPLAY LEADING)
+               TO CSV-FIELD-3
+
+           MOVE CUSTOMER-TRANSACTIONS-COUNT
+               OF CUSTOMERS(CUSTOMER-INDEX)
+               TO COUNT-DISPLAY
+
+           STRING
+               FUNCTION TRIM(
+                   CUSTOMER-NAME OF CUSTOMERS(CUSTOMER-INDEX))
+                   DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-FIELD-1) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-FIELD-2) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(COUNT-DISPLAY LEADING) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-FIELD-3) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           PERFORM WRITE-CSV-LINE
+
+           EXIT.
+
        ADD-TRANSACTIONS-BY-TYPE-TO-OUTPUT.
            MOVE SPACES TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
@@ -889,13 +2487,14 @@
            MOVE SEPARATOR-LINE TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
 
-           MOVE "Transactions groupered efter type:"
+           MOVE LBL-TRANSACTIONS-BY-TYPE
                TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
 
            PERFORM ADD-INDBETALING-TRANSACTIONS-TO-OUTPUT
            PERFORM ADD-UDBETALING-TRANSACTIONS-TO-OUTPUT
            PERFORM ADD-OVERFOERSEL-TRANSACTIONS-TO-OUTPUT
+           PERFORM ADD-GEBYR-TRANSACTIONS-TO-OUTPUT
 
            MOVE SPACES TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
@@ -925,9 +2524,32 @@
 
            EXIT.
 
-       ADD-UDBETALING-TRANSACTIONS-TO-OUTPUT.
+       ADD-UDBETALING-TRANSACTIONS-TO-OUTPUT.
+           PERFORM ADD-TRANSACTION-TYPE-HEADER
+           MOVE "Type: Udbetaling"
+               TO OUTPUT-TEXT-LINE
+           PERFORM ADD-OUTPUT-LINE-SAFE
+
+           PERFORM ADD-TRANSACTION-TYPE-COLUMN-HEADERS
+
+           PERFORM VARYING TRANSACTION-INDEX FROM 1 BY 1
+               UNTIL TRANSACTION-INDEX > TRANSACTIONS-COUNT
+
+               IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
+                   = "Udbetaling"
+                   PERFORM ADD-TRANSACTION-TYPE-LINE
+               END-IF
+
+           END-PERFORM
+
+           MOVE SPACES TO OUTPUT-TEXT-LINE
+           PERFORM ADD-OUTPUT-LINE-SAFE
+
+           EXIT.
+
+       ADD-OVERFOERSEL-TRANSACTIONS-TO-OUTPUT.
            PERFORM ADD-TRANSACTION-TYPE-HEADER
-           MOVE "Type: Udbetaling"
+           MOVE "Type: Overfoersel"
                TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
 
@@ -937,7 +2559,7 @@
                UNTIL TRANSACTION-INDEX > TRANSACTIONS-COUNT
 
                IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
-                   = "Udbetaling"
+                   = "Overfoersel"
                    PERFORM ADD-TRANSACTION-TYPE-LINE
                END-IF
 
@@ -948,9 +2570,9 @@
 
            EXIT.
 
-       ADD-OVERFOERSEL-TRANSACTIONS-TO-OUTPUT.
+       ADD-GEBYR-TRANSACTIONS-TO-OUTPUT.
            PERFORM ADD-TRANSACTION-TYPE-HEADER
-           MOVE "Type: Overfoersel"
+           MOVE "Type: Gebyr"
                TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
 
@@ -960,7 +2582,7 @@
                UNTIL TRANSACTION-INDEX > TRANSACTIONS-COUNT
 
                IF TRANSACTION-TYPE OF TRANSACTIONS(TRANSACTION-INDEX)
-                   = "Overfoersel"
+                   = "Gebyr"
                    PERFORM ADD-TRANSACTION-TYPE-LINE
                END-IF
 
@@ -983,16 +2605,16 @@
        ADD-TRANSACTION-TYPE-COLUMN-HEADERS.
            MOVE SPACES TO OUTPUT-TEXT-LINE
 
-           MOVE "Name"
-               TO OUTPUT-TEXT-LINE(1:4)
-           MOVE "Amount"
-               TO OUTPUT-TEXT-LINE(33:6)
-           MOVE "Currency"
-               TO OUTPUT-TEXT-LINE(51:8)
-           MOVE "Shop"
-               TO OUTPUT-TEXT-LINE(61:4)
-           MOVE "Time"
-               TO OUTPUT-TEXT-LINE(83:4)
+           MOVE LBL-COL-NAME
+               TO OUTPUT-TEXT-LINE(1:20)
+           MOVE LBL-COL-AMOUNT
+               TO OUTPUT-TEXT-LINE(33:18)
+           MOVE LBL-COL-CURRENCY
+               TO OUTPUT-TEXT-LINE(51:10)
+           MOVE LBL-COL-SHOP
+               TO OUTPUT-TEXT-LINE(61:22)
+           MOVE LBL-COL-TIME
+               TO OUTPUT-TEXT-LINE(83:26)
 
            PERFORM ADD-OUTPUT-LINE-SAFE
 
@@ -1035,16 +2657,22 @@
            MOVE SPACES TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
        
-           MOVE "Statistik for butikker:"
+           MOVE LBL-SHOP-STATISTICS
                TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
-       
+
            MOVE SPACES TO OUTPUT-TEXT-LINE
-           MOVE "Butik" TO OUTPUT-TEXT-LINE(1:20)
-           MOVE "Antal transaktioner" TO OUTPUT-TEXT-LINE(26:19)
-           MOVE "Omsaetning (DKK)" TO OUTPUT-TEXT-LINE(50:16)
+           MOVE LBL-COL-SHOP-NAME TO OUTPUT-TEXT-LINE(1:20)
+           MOVE LBL-COL-TXN-COUNT TO OUTPUT-TEXT-LINE(26:24)
+           MOVE LBL-COL-REVENUE TO OUTPUT-TEXT-LINE(50:18)
+           MOVE LBL-COL-STD-DEV-DKK TO OUTPUT-TEXT-LINE(68:15)
            PERFORM ADD-OUTPUT-LINE-SAFE
-       
+
+           STRING "Shop,TransactionCount,RevenueDKK,StdDevDKK"
+               DELIMITED BY SIZE INTO CSV-LINE
+           END-STRING
+           PERFORM WRITE-CSV-LINE
+
            PERFORM VARYING SHOP-INDEX FROM 1 BY 1
                UNTIL SHOP-INDEX > SHOPS-COUNT
                DISPLAY "Processing SHOP-INDEX: " SHOP-INDEX
@@ -1066,11 +2694,82 @@
                
                MOVE FUNCTION TRIM(SIGNED-FORMAT-AMOUNT-DISPLAY LEADING)
                    TO OUTPUT-TEXT-LINE(50:16)
-       
+
+               MOVE SHOP-STANDARD-DEVIATION OF SHOPS(SHOP-INDEX)
+                   TO SOURCE-AMOUNT
+               PERFORM FORMAT-SIGNED-AMOUNT
+
+               MOVE FUNCTION TRIM(SIGNED-FORMAT-AMOUNT-DISPLAY LEADING)
+                   TO OUTPUT-TEXT-LINE(68:15)
+
                PERFORM ADD-OUTPUT-LINE-SAFE
-       
+
+               MOVE SHOP-REVENUE OF SHOPS(SHOP-INDEX)
+                   TO CSV-AMOUNT-DISPLAY
+               MOVE FUNCTION TRIM(CSV-AMOUNT-DISPLAY LEADING)
+                   TO CSV-FIELD-2
+
+               MOVE TRANSACTIONS-SHOP-COUNT OF SHOPS(SHOP-INDEX)
+                   TO COUNT-DISPLAY
+
+               MOVE SHOP-STANDARD-DEVIATION OF SHOPS(SHOP-INDEX)
+                   TO CSV-AMOUNT-DISPLAY
+               MOVE FUNCTION TRIM(CSV-AMOUNT-DISPLAY LEADING)
+                   TO CSV-FIELD-3
+
+               STRING
+                   FUNCTION TRIM(SHOP-NAME OF SHOPS(SHOP-INDEX))
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(COUNT-DISPLAY LEADING)
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-FIELD-2) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-FIELD-3) DELIMITED BY SIZE
+                   INTO CSV-LINE
+               END-STRING
+               PERFORM WRITE-CSV-LINE
+
            END-PERFORM
-       
+
+           IF OTHER-SHOPS-COUNT > 0
+               MOVE SPACES TO OUTPUT-TEXT-LINE
+
+               MOVE LBL-OTHER-SHOPS TO OUTPUT-TEXT-LINE(1:20)
+
+               MOVE OTHER-SHOPS-COUNT TO COUNT-DISPLAY
+
+               MOVE FUNCTION TRIM(COUNT-DISPLAY LEADING)
+                   TO OUTPUT-TEXT-LINE(26:3)
+
+               MOVE OTHER-SHOPS-REVENUE TO SOURCE-AMOUNT
+               PERFORM FORMAT-SIGNED-AMOUNT
+
+               MOVE FUNCTION TRIM(
+                   SIGNED-FORMAT-AMOUNT-DISPLAY, LEADING)
+                   TO OUTPUT-TEXT-LINE(50:16)
+
+               PERFORM ADD-OUTPUT-LINE-SAFE
+
+               MOVE OTHER-SHOPS-REVENUE TO CSV-AMOUNT-DISPLAY
+               MOVE FUNCTION TRIM(CSV-AMOUNT-DISPLAY LEADING)
+                   TO CSV-FIELD-2
+
+               MOVE OTHER-SHOPS-COUNT TO COUNT-DISPLAY
+
+               STRING
+                   "Other shops" DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(COUNT-DISPLAY LEADING)
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-FIELD-2) DELIMITED BY SIZE
+                   INTO CSV-LINE
+               END-STRING
+               PERFORM WRITE-CSV-LINE
+           END-IF
+
            MOVE SPACES TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
            DISPLAY "END ADD-SHOP-STATISTICS-TO-OUTPUT"
@@ -1081,15 +2780,21 @@
            MOVE SPACES TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
 
-           MOVE "Monthly statistics:"
+           MOVE LBL-MONTHLY-STATISTICS
                TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
 
+           STRING "Year,Month,TotalIncome,TotalPayment,"
+               "CombinedIncomeDKK,CombinedPaymentDKK,StdDevDKK"
+               DELIMITED BY SIZE INTO CSV-LINE
+           END-STRING
+           PERFORM WRITE-CSV-LINE
+
            PERFORM VARYING YEAR-INDEX FROM 1 BY 1
-               UNTIL YEAR-INDEX > 6
+               UNTIL YEAR-INDEX > REPORT-YEAR-COUNT
                DISPLAY "Processing YEAR-INDEX: " YEAR-INDEX
 
-               COMPUTE TEMP-YEAR = 2019 + YEAR-INDEX
+               COMPUTE TEMP-YEAR = REPORT-BASE-YEAR + YEAR-INDEX
 
                MOVE SEPARATOR-LINE TO OUTPUT-TEXT-LINE
                PERFORM ADD-OUTPUT-LINE-SAFE
@@ -1117,6 +2822,8 @@
                    TO OUTPUT-TEXT-LINE(78:13)
                MOVE "Transfer Count"
                    TO OUTPUT-TEXT-LINE(93:14)
+               MOVE "Fee Count"
+                   TO OUTPUT-TEXT-LINE(108:9)
                PERFORM ADD-OUTPUT-LINE-SAFE
 
                PERFORM VARYING MONTH-INDEX FROM 1 BY 1
@@ -1140,9 +2847,9 @@
            ADD 1 TO OUTPUT-LINE-COUNT
 
            IF OUTPUT-LINE-COUNT > OUTPUT-LINE-MAX-COUNT
-               DISPLAY "ERROR: OUTPUT-TEXT overflow"
-               DISPLAY "Line: " OUTPUT-LINE-COUNT
-               DISPLAY "Max : " OUTPUT-LINE-MAX-COUNT
+               SUBTRACT 1 FROM OUTPUT-LINE-COUNT
+               PERFORM WRITE-CONTINUATION-LINE
+               MOVE SPACES TO OUTPUT-TEXT-LINE
                EXIT PARAGRAPH
            END-IF
 
@@ -1153,6 +2860,20 @@
 
            EXIT.
 
+       WRITE-CONTINUATION-LINE.
+           IF CONTINUATION-FILE-OPEN = "N"
+               OPEN OUTPUT REPORT-CONTINUATION-FILE
+               MOVE "Y" TO CONTINUATION-FILE-OPEN
+               DISPLAY "Report buffer full at " OUTPUT-LINE-MAX-COUNT
+                   " lines, continuing in ReportContinuation.txt"
+           END-IF
+
+           ADD 1 TO CONTINUATION-LINE-COUNT
+           MOVE OUTPUT-TEXT-LINE TO CONTINUATION-RECORD
+           WRITE CONTINUATION-RECORD
+
+           EXIT.
+
        ADD-MONTH-STATISTIC-TO-OUTPUT.
            PERFORM GET-MONTH-NAME
 
@@ -1165,14 +2886,20 @@
                OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX, 
                    MONTH-INDEX) = 0
 
-               MOVE "No transactions this month"
-                   TO OUTPUT-TEXT-LINE(16:26)
+               MOVE LBL-NO-TRANSACTIONS-MONTH
+                   TO OUTPUT-TEXT-LINE(16:34)
 
            ELSE               
                PERFORM ADD-MAIN-MONTH-LINE
                PERFORM ADD-DKK-MONTH-LINE
                PERFORM ADD-EUR-MONTH-LINE
                PERFORM ADD-USD-MONTH-LINE
+               PERFORM ADD-GBP-MONTH-LINE
+               PERFORM ADD-SEK-MONTH-LINE
+               PERFORM ADD-NOK-MONTH-LINE
+               PERFORM ADD-COMBINED-MONTH-LINE
+               PERFORM ADD-MONTH-STD-DEVIATION-LINE
+               PERFORM ADD-YEAR-OVER-YEAR-COMPARISON-LINE
            END-IF
            
            EXIT.
@@ -1273,6 +3000,325 @@
 
            EXIT.
 
+       ADD-GBP-MONTH-LINE.
+           MOVE SPACES TO OUTPUT-TEXT-LINE
+           MOVE "GBP" TO OUTPUT-TEXT-LINE(14:3)
+
+           MOVE GBP-INCOME
+               OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                   MONTH-INDEX)
+               TO SOURCE-AMOUNT
+
+           DISPLAY "Formatting 'GBP-INCOME'..."
+           PERFORM FORMAT-SIGNED-AMOUNT
+
+           MOVE SIGNED-FORMAT-AMOUNT-DISPLAY
+               TO OUTPUT-TEXT-LINE(18:18)
+
+           MOVE "GBP" TO OUTPUT-TEXT-LINE(38:3)
+
+           MOVE GBP-PAYMENT
+               OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                   MONTH-INDEX)
+               TO SOURCE-AMOUNT
+
+           DISPLAY "Formatting 'GBP-PAYMENT'..."
+           PERFORM FORMAT-SIGNED-AMOUNT
+
+           MOVE SIGNED-FORMAT-AMOUNT-DISPLAY
+               TO OUTPUT-TEXT-LINE(42:18)
+
+           PERFORM ADD-OUTPUT-LINE-SAFE
+
+           EXIT.
+
+       ADD-SEK-MONTH-LINE.
+           MOVE SPACES TO OUTPUT-TEXT-LINE
+           MOVE "SEK" TO OUTPUT-TEXT-LINE(14:3)
+
+           MOVE SEK-INCOME
+               OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                   MONTH-INDEX)
+               TO SOURCE-AMOUNT
+
+           DISPLAY "Formatting 'SEK-INCOME'..."
+           PERFORM FORMAT-SIGNED-AMOUNT
+
+           MOVE SIGNED-FORMAT-AMOUNT-DISPLAY
+               TO OUTPUT-TEXT-LINE(18:18)
+
+           MOVE "SEK" TO OUTPUT-TEXT-LINE(38:3)
+
+           MOVE SEK-PAYMENT
+               OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                   MONTH-INDEX)
+               TO SOURCE-AMOUNT
+
+           DISPLAY "Formatting 'SEK-PAYMENT'..."
+           PERFORM FORMAT-SIGNED-AMOUNT
+
+           MOVE SIGNED-FORMAT-AMOUNT-DISPLAY
+               TO OUTPUT-TEXT-LINE(42:18)
+
+           PERFORM ADD-OUTPUT-LINE-SAFE
+
+           EXIT.
+
+       ADD-NOK-MONTH-LINE.
+           MOVE SPACES TO OUTPUT-TEXT-LINE
+           MOVE "NOK" TO OUTPUT-TEXT-LINE(14:3)
+
+           MOVE NOK-INCOME
+               OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                   MONTH-INDEX)
+               TO SOURCE-AMOUNT
+
+           DISPLAY "Formatting 'NOK-INCOME'..."
+           PERFORM FORMAT-SIGNED-AMOUNT
+
+           MOVE SIGNED-FORMAT-AMOUNT-DISPLAY
+               TO OUTPUT-TEXT-LINE(18:18)
+
+           MOVE "NOK" TO OUTPUT-TEXT-LINE(38:3)
+
+           MOVE NOK-PAYMENT
+               OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                   MONTH-INDEX)
+               TO SOURCE-AMOUNT
+
+           DISPLAY "Formatting 'NOK-PAYMENT'..."
+           PERFORM FORMAT-SIGNED-AMOUNT
+
+           MOVE SIGNED-FORMAT-AMOUNT-DISPLAY
+               TO OUTPUT-TEXT-LINE(42:18)
+
+           PERFORM ADD-OUTPUT-LINE-SAFE
+
+           EXIT.
+
+       ADD-COMBINED-MONTH-LINE.
+           COMPUTE COMBINED-MONTH-INCOME =
+               DKK-INCOME OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                   MONTH-INDEX)
+               + (EUR-INCOME OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                   MONTH-INDEX) * REPORT-EUR-RATE)
+               + (USD-INCOME OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                   MONTH-INDEX) * REPORT-USD-RATE)
+               + (GBP-INCOME OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                   MONTH-INDEX) * REPORT-GBP-RATE)
+               + (SEK-INCOME OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                   MONTH-INDEX) * REPORT-SEK-RATE)
+               + (NOK-INCOME OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                   MONTH-INDEX) * REPORT-NOK-RATE)
+
+           COMPUTE COMBINED-MONTH-PAYMENT =
+               DKK-PAYMENT OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                   MONTH-INDEX)
+               + (EUR-PAYMENT
+                   OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                       MONTH-INDEX) * REPORT-EUR-RATE)
+               + (USD-PAYMENT
+                   OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                       MONTH-INDEX) * REPORT-USD-RATE)
+               + (GBP-PAYMENT
+                   OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                       MONTH-INDEX) * REPORT-GBP-RATE)
+               + (SEK-PAYMENT
+                   OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                       MONTH-INDEX) * REPORT-SEK-RATE)
+               + (NOK-PAYMENT
+                   OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                       MONTH-INDEX) * REPORT-NOK-RATE)
+
+           MOVE SPACES TO OUTPUT-TEXT-LINE
+           MOVE "Combined (DKK eq.)" TO OUTPUT-TEXT-LINE(1:18)
+
+           MOVE COMBINED-MONTH-INCOME TO SOURCE-AMOUNT
+           PERFORM FORMAT-SIGNED-AMOUNT
+           MOVE FUNCTION TRIM(SIGNED-FORMAT-AMOUNT-DISPLAY LEADING)
+               TO OUTPUT-TEXT-LINE(21:18)
+
+           MOVE COMBINED-MONTH-PAYMENT TO SOURCE-AMOUNT
+           PERFORM FORMAT-SIGNED-AMOUNT
+           MOVE FUNCTION TRIM(SIGNED-FORMAT-AMOUNT-DISPLAY LEADING)
+               TO OUTPUT-TEXT-LINE(42:18)
+
+           PERFORM ADD-OUTPUT-LINE-SAFE
+
+           PERFORM WRITE-MONTH-CSV-ROW
+
+           EXIT.
+
+       ADD-MONTH-STD-DEVIATION-LINE.
+           MOVE SPACES TO OUTPUT-TEXT-LINE
+           MOVE "Gennemsnit/Std.afv. (DKK)" TO OUTPUT-TEXT-LINE(1:25)
+
+           MOVE MONTH-MEAN-AMOUNT
+               OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX, MONTH-INDEX)
+               TO SOURCE-AMOUNT
+           PERFORM FORMAT-SIGNED-AMOUNT
+           MOVE FUNCTION TRIM(SIGNED-FORMAT-AMOUNT-DISPLAY LEADING)
+               TO OUTPUT-TEXT-LINE(28:18)
+
+           MOVE MONTH-STANDARD-DEVIATION
+               OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX, MONTH-INDEX)
+               TO SOURCE-AMOUNT
+           PERFORM FORMAT-SIGNED-AMOUNT
+           MOVE FUNCTION TRIM(SIGNED-FORMAT-AMOUNT-DISPLAY LEADING)
+               TO OUTPUT-TEXT-LINE(49:18)
+
+           PERFORM ADD-OUTPUT-LINE-SAFE
+
+           EXIT.
+
+      *----------------------------------------------------------*
+      * Compares this month's combined (DKK eq.) net - income
+      * plus payments - against the same calendar month a year
+      * earlier, when that prior year was tracked and had any
+      * transactions of its own for the month.
+      *----------------------------------------------------------*
+       ADD-YEAR-OVER-YEAR-COMPARISON-LINE.
+           IF YEAR-INDEX > 1
+               IF TRANSACTIONS-MONTH-COUNT
+                       OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX - 1,
+                           MONTH-INDEX) > 0
+
+                   COMPUTE YOY-CURRENT-NET =
+                       DKK-INCOME OF TRANSACTIONS-BY-YEAR-MONTH(
+                           YEAR-INDEX, MONTH-INDEX)
+                       + DKK-PAYMENT OF TRANSACTIONS-BY-YEAR-MONTH(
+                           YEAR-INDEX, MONTH-INDEX)
+                       + ((EUR-INCOME OF TRANSACTIONS-BY-YEAR-MONTH(
+                           YEAR-INDEX, MONTH-INDEX)
+                           + EUR-PAYMENT OF TRANSACTIONS-BY-YEAR-MONTH(
+                               YEAR-INDEX, MONTH-INDEX))
+                           * REPORT-EUR-RATE)
+                       + ((USD-INCOME OF TRANSACTIONS-BY-YEAR-MONTH(
+                           YEAR-INDEX, MONTH-INDEX)
+                           + USD-PAYMENT OF TRANSACTIONS-BY-YEAR-MONTH(
+                               YEAR-INDEX, MONTH-INDEX))
+                           * REPORT-USD-RATE)
+                       + ((GBP-INCOME OF TRANSACTIONS-BY-YEAR-MONTH(
+                           YEAR-INDEX, MONTH-INDEX)
+                           + GBP-PAYMENT OF TRANSACTIONS-BY-YEAR-MONTH(
+                               YEAR-INDEX, MONTH-INDEX))
+                           * REPORT-GBP-RATE)
+                       + ((SEK-INCOME OF TRANSACTIONS-BY-YEAR-MONTH(
+                           YEAR-INDEX, MONTH-INDEX)
+                           + SEK-PAYMENT OF TRANSACTIONS-BY-YEAR-MONTH(
+                               YEAR-INDEX, MONTH-INDEX))
+                           * REPORT-SEK-RATE)
+                       + ((NOK-INCOME OF TRANSACTIONS-BY-YEAR-MONTH(
+                           YEAR-INDEX, MONTH-INDEX)
+                           + NOK-PAYMENT OF TRANSACTIONS-BY-YEAR-MONTH(
+                               YEAR-INDEX, MONTH-INDEX))
+                           * REPORT-NOK-RATE)
+
+                   COMPUTE YOY-PRIOR-NET =
+                       DKK-INCOME OF TRANSACTIONS-BY-YEAR-MONTH(
+                           YEAR-INDEX - 1, MONTH-INDEX)
+                       + DKK-PAYMENT OF TRANSACTIONS-BY-YEAR-MONTH(
+                           YEAR-INDEX - 1, MONTH-INDEX)
+                       + ((EUR-INCOME OF TRANSACTIONS-BY-YEAR-MONTH(
+                           YEAR-INDEX - 1, MONTH-INDEX)
+                           + EUR-PAYMENT OF TRANSACTIONS-BY-YEAR-MONTH(
+                               YEAR-INDEX - 1, MONTH-INDEX))
+                           * REPORT-EUR-RATE)
+                       + ((USD-INCOME OF TRANSACTIONS-BY-YEAR-MONTH(
+                           YEAR-INDEX - 1, MONTH-INDEX)
+                           + USD-PAYMENT OF TRANSACTIONS-BY-YEAR-MONTH(
+                               YEAR-INDEX - 1, MONTH-INDEX))
+                           * REPORT-USD-RATE)
+                       + ((GBP-INCOME OF TRANSACTIONS-BY-YEAR-MONTH(
+                           YEAR-INDEX - 1, MONTH-INDEX)
+                           + GBP-PAYMENT OF TRANSACTIONS-BY-YEAR-MONTH(
+                               YEAR-INDEX - 1, MONTH-INDEX))
+                           * REPORT-GBP-RATE)
+                       + ((SEK-INCOME OF TRANSACTIONS-BY-YEAR-MONTH(
+                           YEAR-INDEX - 1, MONTH-INDEX)
+                           + SEK-PAYMENT OF TRANSACTIONS-BY-YEAR-MONTH(
+                               YEAR-INDEX - 1, MONTH-INDEX))
+                           * REPORT-SEK-RATE)
+                       + ((NOK-INCOME OF TRANSACTIONS-BY-YEAR-MONTH(
+                           YEAR-INDEX - 1, MONTH-INDEX)
+                           + NOK-PAYMENT OF TRANSACTIONS-BY-YEAR-MONTH(
+                               YEAR-INDEX - 1, MONTH-INDEX))
+                           * REPORT-NOK-RATE)
+
+                   COMPUTE YOY-NET-CHANGE = YOY-CURRENT-NET
+                       - YOY-PRIOR-NET
+
+                   COMPUTE YOY-PRIOR-YEAR-DISPLAY =
+                       REPORT-BASE-YEAR + YEAR-INDEX - 1
+
+                   MOVE SPACES TO OUTPUT-TEXT-LINE
+                   MOVE "vs " TO OUTPUT-TEXT-LINE(1:3)
+                   MOVE YOY-PRIOR-YEAR-DISPLAY
+                       TO OUTPUT-TEXT-LINE(4:4)
+                   MOVE ":" TO OUTPUT-TEXT-LINE(8:1)
+
+                   MOVE YOY-NET-CHANGE TO SOURCE-AMOUNT
+                   PERFORM FORMAT-SIGNED-AMOUNT
+                   MOVE FUNCTION TRIM(
+                       SIGNED-FORMAT-AMOUNT-DISPLAY LEADING)
+                       TO OUTPUT-TEXT-LINE(10:18)
+
+                   MOVE "DKK" TO OUTPUT-TEXT-LINE(29:3)
+
+                   PERFORM ADD-OUTPUT-LINE-SAFE
+               END-IF
+           END-IF
+
+           EXIT.
+
+       WRITE-MONTH-CSV-ROW.
+           MOVE TOTAL-MONTH-INCOME
+               OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX, MONTH-INDEX)
+               TO CSV-AMOUNT-DISPLAY
+           MOVE FUNCTION TRIM(CSV-AMOUNT-DISPLAY LEADING)
+               TO CSV-FIELD-1
+
+           MOVE TOTAL-MONTH-PAYMENT
+               OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX, MONTH-INDEX)
+               TO CSV-AMOUNT-DISPLAY
+           MOVE FUNCTION TRIM(CSV-AMOUNT-DISPLAY LEADING)
+               TO CSV-FIELD-2
+
+           MOVE COMBINED-MONTH-INCOME TO CSV-AMOUNT-DISPLAY
+           MOVE FUNCTION TRIM(CSV-AMOUNT-DISPLAY LEADING)
+               TO CSV-FIELD-3
+
+           MOVE COMBINED-MONTH-PAYMENT TO CSV-AMOUNT-DISPLAY
+           MOVE FUNCTION TRIM(CSV-AMOUNT-DISPLAY LEADING)
+               TO CSV-FIELD-4
+
+           MOVE MONTH-STANDARD-DEVIATION
+               OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX, MONTH-INDEX)
+               TO CSV-AMOUNT-DISPLAY
+           MOVE FUNCTION TRIM(CSV-AMOUNT-DISPLAY LEADING)
+               TO CSV-FIELD-5
+
+           STRING
+               TEMP-YEAR DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               MONTH-INDEX DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-FIELD-1) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-FIELD-2) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-FIELD-3) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-FIELD-4) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-FIELD-5) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+
+           PERFORM WRITE-CSV-LINE
+
+           EXIT.
+
        ADD-MAIN-MONTH-LINE.
            MOVE "DKK"
                TO OUTPUT-TEXT-LINE(14:3)
@@ -1330,6 +3376,13 @@
            MOVE FUNCTION TRIM(COUNT-DISPLAY, LEADING)
                TO OUTPUT-TEXT-LINE(104:3)
 
+           MOVE FEE-COUNT
+               OF TRANSACTIONS-BY-YEAR-MONTH(YEAR-INDEX,
+                   MONTH-INDEX)
+               TO COUNT-DISPLAY
+           MOVE FUNCTION TRIM(COUNT-DISPLAY, LEADING)
+               TO OUTPUT-TEXT-LINE(118:3)
+
            EXIT.
 
        GET-MONTH-NAME.
@@ -1389,16 +3442,57 @@
            DISPLAY "END SORT-CUSTOMERS-BY-SALDO"
            EXIT.
        
-       ADD-TOP-3-CUSTOMERS-TO-OUTPUT.
-           DISPLAY "START ADD-TOP-3-CUSTOMERS-TO-OUTPUT"           
+      *----------------------------------------------------------*
+      * Dedicated OverdrawnAccounts.txt extract - every customer
+      * whose DKK-SALDO has gone negative, for the collections team
+      * to work from without having to pull it out of Report.txt.
+      *----------------------------------------------------------*
+       WRITE-OVERDRAWN-ACCOUNTS-EXTRACT.
+           DISPLAY "START WRITE-OVERDRAWN-ACCOUNTS-EXTRACT"
+           MOVE 0 TO OVERDRAWN-ACCOUNTS-COUNT
+           OPEN OUTPUT OVERDRAWN-ACCOUNTS-FILE
+
+           PERFORM VARYING CUSTOMER-INDEX FROM 1 BY 1
+               UNTIL CUSTOMER-INDEX > CUSTOMERS-COUNT
+
+               IF DKK-SALDO OF CUSTOMERS(CUSTOMER-INDEX) < 0
+                   MOVE CPR OF CUSTOMERS(CUSTOMER-INDEX)
+                       TO OVERDRAWN-CPR
+                   MOVE CUSTOMER-NAME OF CUSTOMERS(CUSTOMER-INDEX)
+                       TO OVERDRAWN-CUSTOMER-NAME
+                   MOVE DKK-SALDO OF CUSTOMERS(CUSTOMER-INDEX)
+                       TO OVERDRAWN-SALDO-DKK
+                   WRITE OVERDRAWN-ACCOUNT-RECORD
+                   ADD 1 TO OVERDRAWN-ACCOUNTS-COUNT
+               END-IF
+
+           END-PERFORM
+
+           CLOSE OVERDRAWN-ACCOUNTS-FILE
+           DISPLAY "END WRITE-OVERDRAWN-ACCOUNTS-EXTRACT. "
+               "OVERDRAWN-ACCOUNTS-COUNT = " OVERDRAWN-ACCOUNTS-COUNT
+           EXIT.
+
+       ADD-TOP-N-CUSTOMERS-TO-OUTPUT.
+           DISPLAY "START ADD-TOP-N-CUSTOMERS-TO-OUTPUT"
            MOVE SPACES TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
-           MOVE "Top 3 kunder baseret paa saldo:"
-               TO OUTPUT-TEXT-LINE
+           MOVE REPORT-TOP-N TO COUNT-DISPLAY
+           STRING
+               FUNCTION TRIM(LBL-TOP-N-CUSTOMERS)
+               DELIMITED BY SIZE
+               " "
+               DELIMITED BY SIZE
+               FUNCTION TRIM(COUNT-DISPLAY LEADING)
+               DELIMITED BY SIZE
+               FUNCTION TRIM(LBL-CUSTOMERS-BY-BALANCE TRAILING)
+               DELIMITED BY SIZE
+               INTO OUTPUT-TEXT-LINE
+           END-STRING
            PERFORM ADD-OUTPUT-LINE-SAFE
 
            PERFORM VARYING CUSTOMER-INDEX FROM 1 BY 1
-               UNTIL CUSTOMER-INDEX > 3
+               UNTIL CUSTOMER-INDEX > REPORT-TOP-N
                    OR CUSTOMER-INDEX > CUSTOMERS-COUNT
 
                MOVE SPACES TO OUTPUT-TEXT-LINE
@@ -1408,13 +3502,64 @@
                    CPR OF CUSTOMERS(CUSTOMER-INDEX)
                    DELIMITED BY SPACE
                    ", Name: "
-                   DELIMITED BY SIZE                   
-                       FUNCTION TRIM(CUSTOMER-NAME 
+                   DELIMITED BY SIZE
+                       FUNCTION TRIM(CUSTOMER-NAME
+                           OF CUSTOMERS(CUSTOMER-INDEX) TRAILING)
+                   DELIMITED BY SIZE
+                   ", Saldo: "
+                   DELIMITED BY SIZE
+                   SIGN-FORMATTED-DKK-SALDO-DISPLAY
+                       OF CUSTOMERS(CUSTOMER-INDEX)
+                   DELIMITED BY SPACE
+                   " DKK"
+                   DELIMITED BY SIZE
+                   INTO OUTPUT-TEXT-LINE
+               END-STRING
+               PERFORM ADD-OUTPUT-LINE-SAFE
+
+           END-PERFORM
+
+           MOVE SEPARATOR-LINE TO OUTPUT-TEXT-LINE
+           PERFORM ADD-OUTPUT-LINE-SAFE
+           DISPLAY "END ADD-TOP-N-CUSTOMERS-TO-OUTPUT"
+           EXIT.
+
+       ADD-LOWEST-N-CUSTOMERS-TO-OUTPUT.
+           DISPLAY "START ADD-LOWEST-N-CUSTOMERS-TO-OUTPUT"
+           MOVE SPACES TO OUTPUT-TEXT-LINE
+           PERFORM ADD-OUTPUT-LINE-SAFE
+           MOVE REPORT-TOP-N TO COUNT-DISPLAY
+           STRING
+               FUNCTION TRIM(LBL-LOWEST-N-CUSTOMERS)
+               DELIMITED BY SIZE
+               " "
+               DELIMITED BY SIZE
+               FUNCTION TRIM(COUNT-DISPLAY LEADING)
+               DELIMITED BY SIZE
+               FUNCTION TRIM(LBL-CUSTOMERS-BY-BALANCE TRAILING)
+               DELIMITED BY SIZE
+               INTO OUTPUT-TEXT-LINE
+           END-STRING
+           PERFORM ADD-OUTPUT-LINE-SAFE
+
+           PERFORM VARYING CUSTOMER-INDEX FROM CUSTOMERS-COUNT BY -1
+               UNTIL CUSTOMER-INDEX <= CUSTOMERS-COUNT - REPORT-TOP-N
+                   OR CUSTOMER-INDEX < 1
+
+               MOVE SPACES TO OUTPUT-TEXT-LINE
+               STRING
+                   "CPR: "
+                   DELIMITED BY SIZE
+                   CPR OF CUSTOMERS(CUSTOMER-INDEX)
+                   DELIMITED BY SPACE
+                   ", Name: "
+                   DELIMITED BY SIZE
+                       FUNCTION TRIM(CUSTOMER-NAME
                            OF CUSTOMERS(CUSTOMER-INDEX) TRAILING)
                    DELIMITED BY SIZE
                    ", Saldo: "
                    DELIMITED BY SIZE
-                   SIGN-FORMATTED-DKK-SALDO-DISPLAY 
+                   SIGN-FORMATTED-DKK-SALDO-DISPLAY
                        OF CUSTOMERS(CUSTOMER-INDEX)
                    DELIMITED BY SPACE
                    " DKK"
@@ -1427,7 +3572,7 @@
 
            MOVE SEPARATOR-LINE TO OUTPUT-TEXT-LINE
            PERFORM ADD-OUTPUT-LINE-SAFE
-           DISPLAY "END ADD-TOP-3-CUSTOMERS-TO-OUTPUT"
+           DISPLAY "END ADD-LOWEST-N-CUSTOMERS-TO-OUTPUT"
            EXIT.
 
        FORMAT-SIGNED-AMOUNT.
@@ -1453,10 +3598,24 @@
        
            EXIT.
 
+       GET-CUSTOMER-STARTING-BALANCE.
+           IF CUSTOMER-BANK-INDEX OF CUSTOMERS(CUSTOMER-INDEX) = 0
+               MOVE 0 TO CUSTOMER-STARTING-BALANCE
+           ELSE
+               MOVE BALANCE OF BANKS
+                   (CUSTOMER-BANK-INDEX OF CUSTOMERS(CUSTOMER-INDEX))
+                   TO CUSTOMER-STARTING-BALANCE
+           END-IF
+           EXIT.
+
        COMPUTE-CUSTOMER-TOTALS.
-           MOVE 0 TO DKK-TOTAL-INCOME OF CUSTOMERS(CUSTOMER-INDEX)
-           MOVE 0 TO DKK-TOTAL-PAYMENTS OF CUSTOMERS(CUSTOMER-INDEX)
-       
+           PERFORM GET-CUSTOMER-STARTING-BALANCE
+
+           MOVE OVERFLOW-DKK-INCOME OF CUSTOMERS(CUSTOMER-INDEX)
+               TO DKK-TOTAL-INCOME OF CUSTOMERS(CUSTOMER-INDEX)
+           MOVE OVERFLOW-DKK-PAYMENTS OF CUSTOMERS(CUSTOMER-INDEX)
+               TO DKK-TOTAL-PAYMENTS OF CUSTOMERS(CUSTOMER-INDEX)
+
            PERFORM VARYING CUSTOMER-TRANSACTION-INDEX FROM 1 BY 1
                UNTIL CUSTOMER-TRANSACTION-INDEX >
                    CUSTOMER-TRANSACTIONS-COUNT 
@@ -1482,11 +3641,14 @@
                        TO DKK-TOTAL-INCOME OF CUSTOMERS(CUSTOMER-INDEX)
                END-IF
        
-               IF TRANSACTION-TYPE 
+               IF TRANSACTION-TYPE
                       OF TRANSACTIONS(CURRENT-TRANSACTION-INDEX)
                       = "Udbetaling"
-               
-                   SUBTRACT DKK-AMOUNT 
+                   OR TRANSACTION-TYPE
+                      OF TRANSACTIONS(CURRENT-TRANSACTION-INDEX)
+                      = "Gebyr"
+
+                   SUBTRACT DKK-AMOUNT
                        OF TRANSACTIONS(CURRENT-TRANSACTION-INDEX)
                    FROM DKK-TOTAL-PAYMENTS 
                        OF CUSTOMERS(CUSTOMER-INDEX)
@@ -1507,7 +3669,7 @@
            END-PERFORM
     
            COMPUTE DKK-SALDO OF CUSTOMERS(CUSTOMER-INDEX) =
-               50000.00
+               CUSTOMER-STARTING-BALANCE
                + DKK-TOTAL-INCOME OF CUSTOMERS(CUSTOMER-INDEX)
                + DKK-TOTAL-PAYMENTS OF CUSTOMERS(CUSTOMER-INDEX)
            
@@ -1537,22 +3699,38 @@
            EXIT.
            
 
-       FIND-MATCHING-BANK.
-           MOVE "N" TO BANK-MATCH-FOUND
-           MOVE 0 TO MATCHED-BANK-INDEX
+       BUILD-BANK-INDEX-FILE.
+           OPEN OUTPUT BANK-INDEX-FILE
 
            PERFORM VARYING BANK-INDEX FROM 1 BY 1
                UNTIL BANK-INDEX > BANKS-COUNT
-                  OR BANK-MATCH-FOUND = "Y"
 
-               IF REGISTRATION-NUMBER OF TRANSACTIONS(TRANSACTION-INDEX)
-                  = REGISTRATION-NUMBER OF BANKS(BANK-INDEX)
+               MOVE REGISTRATION-NUMBER OF BANKS(BANK-INDEX)
+                   TO LOOKUP-REGISTRATION-NUMBER
+               MOVE BANK-INDEX TO LOOKUP-BANK-INDEX
+               WRITE BANK-INDEX-RECORD
+           END-PERFORM
+
+           CLOSE BANK-INDEX-FILE
+           OPEN INPUT BANK-INDEX-FILE
+
+           EXIT.
+
+       FIND-MATCHING-BANK.
+           MOVE "N" TO BANK-MATCH-FOUND
+           MOVE 0 TO MATCHED-BANK-INDEX
+
+           MOVE REGISTRATION-NUMBER OF TRANSACTIONS(TRANSACTION-INDEX)
+               TO LOOKUP-REGISTRATION-NUMBER
+           READ BANK-INDEX-FILE KEY IS LOOKUP-REGISTRATION-NUMBER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
                    MOVE "Y" TO BANK-MATCH-FOUND
-                   MOVE BANK-INDEX TO MATCHED-BANK-INDEX
-                   DISPLAY "Found Bank information for '" 
-                       REGISTRATION-NUMBER 
+                   MOVE LOOKUP-BANK-INDEX TO MATCHED-BANK-INDEX
+                   DISPLAY "Found Bank information for '"
+                       REGISTRATION-NUMBER
                            OF TRANSACTIONS(TRANSACTION-INDEX)
-                       "' on Index: " BANK-INDEX
-               END-IF
-           END-PERFORM
+                       "' on Index: " LOOKUP-BANK-INDEX
+           END-READ
            EXIT.

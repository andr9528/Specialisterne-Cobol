@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------*
+      * BANKRECORD.CPY                                            *
+      * Bank master record loaded by INPUTLOADER into the BANKS   *
+      * table; looked up from a transaction's REGISTRATION-NUMBER. *
+      *-----------------------------------------------------------*
+       03 REGISTRATION-NUMBER PIC X(4) VALUE SPACES.
+       03 BANK-NAME PIC X(30) VALUE SPACES.
+       03 BALANCE PIC S9(11)V99 VALUE 0.

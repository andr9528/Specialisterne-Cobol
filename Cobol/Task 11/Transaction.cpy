@@ -0,0 +1,21 @@
+      *-----------------------------------------------------------*
+      * TRANSACTION.CPY                                           *
+      * One transaction record loaded by INPUTLOADER into the     *
+      * TRANSACTIONS table. RAW-AMOUNT is the amount as read from  *
+      * the input file, kept for display; AMOUNT/DKK-AMOUNT are    *
+      * the parsed numeric amount in its own currency and in DKK.  *
+      *-----------------------------------------------------------*
+       03 CPR PIC X(15) VALUE SPACES.
+       03 CUSTOMER-NAME PIC X(30) VALUE SPACES.
+       03 CUSTOMER-ADDRESS PIC X(40) VALUE SPACES.
+       03 REGISTRATION-NUMBER PIC X(4) VALUE SPACES.
+       03 RAW-AMOUNT PIC X(17) VALUE SPACES.
+       03 AMOUNT PIC S9(11)V99 VALUE 0.
+       03 DKK-AMOUNT PIC S9(11)V99 VALUE 0.
+       03 CURRENCY-CODE PIC X(3) VALUE SPACES.
+           88 VALID-CURRENCY-CODE
+               VALUE "DKK" "EUR" "USD" "GBP" "SEK" "NOK".
+       03 TRANSACTION-TYPE PIC X(11) VALUE SPACES.
+       03 TRANSACTION-SHOP PIC X(20) VALUE SPACES.
+       03 TIME-OF-TRANSACTION PIC X(26) VALUE SPACES.
+       03 DUPLICATE-FLAG PIC X VALUE "N".

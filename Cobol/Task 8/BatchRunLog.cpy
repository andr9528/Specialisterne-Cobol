@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      * BATCHRUNLOG.CPY                                            *
+      * One line appended to BatchRunLog.txt for every batch job   *
+      * START/END, shared by the Task 6/8/9/11/12 programs so a    *
+      * run can be traced across the whole customer/report/        *
+      * sanctions chain from a single file.                        *
+      *-----------------------------------------------------------*
+       02 BATCH-LOG-JOB-NAME PIC X(20) VALUE SPACES.
+       02 BATCH-LOG-TIMESTAMP PIC X(26) VALUE SPACES.
+       02 BATCH-LOG-EVENT PIC X(10) VALUE SPACES.
+       02 BATCH-LOG-DETAIL PIC X(60) VALUE SPACES.

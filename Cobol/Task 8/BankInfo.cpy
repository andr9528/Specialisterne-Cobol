@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------*
+      * BANKINFO.CPY                                              *
+      * Bank account fields for a customer.                       *
+      *-----------------------------------------------------------*
+       02 ACCOUNT-NUMBER PIC X(17) VALUE SPACES.
+       02 CURRENCY-CODE PIC X(3) VALUE SPACES.
+           88 VALID-CURRENCY-CODE
+               VALUE "DKK" "EUR" "USD" "GBP" "SEK" "NOK".
+       02 BALANCE PIC S9(9)V99 VALUE 0.
+       02 INTEREST-RATE PIC 9(3)V99 VALUE 0.

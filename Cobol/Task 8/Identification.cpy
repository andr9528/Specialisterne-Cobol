@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------*
+      * IDENTIFICATION.CPY                                        *
+      * Shared key used to tie a customer's personal, bank and    *
+      * address records together across the extract files.        *
+      *-----------------------------------------------------------*
+       02 REFERENCE-ID PIC X(10) VALUE SPACES.

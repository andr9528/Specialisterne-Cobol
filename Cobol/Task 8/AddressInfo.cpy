@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      * ADDRESSINFO.CPY                                           *
+      * Postal address fields for a customer.                     *
+      *-----------------------------------------------------------*
+       02 STREET-NAME PIC X(20) VALUE SPACES.
+       02 HOUSE-NUMBER PIC X(4) VALUE SPACES.
+       02 FLOOR PIC X(2) VALUE SPACES.
+       02 SIDE PIC X(2) VALUE SPACES.
+       02 CITY PIC X(20) VALUE SPACES.
+       02 ZIPCODE PIC X(4) VALUE SPACES.
+       02 COUNTRYCODE PIC X(2) VALUE SPACES.

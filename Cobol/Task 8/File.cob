@@ -19,6 +19,14 @@
                ASSIGN TO "CustomerinformationIn.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT BATCH-RUN-LOG-FILE
+               ASSIGN TO "BatchRunLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VALIDATION-EXCEPTIONS-FILE
+               ASSIGN TO "CustomerDataExceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD IN-BANK-FILE.
@@ -42,77 +50,178 @@
 
        FD OUT-CUSTOMER-FILE.
        01 OUT-CUSTOMER-RECORD.
-           COPY "Identification.cpy".
            COPY "Customer.cpy".
+       01 OUT-CUSTOMER-HEADER-RECORD.
+           02 HEADER-TAG PIC X(3) VALUE "HDR".
+           02 HEADER-RUN-DATE PIC X(8) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE SPACES.
+       01 OUT-CUSTOMER-TRAILER-RECORD.
+           02 TRAILER-TAG PIC X(3) VALUE "TRL".
+           02 TRAILER-RECORD-COUNT PIC 9(6) VALUE 0.
+           02 FILLER PIC X(20) VALUE SPACES.
+
+       FD BATCH-RUN-LOG-FILE.
+       01 BATCH-RUN-LOG-RECORD.
+           COPY "BatchRunLog.cpy".
+
+       FD VALIDATION-EXCEPTIONS-FILE.
+       01 VALIDATION-EXCEPTION-RECORD.
+           02 VALIDATION-EXCEPTION-REFERENCE-ID PIC X(10) VALUE SPACES.
+           02 VALIDATION-EXCEPTION-SOURCE PIC X(10) VALUE SPACES.
+           02 VALIDATION-EXCEPTION-REASON PIC X(40) VALUE SPACES.
 
        WORKING-STORAGE SECTION.
+       01 BATCH-RUN-LOG-TIMESTAMP PIC X(26) VALUE SPACES.
+       01 IN-BANK OCCURS 5 TIMES.
+           COPY "Identification.cpy".
+           COPY "BankInfo.cpy".
+
+       01 IN-ADDRESS OCCURS 5 TIMES.
+           COPY "Identification.cpy".
+           COPY "AddressInfo.cpy".
+
        01 END-OF-FILE PIC X VALUE "N".
        01 BALANCE-DISPLAY PIC Z(6)9.99 VALUE ZEROES.
        01 FULLNAME PIC X(41) VALUE SPACES.
 
+       01 LINE-INDEX PIC 9 VALUE 1.
+       01 BANK-INDEX PIC 9 VALUE 1.
+       01 ADDRESS-INDEX PIC 9 VALUE 1.
+       01 IN-RECORD-MAX-COUNT PIC 9 VALUE 5.
+
+       01 BANK-MATCH-FOUND PIC X VALUE "N".
+       01 ADDRESS-MATCH-FOUND PIC X VALUE "N".
+       01 MATCHED-BANK-INDEX PIC 9 VALUE 0.
+       01 MATCHED-ADDRESS-INDEX PIC 9 VALUE 0.
+
+       01 WRITTEN-COUNT PIC 9(6) COMP VALUE ZERO.
+       01 MISMATCH-COUNT PIC 9(6) COMP VALUE ZERO.
+       01 WRITTEN-COUNT-DISPLAY PIC Z(5)9 VALUE ZEROES.
+       01 MISMATCH-COUNT-DISPLAY PIC Z(5)9 VALUE ZEROES.
+
+       01 VALIDATION-RECORD-VALID PIC X VALUE "Y".
+       01 VALIDATION-REJECT-REASON PIC X(40) VALUE SPACES.
+       01 VALIDATION-EXCEPTION-COUNT PIC 9(6) COMP VALUE ZERO.
+       01 VALIDATION-EXCEPTION-COUNT-DISPLAY PIC Z(5)9 VALUE ZEROES.
+       01 EMAIL-AT-COUNT PIC 99 VALUE 0.
 
        PROCEDURE DIVISION.
-           OPEN INPUT IN-BANK-FILE
-           OPEN INPUT IN-ADDRESS-FILE
+           PERFORM LOG-BATCH-RUN-START
+
+           OPEN OUTPUT VALIDATION-EXCEPTIONS-FILE
+
+           PERFORM LOAD-BANK-DATA-TO-ARRAY
+           PERFORM RESET-LOOP-VARIABLES
+           PERFORM LOAD-ADDRESS-DATA-TO-ARRAY
+           PERFORM RESET-LOOP-VARIABLES
+
            OPEN INPUT IN-CUSTOMER-FILE
            OPEN OUTPUT OUT-CUSTOMER-FILE
 
+           MOVE SPACES TO OUT-CUSTOMER-HEADER-RECORD
+           MOVE "HDR" TO HEADER-TAG
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HEADER-RUN-DATE
+           WRITE OUT-CUSTOMER-HEADER-RECORD
+
            PERFORM UNTIL END-OF-FILE = "Y"
                READ IN-CUSTOMER-FILE INTO IN-CUSTOMER-RECORD
                    AT END
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
-                       READ IN-BANK-FILE INTO IN-BANK-RECORD
-                          AT END
-                              MOVE "Y" TO END-OF-FILE
-                       END-READ
-                  
-                       READ IN-ADDRESS-FILE INTO IN-ADDRESS-RECORD
-                          AT END
-                              MOVE "Y" TO END-OF-FILE
-                       END-READ
-
-                   IF REFERENCE-ID OF IN-CUSTOMER-RECORD =
-                       REFERENCE-ID OF IN-BANK-RECORD
-                       AND REFERENCE-ID OF IN-CUSTOMER-RECORD =
-                       REFERENCE-ID OF IN-ADDRESS-RECORD
-                       PERFORM MOVE-INPUT-TO-OUTPUT
-                       PERFORM BUILD-DERIVED-FIELDS
-                       WRITE OUT-CUSTOMER-RECORD
-                       PERFORM DISPLAY-CUSTOMER
-                   ELSE
-                      DISPLAY "REFERENCE-ID mismatch found"
-                   END-IF
-              END-READ
+                       PERFORM VALIDATE-CUSTOMER-RECORD
+                       IF VALIDATION-RECORD-VALID = "N"
+                           MOVE REFERENCE-ID OF IN-CUSTOMER-RECORD
+                             TO VALIDATION-EXCEPTION-REFERENCE-ID
+                           MOVE "CUSTOMER"
+                             TO VALIDATION-EXCEPTION-SOURCE
+                           PERFORM WRITE-VALIDATION-EXCEPTION
+                       ELSE
+                           PERFORM FIND-MATCHING-BANK
+                           PERFORM FIND-MATCHING-ADDRESS
+
+                           IF BANK-MATCH-FOUND = "Y"
+                              AND ADDRESS-MATCH-FOUND = "Y"
+                               PERFORM MOVE-INPUT-TO-OUTPUT
+                               PERFORM BUILD-DERIVED-FIELDS
+                               WRITE OUT-CUSTOMER-RECORD
+                               PERFORM DISPLAY-CUSTOMER
+                               ADD 1 TO WRITTEN-COUNT
+                           ELSE
+                               DISPLAY "NO MATCH FOUND FOR REF:"
+                                 REFERENCE-ID OF IN-CUSTOMER-RECORD
+                               ADD 1 TO MISMATCH-COUNT
+                           END-IF
+                       END-IF
+               END-READ
            END-PERFORM
 
-           CLOSE IN-BANK-FILE
-           CLOSE IN-ADDRESS-FILE
+           MOVE SPACES TO OUT-CUSTOMER-TRAILER-RECORD
+           MOVE "TRL" TO TRAILER-TAG
+           MOVE WRITTEN-COUNT TO TRAILER-RECORD-COUNT
+           WRITE OUT-CUSTOMER-TRAILER-RECORD
+
            CLOSE IN-CUSTOMER-FILE
            CLOSE OUT-CUSTOMER-FILE
+           CLOSE VALIDATION-EXCEPTIONS-FILE
+
+           PERFORM DISPLAY-RUN-SUMMARY
+
+           PERFORM LOG-BATCH-RUN-END
 
        STOP RUN.
-       
+
+       LOG-BATCH-RUN-START.
+           MOVE FUNCTION CURRENT-DATE TO BATCH-RUN-LOG-TIMESTAMP
+           OPEN EXTEND BATCH-RUN-LOG-FILE
+
+           MOVE "CUSTOMERJOIN" TO BATCH-LOG-JOB-NAME
+           MOVE BATCH-RUN-LOG-TIMESTAMP TO BATCH-LOG-TIMESTAMP
+           MOVE "START" TO BATCH-LOG-EVENT
+           MOVE SPACES TO BATCH-LOG-DETAIL
+           WRITE BATCH-RUN-LOG-RECORD
+
+           CLOSE BATCH-RUN-LOG-FILE
+           EXIT.
+
+       LOG-BATCH-RUN-END.
+           MOVE FUNCTION CURRENT-DATE TO BATCH-RUN-LOG-TIMESTAMP
+           OPEN EXTEND BATCH-RUN-LOG-FILE
+
+           MOVE "CUSTOMERJOIN" TO BATCH-LOG-JOB-NAME
+           MOVE BATCH-RUN-LOG-TIMESTAMP TO BATCH-LOG-TIMESTAMP
+           MOVE "END" TO BATCH-LOG-EVENT
+           STRING "Written: "
+               FUNCTION TRIM(WRITTEN-COUNT-DISPLAY LEADING)
+               " Mismatched: "
+               FUNCTION TRIM(MISMATCH-COUNT-DISPLAY LEADING)
+               " Rejected: "
+               FUNCTION TRIM(VALIDATION-EXCEPTION-COUNT-DISPLAY LEADING)
+               INTO BATCH-LOG-DETAIL
+           WRITE BATCH-RUN-LOG-RECORD
+
+           CLOSE BATCH-RUN-LOG-FILE
+           EXIT.
+
        DISPLAY-CUSTOMER.
            DISPLAY "------------------------------"
-           DISPLAY "REFERENCE-ID   :" REFERENCE-ID 
+           DISPLAY "REFERENCE-ID   :" REFERENCE-ID
                OF OUT-CUSTOMER-RECORD
            DISPLAY "FULLNAME       :" FULLNAME
-           DISPLAY "ACCOUNT-NUMBER :" ACCOUNT-NUMBER 
+           DISPLAY "ACCOUNT-NUMBER :" ACCOUNT-NUMBER
                OF OUT-CUSTOMER-RECORD
-           DISPLAY "CURRENCY-CODE  :" CURRENCY-CODE 
+           DISPLAY "CURRENCY-CODE  :" CURRENCY-CODE
                OF OUT-CUSTOMER-RECORD
            DISPLAY "BALANCE        :" FUNCTION
                TRIM(BALANCE-DISPLAY LEADING)
            DISPLAY "STREET-NAME    :" STREET-NAME OF OUT-CUSTOMER-RECORD
-           DISPLAY "HOUSE-NUMBER   :" HOUSE-NUMBER 
+           DISPLAY "HOUSE-NUMBER   :" HOUSE-NUMBER
                OF OUT-CUSTOMER-RECORD
            DISPLAY "FLOOR          :" FLOOR OF OUT-CUSTOMER-RECORD
            DISPLAY "SIDE           :" SIDE OF OUT-CUSTOMER-RECORD
            DISPLAY "CITY           :" CITY OF OUT-CUSTOMER-RECORD
            DISPLAY "ZIPCODE        :" ZIPCODE OF OUT-CUSTOMER-RECORD
            DISPLAY "COUNTRYCODE    :" COUNTRYCODE OF OUT-CUSTOMER-RECORD
-           DISPLAY "PHONE-NUMBER   :" PHONE-NUMBER 
+           DISPLAY "PHONE-NUMBER   :" PHONE-NUMBER
                OF OUT-CUSTOMER-RECORD
            DISPLAY "EMAIL          :" EMAIL OF OUT-CUSTOMER-RECORD
 
@@ -133,6 +242,38 @@
 
            EXIT.
 
+       FIND-MATCHING-BANK.
+           MOVE "N" TO BANK-MATCH-FOUND
+           MOVE 0 TO MATCHED-BANK-INDEX
+
+           PERFORM VARYING BANK-INDEX FROM 1 BY 1
+               UNTIL BANK-INDEX > 5
+                  OR BANK-MATCH-FOUND = "Y"
+
+               IF REFERENCE-ID OF IN-CUSTOMER-RECORD
+                  = REFERENCE-ID OF IN-BANK(BANK-INDEX)
+                   MOVE "Y" TO BANK-MATCH-FOUND
+                   MOVE BANK-INDEX TO MATCHED-BANK-INDEX
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       FIND-MATCHING-ADDRESS.
+           MOVE "N" TO ADDRESS-MATCH-FOUND
+           MOVE 0 TO MATCHED-ADDRESS-INDEX
+
+           PERFORM VARYING ADDRESS-INDEX FROM 1 BY 1
+               UNTIL ADDRESS-INDEX > 5
+                  OR ADDRESS-MATCH-FOUND = "Y"
+
+               IF REFERENCE-ID OF IN-CUSTOMER-RECORD
+                  = REFERENCE-ID OF IN-ADDRESS(ADDRESS-INDEX)
+                   MOVE "Y" TO ADDRESS-MATCH-FOUND
+                   MOVE ADDRESS-INDEX TO MATCHED-ADDRESS-INDEX
+               END-IF
+           END-PERFORM
+           EXIT.
+
        MOVE-INPUT-TO-OUTPUT.
            MOVE SPACES TO OUT-CUSTOMER-RECORD
 
@@ -151,34 +292,234 @@
            MOVE EMAIL OF IN-CUSTOMER-RECORD
                TO EMAIL OF OUT-CUSTOMER-RECORD
 
-           MOVE ACCOUNT-NUMBER OF IN-BANK-RECORD
+           MOVE ACCOUNT-NUMBER OF IN-BANK(MATCHED-BANK-INDEX)
                TO ACCOUNT-NUMBER OF OUT-CUSTOMER-RECORD
 
-           MOVE CURRENCY-CODE OF IN-BANK-RECORD
+           MOVE CURRENCY-CODE OF IN-BANK(MATCHED-BANK-INDEX)
                TO CURRENCY-CODE OF OUT-CUSTOMER-RECORD
 
-           MOVE BALANCE OF IN-BANK-RECORD
+           MOVE BALANCE OF IN-BANK(MATCHED-BANK-INDEX)
                TO BALANCE OF OUT-CUSTOMER-RECORD
 
-           MOVE STREET-NAME OF IN-ADDRESS-RECORD
+           MOVE INTEREST-RATE OF IN-BANK(MATCHED-BANK-INDEX)
+               TO INTEREST-RATE OF OUT-CUSTOMER-RECORD
+
+           MOVE STREET-NAME OF IN-ADDRESS(MATCHED-ADDRESS-INDEX)
                TO STREET-NAME OF OUT-CUSTOMER-RECORD
 
-           MOVE HOUSE-NUMBER OF IN-ADDRESS-RECORD
+           MOVE HOUSE-NUMBER OF IN-ADDRESS(MATCHED-ADDRESS-INDEX)
                TO HOUSE-NUMBER OF OUT-CUSTOMER-RECORD
 
-           MOVE FLOOR OF IN-ADDRESS-RECORD
+           MOVE FLOOR OF IN-ADDRESS(MATCHED-ADDRESS-INDEX)
                TO FLOOR OF OUT-CUSTOMER-RECORD
 
-           MOVE SIDE OF IN-ADDRESS-RECORD
+           MOVE SIDE OF IN-ADDRESS(MATCHED-ADDRESS-INDEX)
                TO SIDE OF OUT-CUSTOMER-RECORD
 
-           MOVE CITY OF IN-ADDRESS-RECORD
+           MOVE CITY OF IN-ADDRESS(MATCHED-ADDRESS-INDEX)
                TO CITY OF OUT-CUSTOMER-RECORD
 
-           MOVE ZIPCODE OF IN-ADDRESS-RECORD
+           MOVE ZIPCODE OF IN-ADDRESS(MATCHED-ADDRESS-INDEX)
                TO ZIPCODE OF OUT-CUSTOMER-RECORD
 
-           MOVE COUNTRYCODE OF IN-ADDRESS-RECORD
+           MOVE COUNTRYCODE OF IN-ADDRESS(MATCHED-ADDRESS-INDEX)
                TO COUNTRYCODE OF OUT-CUSTOMER-RECORD
 
            EXIT.
+
+       LOAD-BANK-DATA-TO-ARRAY.
+           OPEN INPUT IN-BANK-FILE
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ IN-BANK-FILE INTO IN-BANK-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM VALIDATE-BANK-RECORD
+                       IF VALIDATION-RECORD-VALID = "N"
+                           MOVE REFERENCE-ID OF IN-BANK-RECORD
+                               TO VALIDATION-EXCEPTION-REFERENCE-ID
+                           MOVE "BANK" TO VALIDATION-EXCEPTION-SOURCE
+                           PERFORM WRITE-VALIDATION-EXCEPTION
+                       ELSE
+                           IF LINE-INDEX > IN-RECORD-MAX-COUNT
+                               DISPLAY "WARNING: bank record limit "
+                                   "exceeded, remaining records "
+                                   "skipped"
+                               MOVE "Y" TO END-OF-FILE
+                           ELSE
+                               MOVE IN-BANK-RECORD
+                                   TO IN-BANK(LINE-INDEX)
+                               ADD 1 TO LINE-INDEX
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE IN-BANK-FILE
+           EXIT.
+
+       LOAD-ADDRESS-DATA-TO-ARRAY.
+           OPEN INPUT IN-ADDRESS-FILE
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ IN-ADDRESS-FILE INTO IN-ADDRESS-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM VALIDATE-ADDRESS-RECORD
+                       IF VALIDATION-RECORD-VALID = "N"
+                           MOVE REFERENCE-ID OF IN-ADDRESS-RECORD
+                               TO VALIDATION-EXCEPTION-REFERENCE-ID
+                           MOVE "ADDRESS" TO VALIDATION-EXCEPTION-SOURCE
+                           PERFORM WRITE-VALIDATION-EXCEPTION
+                       ELSE
+                           IF LINE-INDEX > IN-RECORD-MAX-COUNT
+                               DISPLAY "WARNING: address record limit "
+                                   "exceeded, remaining records "
+                                   "skipped"
+                               MOVE "Y" TO END-OF-FILE
+                           ELSE
+                               MOVE IN-ADDRESS-RECORD
+                                   TO IN-ADDRESS(LINE-INDEX)
+                               ADD 1 TO LINE-INDEX
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE IN-ADDRESS-FILE
+           EXIT.
+
+       VALIDATE-BANK-RECORD.
+           MOVE "Y" TO VALIDATION-RECORD-VALID
+           MOVE SPACES TO VALIDATION-REJECT-REASON
+
+           EVALUATE TRUE
+               WHEN REFERENCE-ID OF IN-BANK-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing REFERENCE-ID"
+                       TO VALIDATION-REJECT-REASON
+               WHEN REFERENCE-ID OF IN-BANK-RECORD(1:4) NOT ALPHABETIC
+                   OR REFERENCE-ID OF IN-BANK-RECORD(5:6) NOT NUMERIC
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "REFERENCE-ID format is invalid"
+                       TO VALIDATION-REJECT-REASON
+               WHEN ACCOUNT-NUMBER OF IN-BANK-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing ACCOUNT-NUMBER"
+                       TO VALIDATION-REJECT-REASON
+               WHEN CURRENCY-CODE OF IN-BANK-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing CURRENCY-CODE"
+                       TO VALIDATION-REJECT-REASON
+               WHEN NOT VALID-CURRENCY-CODE OF IN-BANK-RECORD
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "CURRENCY-CODE is not a recognized currency"
+                       TO VALIDATION-REJECT-REASON
+               WHEN BALANCE OF IN-BANK-RECORD NOT NUMERIC
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "BALANCE is not numeric"
+                       TO VALIDATION-REJECT-REASON
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           EXIT.
+
+       VALIDATE-ADDRESS-RECORD.
+           MOVE "Y" TO VALIDATION-RECORD-VALID
+           MOVE SPACES TO VALIDATION-REJECT-REASON
+
+           EVALUATE TRUE
+               WHEN REFERENCE-ID OF IN-ADDRESS-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing REFERENCE-ID"
+                       TO VALIDATION-REJECT-REASON
+               WHEN REFERENCE-ID OF IN-ADDRESS-RECORD(1:4)
+                   NOT ALPHABETIC
+                   OR REFERENCE-ID OF IN-ADDRESS-RECORD(5:6) NOT NUMERIC
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "REFERENCE-ID format is invalid"
+                       TO VALIDATION-REJECT-REASON
+               WHEN STREET-NAME OF IN-ADDRESS-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing STREET-NAME"
+                       TO VALIDATION-REJECT-REASON
+               WHEN CITY OF IN-ADDRESS-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing CITY" TO VALIDATION-REJECT-REASON
+               WHEN ZIPCODE OF IN-ADDRESS-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing ZIPCODE" TO VALIDATION-REJECT-REASON
+               WHEN ZIPCODE OF IN-ADDRESS-RECORD NOT NUMERIC
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "ZIPCODE is not numeric"
+                       TO VALIDATION-REJECT-REASON
+               WHEN COUNTRYCODE OF IN-ADDRESS-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing COUNTRYCODE"
+                       TO VALIDATION-REJECT-REASON
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           EXIT.
+
+       VALIDATE-CUSTOMER-RECORD.
+           MOVE "Y" TO VALIDATION-RECORD-VALID
+           MOVE SPACES TO VALIDATION-REJECT-REASON
+           MOVE ZERO TO EMAIL-AT-COUNT
+           INSPECT EMAIL OF IN-CUSTOMER-RECORD
+               TALLYING EMAIL-AT-COUNT FOR ALL "@"
+
+           EVALUATE TRUE
+               WHEN REFERENCE-ID OF IN-CUSTOMER-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing REFERENCE-ID"
+                       TO VALIDATION-REJECT-REASON
+               WHEN REFERENCE-ID OF IN-CUSTOMER-RECORD(1:4)
+                   NOT ALPHABETIC
+                   OR REFERENCE-ID OF IN-CUSTOMER-RECORD(5:6)
+                       NOT NUMERIC
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "REFERENCE-ID format is invalid"
+                       TO VALIDATION-REJECT-REASON
+               WHEN FIRST-NAME OF IN-CUSTOMER-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing FIRST-NAME" TO VALIDATION-REJECT-REASON
+               WHEN LAST-NAME OF IN-CUSTOMER-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing LAST-NAME" TO VALIDATION-REJECT-REASON
+               WHEN EMAIL OF IN-CUSTOMER-RECORD NOT = SPACES
+                   AND EMAIL-AT-COUNT = 0
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "EMAIL format is invalid"
+                       TO VALIDATION-REJECT-REASON
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           EXIT.
+
+       WRITE-VALIDATION-EXCEPTION.
+           MOVE VALIDATION-REJECT-REASON TO VALIDATION-EXCEPTION-REASON
+           WRITE VALIDATION-EXCEPTION-RECORD
+           ADD 1 TO VALIDATION-EXCEPTION-COUNT
+           EXIT.
+
+       RESET-LOOP-VARIABLES.
+           MOVE 1 TO LINE-INDEX
+           MOVE "N" TO END-OF-FILE
+           EXIT.
+
+       DISPLAY-RUN-SUMMARY.
+           MOVE WRITTEN-COUNT TO WRITTEN-COUNT-DISPLAY
+           MOVE MISMATCH-COUNT TO MISMATCH-COUNT-DISPLAY
+           MOVE VALIDATION-EXCEPTION-COUNT
+               TO VALIDATION-EXCEPTION-COUNT-DISPLAY
+
+           DISPLAY "------------------------------"
+           DISPLAY "RUN SUMMARY"
+           DISPLAY "RECORDS WRITTEN  : " FUNCTION
+               TRIM(WRITTEN-COUNT-DISPLAY LEADING)
+           DISPLAY "RECORDS MISMATCHED: " FUNCTION
+               TRIM(MISMATCH-COUNT-DISPLAY LEADING)
+           DISPLAY "RECORDS REJECTED  : " FUNCTION
+               TRIM(VALIDATION-EXCEPTION-COUNT-DISPLAY LEADING)
+           DISPLAY "------------------------------"
+
+           EXIT.

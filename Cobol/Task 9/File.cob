@@ -19,6 +19,19 @@
                ASSIGN TO "CustomerinformationIn.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT EXCEPTIONS-FILE
+               ASSIGN TO "UnmatchedCustomers.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BATCH-RUN-LOG-FILE
+               ASSIGN TO "BatchRunLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RECORD-CONTROL-FILE
+               ASSIGN TO "RecordControl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECORD-CONTROL-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD IN-BANK-FILE.
@@ -42,10 +55,31 @@
 
        FD OUT-CUSTOMER-FILE.
        01 OUT-CUSTOMER-RECORD.
-           COPY "Identification.cpy".
            COPY "Customer.cpy".
+       01 OUT-CUSTOMER-HEADER-RECORD.
+           02 HEADER-TAG PIC X(3) VALUE "HDR".
+           02 HEADER-RUN-DATE PIC X(8) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE SPACES.
+       01 OUT-CUSTOMER-TRAILER-RECORD.
+           02 TRAILER-TAG PIC X(3) VALUE "TRL".
+           02 TRAILER-RECORD-COUNT PIC 9(6) VALUE 0.
+           02 FILLER PIC X(20) VALUE SPACES.
+
+       FD EXCEPTIONS-FILE.
+       01 EXCEPTIONS-RECORD PIC X(10).
+
+       FD BATCH-RUN-LOG-FILE.
+       01 BATCH-RUN-LOG-RECORD.
+           COPY "BatchRunLog.cpy".
+
+       FD RECORD-CONTROL-FILE.
+       01 RECORD-CONTROL-RECORD.
+           02 CONTROL-RECORD-MAX-COUNT PIC 9.
+           02 CONTROL-RECORD-SORT-OPTION PIC X(01) VALUE SPACES.
+           02 FILLER PIC X(19) VALUE SPACES.
 
        WORKING-STORAGE SECTION.
+       01 BATCH-RUN-LOG-TIMESTAMP PIC X(26) VALUE SPACES.
        01 IN-CUSTOMER OCCURS 5 TIMES.
            COPY "Identification.cpy".
            02 FIRST-NAME PIC X(20).
@@ -77,24 +111,106 @@
        01 MATCHED-BANK-INDEX PIC 9 VALUE 0.
        01 MATCHED-ADDRESS-INDEX PIC 9 VALUE 0.
 
+       01 IN-RECORD-MAX-COUNT PIC 9 VALUE 5.
+       01 IN-RECORD-HARD-MAX PIC 9 VALUE 5.
+       01 RECORD-CONTROL-FILE-STATUS PIC X(2) VALUE "00".
+
+       01 VALIDATION-RECORD-VALID PIC X VALUE "Y".
+       01 VALIDATION-REJECT-REASON PIC X(40) VALUE SPACES.
+       01 EMAIL-AT-COUNT PIC 99 VALUE 0.
+
+       01 WRITTEN-COUNT PIC 9(6) COMP VALUE ZERO.
+       01 UNMATCHED-COUNT PIC 9(6) COMP VALUE ZERO.
+       01 UNMATCHED-COUNT-DISPLAY PIC Z(5)9 VALUE ZEROES.
+
+       01 OUTPUT-SORT-OPTION PIC X(01) VALUE "N".
+           88 SORT-BY-ACCOUNT-NUMBER VALUE "A".
+           88 SORT-BY-BALANCE VALUE "B".
+           88 SORT-BY-INPUT-ORDER VALUE "N".
+
+       01 CUSTOMER-ORDER PIC 9 OCCURS 5 TIMES VALUE 0.
+       01 CUSTOMER-MATCH-FOUND PIC X OCCURS 5 TIMES VALUE "N".
+       01 CUSTOMER-BANK-INDEX PIC 9 OCCURS 5 TIMES VALUE 0.
+       01 CUSTOMER-ADDRESS-INDEX PIC 9 OCCURS 5 TIMES VALUE 0.
+
+       01 SORT-OUTER-INDEX PIC 9 VALUE 0.
+       01 SORT-INNER-INDEX PIC 9 VALUE 0.
+       01 SORT-SWAP-TEMP PIC 9 VALUE 0.
+       01 SORT-LEFT-CUSTOMER PIC 9 VALUE 0.
+       01 SORT-RIGHT-CUSTOMER PIC 9 VALUE 0.
+       01 SORT-SWAP-NEEDED PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+           PERFORM LOG-BATCH-RUN-START
+           PERFORM LOAD-RECORD-CONTROL-PARAMETERS
 
-       PROCEDURE DIVISION.          
            PERFORM LOAD-CUSTOMER-DATA-TO-ARRAY
-           PERFORM RESET-LOOP-VARIABLES           
+           PERFORM RESET-LOOP-VARIABLES
            PERFORM LOAD-BANK-DATA-TO-ARRAY
            PERFORM RESET-LOOP-VARIABLES
            PERFORM LOAD-ADDRESS-DATA-TO-ARRAY
 
-           OPEN OUTPUT OUT-CUSTOMER-FILE           
+           PERFORM MATCH-ALL-CUSTOMERS
+           PERFORM SORT-CUSTOMER-ORDER
+
+           OPEN OUTPUT OUT-CUSTOMER-FILE
+           OPEN OUTPUT EXCEPTIONS-FILE
+
+           MOVE SPACES TO OUT-CUSTOMER-HEADER-RECORD
+           MOVE "HDR" TO HEADER-TAG
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HEADER-RUN-DATE
+           WRITE OUT-CUSTOMER-HEADER-RECORD
+
            PERFORM BUILD-OUTPUT-FILE
+
+           MOVE SPACES TO OUT-CUSTOMER-TRAILER-RECORD
+           MOVE "TRL" TO TRAILER-TAG
+           MOVE WRITTEN-COUNT TO TRAILER-RECORD-COUNT
+           WRITE OUT-CUSTOMER-TRAILER-RECORD
+
            CLOSE OUT-CUSTOMER-FILE
+           CLOSE EXCEPTIONS-FILE
+
+           PERFORM DISPLAY-UNMATCHED-SUMMARY
+
+           PERFORM LOG-BATCH-RUN-END
 
        STOP RUN.
-       
-       BUILD-OUTPUT-FILE.
+
+       LOG-BATCH-RUN-START.
+           MOVE FUNCTION CURRENT-DATE TO BATCH-RUN-LOG-TIMESTAMP
+           OPEN EXTEND BATCH-RUN-LOG-FILE
+
+           MOVE "THREEFILEJOIN" TO BATCH-LOG-JOB-NAME
+           MOVE BATCH-RUN-LOG-TIMESTAMP TO BATCH-LOG-TIMESTAMP
+           MOVE "START" TO BATCH-LOG-EVENT
+           MOVE SPACES TO BATCH-LOG-DETAIL
+           WRITE BATCH-RUN-LOG-RECORD
+
+           CLOSE BATCH-RUN-LOG-FILE
+           EXIT.
+
+       LOG-BATCH-RUN-END.
+           MOVE FUNCTION CURRENT-DATE TO BATCH-RUN-LOG-TIMESTAMP
+           OPEN EXTEND BATCH-RUN-LOG-FILE
+
+           MOVE "THREEFILEJOIN" TO BATCH-LOG-JOB-NAME
+           MOVE BATCH-RUN-LOG-TIMESTAMP TO BATCH-LOG-TIMESTAMP
+           MOVE "END" TO BATCH-LOG-EVENT
+           STRING "Unmatched: "
+               FUNCTION TRIM(UNMATCHED-COUNT-DISPLAY LEADING)
+               INTO BATCH-LOG-DETAIL
+           WRITE BATCH-RUN-LOG-RECORD
+
+           CLOSE BATCH-RUN-LOG-FILE
+           EXIT.
+
+       MATCH-ALL-CUSTOMERS.
            PERFORM VARYING CUSTOMER-INDEX FROM 1 BY 1
-               UNTIL CUSTOMER-INDEX > 5
-               
+               UNTIL CUSTOMER-INDEX > IN-RECORD-MAX-COUNT
+
+               MOVE CUSTOMER-INDEX TO CUSTOMER-ORDER(CUSTOMER-INDEX)
+
                PERFORM FIND-MATCHING-BANK
                DISPLAY "Bank Index: " BANK-INDEX
                PERFORM FIND-MATCHING-ADDRESS
@@ -102,17 +218,107 @@
 
                IF BANK-MATCH-FOUND = "Y"
                   AND ADDRESS-MATCH-FOUND = "Y"
+                   MOVE "Y" TO CUSTOMER-MATCH-FOUND(CUSTOMER-INDEX)
+                   MOVE MATCHED-BANK-INDEX
+                       TO CUSTOMER-BANK-INDEX(CUSTOMER-INDEX)
+                   MOVE MATCHED-ADDRESS-INDEX
+                       TO CUSTOMER-ADDRESS-INDEX(CUSTOMER-INDEX)
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       SORT-CUSTOMER-ORDER.
+           IF NOT SORT-BY-INPUT-ORDER
+               PERFORM VARYING SORT-OUTER-INDEX FROM 1 BY 1
+                   UNTIL SORT-OUTER-INDEX > IN-RECORD-MAX-COUNT - 1
+
+                   PERFORM VARYING SORT-INNER-INDEX FROM 1 BY 1
+                       UNTIL SORT-INNER-INDEX >
+                           IN-RECORD-MAX-COUNT - SORT-OUTER-INDEX
+
+                       MOVE CUSTOMER-ORDER(SORT-INNER-INDEX)
+                           TO SORT-LEFT-CUSTOMER
+                       MOVE CUSTOMER-ORDER(SORT-INNER-INDEX + 1)
+                           TO SORT-RIGHT-CUSTOMER
+
+                       PERFORM CHECK-SORT-SWAP-NEEDED
+
+                       IF SORT-SWAP-NEEDED = "Y"
+                           MOVE CUSTOMER-ORDER(SORT-INNER-INDEX)
+                               TO SORT-SWAP-TEMP
+                           MOVE CUSTOMER-ORDER(SORT-INNER-INDEX + 1)
+                               TO CUSTOMER-ORDER(SORT-INNER-INDEX)
+                           MOVE SORT-SWAP-TEMP
+                               TO CUSTOMER-ORDER(SORT-INNER-INDEX + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+           EXIT.
+
+       CHECK-SORT-SWAP-NEEDED.
+           MOVE "N" TO SORT-SWAP-NEEDED
+
+           IF CUSTOMER-MATCH-FOUND(SORT-LEFT-CUSTOMER) = "Y"
+               AND CUSTOMER-MATCH-FOUND(SORT-RIGHT-CUSTOMER) = "Y"
+
+               IF SORT-BY-ACCOUNT-NUMBER
+                   IF ACCOUNT-NUMBER OF IN-BANK(
+                       CUSTOMER-BANK-INDEX(SORT-LEFT-CUSTOMER)) >
+                       ACCOUNT-NUMBER OF IN-BANK(
+                       CUSTOMER-BANK-INDEX(SORT-RIGHT-CUSTOMER))
+                       MOVE "Y" TO SORT-SWAP-NEEDED
+                   END-IF
+               END-IF
+
+               IF SORT-BY-BALANCE
+                   IF BALANCE OF IN-BANK(
+                       CUSTOMER-BANK-INDEX(SORT-LEFT-CUSTOMER)) >
+                       BALANCE OF IN-BANK(
+                       CUSTOMER-BANK-INDEX(SORT-RIGHT-CUSTOMER))
+                       MOVE "Y" TO SORT-SWAP-NEEDED
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+       BUILD-OUTPUT-FILE.
+           PERFORM VARYING SORT-OUTER-INDEX FROM 1 BY 1
+               UNTIL SORT-OUTER-INDEX > IN-RECORD-MAX-COUNT
+
+               MOVE CUSTOMER-ORDER(SORT-OUTER-INDEX) TO CUSTOMER-INDEX
+               MOVE CUSTOMER-BANK-INDEX(CUSTOMER-INDEX)
+                   TO MATCHED-BANK-INDEX
+               MOVE CUSTOMER-ADDRESS-INDEX(CUSTOMER-INDEX)
+                   TO MATCHED-ADDRESS-INDEX
+               MOVE MATCHED-BANK-INDEX TO BANK-INDEX
+
+               IF CUSTOMER-MATCH-FOUND(CUSTOMER-INDEX) = "Y"
                    PERFORM MOVE-INPUT-TO-OUTPUT
                    PERFORM DISPLAY-OUTPUT-CUSTOMER
                    WRITE OUT-CUSTOMER-RECORD
+                   ADD 1 TO WRITTEN-COUNT
                ELSE
                    DISPLAY "NO MATCH FOUND FOR REFERENCE-ID: "
-                       REFERENCE-ID 
+                       REFERENCE-ID
                        OF IN-CUSTOMER(CUSTOMER-INDEX)
+                   ADD 1 TO UNMATCHED-COUNT
+                   WRITE EXCEPTIONS-RECORD FROM
+                       REFERENCE-ID OF IN-CUSTOMER(CUSTOMER-INDEX)
                END-IF
            END-PERFORM
            EXIT.
 
+       DISPLAY-UNMATCHED-SUMMARY.
+           MOVE UNMATCHED-COUNT TO UNMATCHED-COUNT-DISPLAY
+
+           DISPLAY "------------------------------"
+           DISPLAY "UNMATCHED CUSTOMERS: " FUNCTION
+               TRIM(UNMATCHED-COUNT-DISPLAY LEADING)
+           DISPLAY "------------------------------"
+
+           EXIT.
+
        DISPLAY-OUTPUT-CUSTOMER.
            DISPLAY "------------------------------"
 
@@ -167,7 +373,7 @@
            MOVE 0 TO MATCHED-BANK-INDEX
 
            PERFORM VARYING BANK-INDEX FROM 1 BY 1
-               UNTIL BANK-INDEX > 5
+               UNTIL BANK-INDEX > IN-RECORD-MAX-COUNT
                   OR BANK-MATCH-FOUND = "Y"
 
                IF REFERENCE-ID OF IN-CUSTOMER(CUSTOMER-INDEX)
@@ -186,7 +392,7 @@
            MOVE 0 TO MATCHED-ADDRESS-INDEX
 
            PERFORM VARYING ADDRESS-INDEX FROM 1 BY 1
-               UNTIL ADDRESS-INDEX > 5
+               UNTIL ADDRESS-INDEX > IN-RECORD-MAX-COUNT
                   OR ADDRESS-MATCH-FOUND = "Y"
 
                IF REFERENCE-ID OF IN-CUSTOMER(CUSTOMER-INDEX)
@@ -261,12 +467,26 @@
                        "Information file on line: " LINE-INDEX
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
-                       MOVE IN-ADDRESS-RECORD TO IN-ADDRESS(LINE-INDEX)
-                       DISPLAY "Not At End Index: " LINE-INDEX
-                       ADD 1 TO LINE-INDEX
+                       PERFORM VALIDATE-ADDRESS-RECORD
+                       IF VALIDATION-RECORD-VALID = "N"
+                           DISPLAY "REJECTED ADDRESS RECORD, REF: "
+                               REFERENCE-ID OF IN-ADDRESS-RECORD
+                               " REASON: " VALIDATION-REJECT-REASON
+                       ELSE
+                           IF LINE-INDEX > IN-RECORD-MAX-COUNT
+                               DISPLAY "Address Information file "
+                                   "input exceeds capacity"
+                               MOVE "Y" TO END-OF-FILE
+                           ELSE
+                               MOVE IN-ADDRESS-RECORD
+                                   TO IN-ADDRESS(LINE-INDEX)
+                               DISPLAY "Not At End Index: " LINE-INDEX
+                               ADD 1 TO LINE-INDEX
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
-           DISPLAY "END ADDRESS, LINE-INDEX = " LINE-INDEX           
+           DISPLAY "END ADDRESS, LINE-INDEX = " LINE-INDEX
            DISPLAY "Closing Address Information File"
            CLOSE IN-ADDRESS-FILE
            EXIT.
@@ -282,10 +502,24 @@
                        "Information file on line: " LINE-INDEX
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
-                       MOVE IN-BANK-RECORD TO IN-BANK(LINE-INDEX)
-                       DISPLAY "Not At End Index: " LINE-INDEX
-                       PERFORM BUILD-DERIVED-BALANCE
-                       ADD 1 TO LINE-INDEX
+                       PERFORM VALIDATE-BANK-RECORD
+                       IF VALIDATION-RECORD-VALID = "N"
+                           DISPLAY "REJECTED BANK RECORD, REF: "
+                               REFERENCE-ID OF IN-BANK-RECORD
+                               " REASON: " VALIDATION-REJECT-REASON
+                       ELSE
+                           IF LINE-INDEX > IN-RECORD-MAX-COUNT
+                               DISPLAY "Bank Information file "
+                                   "input exceeds capacity"
+                               MOVE "Y" TO END-OF-FILE
+                           ELSE
+                               MOVE IN-BANK-RECORD
+                                   TO IN-BANK(LINE-INDEX)
+                               DISPLAY "Not At End Index: " LINE-INDEX
+                               PERFORM BUILD-DERIVED-BALANCE
+                               ADD 1 TO LINE-INDEX
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
            DISPLAY "END LOAD-BANK, LINE-INDEX = " LINE-INDEX
@@ -304,11 +538,24 @@
                        "Information file on line: " LINE-INDEX
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
-                       MOVE IN-CUSTOMER-RECORD 
-                           TO IN-CUSTOMER(LINE-INDEX)
-                       DISPLAY "Not At End Index: " LINE-INDEX
-                       PERFORM BUILD-DERIVED-FULLNAME
-                       ADD 1 TO LINE-INDEX
+                       PERFORM VALIDATE-CUSTOMER-RECORD
+                       IF VALIDATION-RECORD-VALID = "N"
+                           DISPLAY "REJECTED CUSTOMER RECORD, REF: "
+                               REFERENCE-ID OF IN-CUSTOMER-RECORD
+                               " REASON: " VALIDATION-REJECT-REASON
+                       ELSE
+                           IF LINE-INDEX > IN-RECORD-MAX-COUNT
+                               DISPLAY "Customer Information file "
+                                   "input exceeds capacity"
+                               MOVE "Y" TO END-OF-FILE
+                           ELSE
+                               MOVE IN-CUSTOMER-RECORD
+                                   TO IN-CUSTOMER(LINE-INDEX)
+                               DISPLAY "Not At End Index: " LINE-INDEX
+                               PERFORM BUILD-DERIVED-FULLNAME
+                               ADD 1 TO LINE-INDEX
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
            DISPLAY "END LOAD-CUSTOMER, LINE-INDEX = " LINE-INDEX
@@ -316,6 +563,150 @@
            CLOSE IN-CUSTOMER-FILE
            EXIT.
 
+       VALIDATE-BANK-RECORD.
+           MOVE "Y" TO VALIDATION-RECORD-VALID
+           MOVE SPACES TO VALIDATION-REJECT-REASON
+
+           EVALUATE TRUE
+               WHEN REFERENCE-ID OF IN-BANK-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing REFERENCE-ID"
+                       TO VALIDATION-REJECT-REASON
+               WHEN REFERENCE-ID OF IN-BANK-RECORD(1:4) NOT ALPHABETIC
+                   OR REFERENCE-ID OF IN-BANK-RECORD(5:6) NOT NUMERIC
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "REFERENCE-ID format is invalid"
+                       TO VALIDATION-REJECT-REASON
+               WHEN ACCOUNT-NUMBER OF IN-BANK-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing ACCOUNT-NUMBER"
+                       TO VALIDATION-REJECT-REASON
+               WHEN CURRENCY-CODE OF IN-BANK-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing CURRENCY-CODE"
+                       TO VALIDATION-REJECT-REASON
+               WHEN NOT VALID-CURRENCY-CODE OF IN-BANK-RECORD
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "CURRENCY-CODE is not a recognized currency"
+                       TO VALIDATION-REJECT-REASON
+               WHEN BALANCE OF IN-BANK-RECORD NOT NUMERIC
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "BALANCE is not numeric"
+                       TO VALIDATION-REJECT-REASON
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           EXIT.
+
+       VALIDATE-ADDRESS-RECORD.
+           MOVE "Y" TO VALIDATION-RECORD-VALID
+           MOVE SPACES TO VALIDATION-REJECT-REASON
+
+           EVALUATE TRUE
+               WHEN REFERENCE-ID OF IN-ADDRESS-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing REFERENCE-ID"
+                       TO VALIDATION-REJECT-REASON
+               WHEN REFERENCE-ID OF IN-ADDRESS-RECORD(1:4)
+                   NOT ALPHABETIC
+                   OR REFERENCE-ID OF IN-ADDRESS-RECORD(5:6) NOT NUMERIC
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "REFERENCE-ID format is invalid"
+                       TO VALIDATION-REJECT-REASON
+               WHEN STREET-NAME OF IN-ADDRESS-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing STREET-NAME"
+                       TO VALIDATION-REJECT-REASON
+               WHEN CITY OF IN-ADDRESS-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing CITY" TO VALIDATION-REJECT-REASON
+               WHEN ZIPCODE OF IN-ADDRESS-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing ZIPCODE" TO VALIDATION-REJECT-REASON
+               WHEN ZIPCODE OF IN-ADDRESS-RECORD NOT NUMERIC
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "ZIPCODE is not numeric"
+                       TO VALIDATION-REJECT-REASON
+               WHEN COUNTRYCODE OF IN-ADDRESS-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing COUNTRYCODE"
+                       TO VALIDATION-REJECT-REASON
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           EXIT.
+
+       VALIDATE-CUSTOMER-RECORD.
+           MOVE "Y" TO VALIDATION-RECORD-VALID
+           MOVE SPACES TO VALIDATION-REJECT-REASON
+           MOVE ZERO TO EMAIL-AT-COUNT
+           INSPECT EMAIL OF IN-CUSTOMER-RECORD
+               TALLYING EMAIL-AT-COUNT FOR ALL "@"
+
+           EVALUATE TRUE
+               WHEN REFERENCE-ID OF IN-CUSTOMER-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing REFERENCE-ID"
+                       TO VALIDATION-REJECT-REASON
+               WHEN REFERENCE-ID OF IN-CUSTOMER-RECORD(1:4)
+                   NOT ALPHABETIC
+                   OR REFERENCE-ID OF IN-CUSTOMER-RECORD(5:6)
+                       NOT NUMERIC
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "REFERENCE-ID format is invalid"
+                       TO VALIDATION-REJECT-REASON
+               WHEN FIRST-NAME OF IN-CUSTOMER-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing FIRST-NAME" TO VALIDATION-REJECT-REASON
+               WHEN LAST-NAME OF IN-CUSTOMER-RECORD = SPACES
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "Missing LAST-NAME" TO VALIDATION-REJECT-REASON
+               WHEN EMAIL OF IN-CUSTOMER-RECORD NOT = SPACES
+                   AND EMAIL-AT-COUNT = 0
+                   MOVE "N" TO VALIDATION-RECORD-VALID
+                   MOVE "EMAIL format is invalid"
+                       TO VALIDATION-REJECT-REASON
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           EXIT.
+
+       LOAD-RECORD-CONTROL-PARAMETERS.
+           OPEN INPUT RECORD-CONTROL-FILE
+
+           IF RECORD-CONTROL-FILE-STATUS = "00"
+               READ RECORD-CONTROL-FILE
+                   AT END
+                       DISPLAY "RecordControl.txt is empty, using "
+                           "default record capacity"
+                   NOT AT END
+                       IF CONTROL-RECORD-MAX-COUNT > 0
+                           MOVE CONTROL-RECORD-MAX-COUNT
+                               TO IN-RECORD-MAX-COUNT
+                       END-IF
+                       IF CONTROL-RECORD-SORT-OPTION = "A"
+                           OR CONTROL-RECORD-SORT-OPTION = "B"
+                           OR CONTROL-RECORD-SORT-OPTION = "N"
+                           MOVE CONTROL-RECORD-SORT-OPTION
+                               TO OUTPUT-SORT-OPTION
+                       END-IF
+               END-READ
+               CLOSE RECORD-CONTROL-FILE
+           ELSE
+               DISPLAY "RecordControl.txt not found, using default "
+                   "record capacity"
+           END-IF
+
+      * The override above may not push the ceiling past the
+      * OCCURS bound the tables were actually compiled with.
+           IF IN-RECORD-MAX-COUNT > IN-RECORD-HARD-MAX
+               DISPLAY "WARNING: record capacity override exceeds "
+                   "the compiled-in limit, clamping to "
+                   IN-RECORD-HARD-MAX
+               MOVE IN-RECORD-HARD-MAX TO IN-RECORD-MAX-COUNT
+           END-IF
+           EXIT.
+
        RESET-LOOP-VARIABLES.
            DISPLAY "RESETTING LOOP VARIABLES. LINE-INDEX BEFORE = "
                LINE-INDEX

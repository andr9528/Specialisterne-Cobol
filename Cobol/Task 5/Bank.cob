@@ -1,89 +1,205 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. Bank.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO "Customerinformation.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+           COPY "Customer.cpy".
+
        WORKING-STORAGE SECTION.
-       01 CUSTOMER-INFO.
-       COPY "Customer.cpy".
+       01 END-OF-FILE PIC X VALUE "N".
+       01 BALANCE-DISPLAY PIC Z(6)9.99 VALUE ZEROES.
+       01 FULLNAME PIC X(41) VALUE SPACES.
+       01 CLEANED-FULLNAME PIC X(41) VALUE SPACES.
 
        01 INDEX-ONE PIC 9(2) VALUE ZEROES.
        01 INDEX-TWO PIC 9(2) VALUE ZEROES.
        01 CURRENT-CHAR PIC X VALUE SPACES.
        01 PREVIOUS-CHAR PIC X VALUE SPACES.
 
-       PROCEDURE DIVISION.       
-
-      * Base Information
-       MOVE "9876543210" TO REFERENCE-ID.
-       MOVE "Hans" TO FIRST-NAME.
-       MOVE "Hansen" TO LAST-NAME.
-       MOVE "DK98765432112345" TO ACCOUNT-NUMBER.
-       MOVE "DKK" TO CURRENCY-CODE.
-       MOVE 420.69 TO BALANCE.
-       MOVE BALANCE TO BALANCE-DISPLAY.
-
-      * Address info
-       MOVE "Main Street" TO STREET-NAME
-       MOVE "42" TO HOUSE-NUMBER
-       MOVE "2" TO FLOOR
-       MOVE "TV" TO SIDE
-       MOVE "Odense" TO CITY
-       MOVE "5000" TO ZIPCODE
-       MOVE "DK" TO COUNTRYCODE
-
-      * Contact info
-       MOVE "+4512345678" TO PHONE-NUMBER
-       MOVE "hans.hansen@example.com" TO EMAIL
-
-       STRING FIRST-NAME DELIMITED BY SIZE " " 
-           DELIMITED BY SIZE LAST-NAME 
-           DELIMITED BY SIZE 
-           INTO FULLNAME.
-
-       PERFORM VARYING INDEX-ONE FROM 1 BY 1 
-           UNTIL INDEX-ONE > LENGTH OF FULLNAME
-       
-       MOVE CURRENT-CHAR TO PREVIOUS-CHAR
-       MOVE FULLNAME(INDEX-ONE:1) TO CURRENT-CHAR
-       
-       IF CURRENT-CHAR NOT = SPACE OR PREVIOUS-CHAR NOT = SPACE
-
-           ADD 1 TO INDEX-TWO
-           MOVE CURRENT-CHAR TO CLEANED-FULLNAME(INDEX-TWO:1)
-
-       END-IF
-       END-PERFORM
-
-       DISPLAY "--------------------------------------".
-       DISPLAY "Customer ID    : " REFERENCE-ID.
-       DISPLAY "Full Name      : " CLEANED-FULLNAME.
-       
-       DISPLAY "Account Number : " ACCOUNT-NUMBER.
-       DISPLAY "Balance        : " FUNCTION 
-           TRIM(BALANCE-DISPLAY LEADING) " " CURRENCY-CODE.
-       
-       DISPLAY " ".
-       
-       DISPLAY "Address        : "
-        FUNCTION TRIM(STREET-NAME TRAILING)
-        " "
-        FUNCTION TRIM(HOUSE-NUMBER TRAILING).
-
-       DISPLAY "                 Floor "
-        FUNCTION TRIM(FLOOR TRAILING)
-        " "
-        FUNCTION TRIM(SIDE TRAILING).
-
-       DISPLAY "                 "
-        FUNCTION TRIM(ZIPCODE TRAILING)
-        " "
-        FUNCTION TRIM(CITY TRAILING).
-       DISPLAY "                 " COUNTRYCODE.
-       
-       DISPLAY " ".
-       
-       DISPLAY "Phone Number   : " PHONE-NUMBER.
-       DISPLAY "Email          : " EMAIL.
-       
-       DISPLAY "--------------------------------------".
-       STOP RUN.
+       01 ACCOUNT-NUMBER-STATUS PIC X(01) VALUE "Y".
+           88 ACCOUNT-NUMBER-VALID VALUE "Y".
+           88 ACCOUNT-NUMBER-INVALID VALUE "N".
+
+       01 ACCT-COUNTRY-CODE PIC X(02) VALUE SPACES.
+       01 ACCT-CHECK-DIGITS PIC X(02) VALUE SPACES.
+       01 ACCT-BBAN PIC X(13) VALUE SPACES.
+
+      * ACCOUNT-NUMBER is PIC X(17) but, like any other trailing-
+      * space-padded COBOL field, may hold a shorter IBAN - the
+      * BBAN slice below has to track the actual trimmed length
+      * instead of always taking the full 13 characters.
+       01 ACCT-ACTUAL-LEN PIC 99 VALUE 0.
+       01 ACCT-BBAN-LEN PIC 99 VALUE 0.
+       01 ACCT-IBAN-TOTAL-LEN PIC 99 VALUE 0.
+
+       01 ACCT-LETTER-INDEX PIC 9(01) VALUE ZEROES.
+       01 ACCT-LETTER PIC X(01) VALUE SPACE.
+       01 ACCT-LETTER-VALUE PIC 9(02) VALUE ZEROES.
+       01 ACCT-IBAN-NUMERIC PIC X(19) VALUE SPACES.
+
+       01 ACCT-DIGIT-INDEX PIC 9(02) VALUE ZEROES.
+       01 ACCT-DIGIT-VALUE PIC 9(01) VALUE ZEROES.
+       01 ACCT-MOD-REMAINDER PIC 9(02) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT CUSTOMER-FILE
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM BUILD-DERIVED-FIELDS
+                       PERFORM DISPLAY-CUSTOMER
+               END-READ
+           END-PERFORM
+
+           CLOSE CUSTOMER-FILE
+
+           STOP RUN.
+
+       BUILD-DERIVED-FIELDS.
+           MOVE SPACES TO FULLNAME
+           MOVE SPACES TO CLEANED-FULLNAME
+           MOVE ZEROES TO INDEX-TWO
+           MOVE SPACE TO CURRENT-CHAR
+           MOVE SPACE TO PREVIOUS-CHAR
+
+           STRING FIRST-NAME DELIMITED BY SIZE " "
+               DELIMITED BY SIZE LAST-NAME
+               DELIMITED BY SIZE
+               INTO FULLNAME.
+
+           PERFORM VARYING INDEX-ONE FROM 1 BY 1
+               UNTIL INDEX-ONE > LENGTH OF FULLNAME
+
+               MOVE CURRENT-CHAR TO PREVIOUS-CHAR
+               MOVE FULLNAME(INDEX-ONE:1) TO CURRENT-CHAR
+
+               IF CURRENT-CHAR NOT = SPACE OR PREVIOUS-CHAR NOT = SPACE
+                   ADD 1 TO INDEX-TWO
+                   MOVE CURRENT-CHAR TO CLEANED-FULLNAME(INDEX-TWO:1)
+               END-IF
+           END-PERFORM
+
+           MOVE BALANCE TO BALANCE-DISPLAY
+
+           PERFORM VALIDATE-ACCOUNT-NUMBER
+               THRU VALIDATE-ACCOUNT-NUMBER-EXIT
+
+           EXIT.
+
+       VALIDATE-ACCOUNT-NUMBER.
+           SET ACCOUNT-NUMBER-VALID TO TRUE
+
+           COMPUTE ACCT-ACTUAL-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(ACCOUNT-NUMBER TRAILING))
+           COMPUTE ACCT-BBAN-LEN = ACCT-ACTUAL-LEN - 4
+
+           IF ACCT-ACTUAL-LEN < 5
+               SET ACCOUNT-NUMBER-INVALID TO TRUE
+               GO TO VALIDATE-ACCOUNT-NUMBER-EXIT
+           END-IF
+
+           MOVE ACCOUNT-NUMBER(1:2) TO ACCT-COUNTRY-CODE
+           MOVE ACCOUNT-NUMBER(3:2) TO ACCT-CHECK-DIGITS
+           MOVE SPACES TO ACCT-BBAN
+           MOVE ACCOUNT-NUMBER(5:ACCT-BBAN-LEN)
+               TO ACCT-BBAN(1:ACCT-BBAN-LEN)
+
+           IF ACCT-COUNTRY-CODE IS NOT ALPHABETIC
+               OR ACCT-CHECK-DIGITS IS NOT NUMERIC
+               OR ACCT-BBAN(1:ACCT-BBAN-LEN) IS NOT NUMERIC
+               SET ACCOUNT-NUMBER-INVALID TO TRUE
+               GO TO VALIDATE-ACCOUNT-NUMBER-EXIT
+           END-IF
+
+           COMPUTE ACCT-IBAN-TOTAL-LEN = ACCT-BBAN-LEN + 6
+
+           MOVE SPACES TO ACCT-IBAN-NUMERIC
+           MOVE ACCT-BBAN(1:ACCT-BBAN-LEN)
+               TO ACCT-IBAN-NUMERIC(1:ACCT-BBAN-LEN)
+
+           PERFORM VARYING ACCT-LETTER-INDEX FROM 1 BY 1
+               UNTIL ACCT-LETTER-INDEX > 2
+
+               MOVE ACCT-COUNTRY-CODE(ACCT-LETTER-INDEX:1)
+                   TO ACCT-LETTER
+               COMPUTE ACCT-LETTER-VALUE =
+                   FUNCTION ORD(ACCT-LETTER) - FUNCTION ORD("A") + 10
+
+               MOVE ACCT-LETTER-VALUE TO
+                   ACCT-IBAN-NUMERIC(ACCT-BBAN-LEN + 1
+                       + ((ACCT-LETTER-INDEX - 1) * 2):2)
+           END-PERFORM
+
+           MOVE ACCT-CHECK-DIGITS
+               TO ACCT-IBAN-NUMERIC(ACCT-BBAN-LEN + 5:2)
+
+           MOVE ZEROES TO ACCT-MOD-REMAINDER
+           PERFORM VARYING ACCT-DIGIT-INDEX FROM 1 BY 1
+               UNTIL ACCT-DIGIT-INDEX > ACCT-IBAN-TOTAL-LEN
+
+               MOVE ACCT-IBAN-NUMERIC(ACCT-DIGIT-INDEX:1)
+                   TO ACCT-DIGIT-VALUE
+               COMPUTE ACCT-MOD-REMAINDER =
+                   FUNCTION MOD((ACCT-MOD-REMAINDER * 10)
+                       + ACCT-DIGIT-VALUE, 97)
+           END-PERFORM
+
+           IF ACCT-MOD-REMAINDER NOT = 1
+               SET ACCOUNT-NUMBER-INVALID TO TRUE
+           END-IF
+
+       VALIDATE-ACCOUNT-NUMBER-EXIT.
+           EXIT.
+
+       DISPLAY-CUSTOMER.
+           DISPLAY "--------------------------------------".
+           DISPLAY "Customer ID    : " REFERENCE-ID.
+           DISPLAY "Full Name      : " CLEANED-FULLNAME.
+
+           IF ACCOUNT-NUMBER-VALID
+               DISPLAY "Account Number : " ACCOUNT-NUMBER
+           ELSE
+               DISPLAY "Account Number : " ACCOUNT-NUMBER
+                   " *** INVALID IBAN ***"
+           END-IF.
+           DISPLAY "Balance        : " FUNCTION
+               TRIM(BALANCE-DISPLAY LEADING) " " CURRENCY-CODE.
+
+           DISPLAY " ".
+
+           DISPLAY "Address        : "
+            FUNCTION TRIM(STREET-NAME TRAILING)
+            " "
+            FUNCTION TRIM(HOUSE-NUMBER TRAILING).
+
+           DISPLAY "                 Floor "
+            FUNCTION TRIM(FLOOR TRAILING)
+            " "
+            FUNCTION TRIM(SIDE TRAILING).
+
+           DISPLAY "                 "
+            FUNCTION TRIM(ZIPCODE TRAILING)
+            " "
+            FUNCTION TRIM(CITY TRAILING).
+           DISPLAY "                 " COUNTRYCODE.
+
+           DISPLAY " ".
+
+           DISPLAY "Phone Number   : " PHONE-NUMBER.
+           DISPLAY "Email          : " EMAIL.
+
+           DISPLAY "--------------------------------------".
+
+           EXIT.

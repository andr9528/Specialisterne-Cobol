@@ -8,20 +8,44 @@
                ASSIGN TO "Customerinformation.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT OUTPUT-CUSTOMER-REPORT
+               ASSIGN TO "CustomerReport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BATCH-RUN-LOG-FILE
+               ASSIGN TO "BatchRunLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-FILE.
        01 CUSTOMER-RECORD.
            COPY "Customer.cpy".
 
+       FD OUTPUT-CUSTOMER-REPORT.
+       01 REPORT-RECORD PIC X(80).
+
+       FD BATCH-RUN-LOG-FILE.
+       01 BATCH-RUN-LOG-RECORD.
+           COPY "BatchRunLog.cpy".
+
        WORKING-STORAGE SECTION.
+       01 BATCH-RUN-LOG-TIMESTAMP PIC X(26) VALUE SPACES.
        01 END-OF-FILE PIC X VALUE "N".
        01 BALANCE-DISPLAY PIC Z(6)9.99 VALUE ZEROES.
        01 FULLNAME PIC X(41) VALUE SPACES.
+       01 REPORT-LINE PIC X(80) VALUE SPACES.
 
+       01 CUSTOMER-COUNT PIC 9(6) COMP VALUE ZERO.
+       01 CUSTOMER-COUNT-DISPLAY PIC Z(5)9 VALUE ZEROES.
+       01 TOTAL-BALANCE PIC S9(11)V99 VALUE ZERO.
+       01 TOTAL-BALANCE-DISPLAY PIC -ZZZ,ZZZ,ZZZ,ZZ9.99 VALUE ZEROES.
 
        PROCEDURE DIVISION.
+           PERFORM LOG-BATCH-RUN-START
+
            OPEN INPUT CUSTOMER-FILE
+           OPEN OUTPUT OUTPUT-CUSTOMER-REPORT
 
            PERFORM UNTIL END-OF-FILE = "Y"
                READ CUSTOMER-FILE
@@ -30,20 +54,54 @@
                    NOT AT END
                        PERFORM BUILD-DERIVED-FIELDS
                        PERFORM DISPLAY-CUSTOMER
+                       PERFORM ACCUMULATE-TOTALS
                END-READ
            END-PERFORM
 
+           PERFORM DISPLAY-CONTROL-TOTALS
+
            CLOSE CUSTOMER-FILE
+           CLOSE OUTPUT-CUSTOMER-REPORT
+
+           PERFORM LOG-BATCH-RUN-END
 
            STOP RUN.
 
+       LOG-BATCH-RUN-START.
+           MOVE FUNCTION CURRENT-DATE TO BATCH-RUN-LOG-TIMESTAMP
+           OPEN EXTEND BATCH-RUN-LOG-FILE
+
+           MOVE "CUSTOMERLISTING" TO BATCH-LOG-JOB-NAME
+           MOVE BATCH-RUN-LOG-TIMESTAMP TO BATCH-LOG-TIMESTAMP
+           MOVE "START" TO BATCH-LOG-EVENT
+           MOVE SPACES TO BATCH-LOG-DETAIL
+           WRITE BATCH-RUN-LOG-RECORD
+
+           CLOSE BATCH-RUN-LOG-FILE
+           EXIT.
+
+       LOG-BATCH-RUN-END.
+           MOVE FUNCTION CURRENT-DATE TO BATCH-RUN-LOG-TIMESTAMP
+           OPEN EXTEND BATCH-RUN-LOG-FILE
+
+           MOVE "CUSTOMERLISTING" TO BATCH-LOG-JOB-NAME
+           MOVE BATCH-RUN-LOG-TIMESTAMP TO BATCH-LOG-TIMESTAMP
+           MOVE "END" TO BATCH-LOG-EVENT
+           STRING "Records read: "
+               FUNCTION TRIM(CUSTOMER-COUNT-DISPLAY LEADING)
+               INTO BATCH-LOG-DETAIL
+           WRITE BATCH-RUN-LOG-RECORD
+
+           CLOSE BATCH-RUN-LOG-FILE
+           EXIT.
+
        DISPLAY-CUSTOMER.
            DISPLAY "------------------------------"
            DISPLAY "REFERENCE-ID   :" REFERENCE-ID
            DISPLAY "FULLNAME       :" FULLNAME
            DISPLAY "ACCOUNT-NUMBER :" ACCOUNT-NUMBER
            DISPLAY "CURRENCY-CODE  :" CURRENCY-CODE
-           DISPLAY "BALANCE        :" FUNCTION 
+           DISPLAY "BALANCE        :" FUNCTION
                TRIM(BALANCE-DISPLAY LEADING)
            DISPLAY "STREET-NAME    :" STREET-NAME
            DISPLAY "HOUSE-NUMBER   :" HOUSE-NUMBER
@@ -53,7 +111,84 @@
            DISPLAY "ZIPCODE        :" ZIPCODE
            DISPLAY "COUNTRYCODE    :" COUNTRYCODE
            DISPLAY "PHONE-NUMBER   :" PHONE-NUMBER
-           DISPLAY "EMAIL          :" EMAIL.
+           DISPLAY "EMAIL          :" EMAIL
+
+           PERFORM WRITE-CUSTOMER-TO-REPORT.
+
+       WRITE-CUSTOMER-TO-REPORT.
+           MOVE "------------------------------" TO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "REFERENCE-ID   :" REFERENCE-ID
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "FULLNAME       :" FULLNAME
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "ACCOUNT-NUMBER :" ACCOUNT-NUMBER
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "CURRENCY-CODE  :" CURRENCY-CODE
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "BALANCE        :"
+               FUNCTION TRIM(BALANCE-DISPLAY LEADING)
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "STREET-NAME    :" STREET-NAME
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "HOUSE-NUMBER   :" HOUSE-NUMBER
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "FLOOR          :" FLOOR
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "SIDE           :" SIDE
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "CITY           :" CITY
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "ZIPCODE        :" ZIPCODE
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "COUNTRYCODE    :" COUNTRYCODE
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "PHONE-NUMBER   :" PHONE-NUMBER
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "EMAIL          :" EMAIL
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE.
 
        BUILD-DERIVED-FIELDS.
            STRING
@@ -64,3 +199,37 @@
            END-STRING
 
            MOVE BALANCE TO BALANCE-DISPLAY.
+
+       ACCUMULATE-TOTALS.
+           ADD 1 TO CUSTOMER-COUNT
+           ADD BALANCE TO TOTAL-BALANCE.
+
+       DISPLAY-CONTROL-TOTALS.
+           MOVE TOTAL-BALANCE TO TOTAL-BALANCE-DISPLAY
+           MOVE CUSTOMER-COUNT TO CUSTOMER-COUNT-DISPLAY
+
+           DISPLAY "------------------------------"
+           DISPLAY "CONTROL TOTALS"
+           DISPLAY "RECORDS READ   :" CUSTOMER-COUNT
+           DISPLAY "TOTAL BALANCE  :" FUNCTION
+               TRIM(TOTAL-BALANCE-DISPLAY LEADING)
+           DISPLAY "------------------------------"
+
+           MOVE "------------------------------" TO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           MOVE "CONTROL TOTALS" TO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           STRING "RECORDS READ   :"
+               FUNCTION TRIM(CUSTOMER-COUNT-DISPLAY LEADING)
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           STRING "TOTAL BALANCE  :"
+               FUNCTION TRIM(TOTAL-BALANCE-DISPLAY LEADING)
+               INTO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE
+
+           MOVE "------------------------------" TO REPORT-LINE
+           WRITE REPORT-RECORD FROM REPORT-LINE.
